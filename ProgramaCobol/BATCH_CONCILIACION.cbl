@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-CONCILIACION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "TRANSFERENCIAS-SEL.cpy".
+           COPY "MOVIMIENTOS-SEL.cpy".
+           COPY "CONCILIACION-SEL.cpy".
+
+           COPY "ERRORES-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "TRANSFERENCIAS-FD.cpy".
+           COPY "MOVIMIENTOS-FD.cpy".
+           COPY "CONCILIACION-FD.cpy".
+
+           COPY "ERRORES-FD.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 FST                       PIC   X(2).
+       77 FSM                       PIC   X(2).
+       77 FSCJ                      PIC   X(2).
+       77 FSE                       PIC   X(2).
+           COPY "PANTALLA-WS.cpy".
+           COPY "ERROR-WS.cpy".
+
+       77 BUSCAR-TARJETA-MOV        PIC  9(16).
+       77 HAY-MOVIMIENTO            PIC  9(1).
+           88 MOVIMIENTO-ENCONTRADO VALUE 1.
+       77 FALTA-ORIGEN              PIC  9(1).
+       77 FALTA-DESTINO             PIC  9(1).
+       77 NUM-TRANSFERENCIAS        PIC  9(6) VALUE 0.
+       77 NUM-INCIDENCIAS           PIC  9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           PERFORM CONCILIAR-TRANSFERENCIAS
+               THRU CONCILIAR-TRANSFERENCIAS-EXIT.
+           DISPLAY "Conciliacion completada. Transferencias revisadas: "
+               NUM-TRANSFERENCIAS " Incidencias encontradas: "
+               NUM-INCIDENCIAS.
+           STOP RUN.
+
+       CONCILIAR-TRANSFERENCIAS.
+           MOVE 0 TO NUM-TRANSFERENCIAS.
+           MOVE 0 TO NUM-INCIDENCIAS.
+           OPEN INPUT TRANSFERENCIAS.
+           IF FST = 35
+               GO TO CONCILIAR-TRANSFERENCIAS-EXIT.
+           IF FST NOT = 00
+               GO TO PSYS-ERR.
+           OPEN OUTPUT CONCILIACION.
+           IF FSCJ NOT = 00
+               GO TO PSYS-ERR.
+
+       CONCILIAR-TRANSFERENCIAS-LEER.
+           READ TRANSFERENCIAS NEXT RECORD
+               AT END GO TO CONCILIAR-TRANSFERENCIAS-CERRAR.
+           IF T-ANO NOT = ANO OR T-MES NOT = MES OR T-DIA NOT = DIA
+               GO TO CONCILIAR-TRANSFERENCIAS-LEER.
+      * las transferencias canceladas antes de ejecutarse nunca llegan
+      * a generar movimientos, no son una incidencia
+           IF T-CANCELADA
+               GO TO CONCILIAR-TRANSFERENCIAS-LEER.
+           ADD 1 TO NUM-TRANSFERENCIAS.
+           PERFORM VERIFICAR-TRANSFERENCIA
+               THRU VERIFICAR-TRANSFERENCIA-EXIT.
+           GO TO CONCILIAR-TRANSFERENCIAS-LEER.
+
+       CONCILIAR-TRANSFERENCIAS-CERRAR.
+           CLOSE TRANSFERENCIAS.
+           CLOSE CONCILIACION.
+       CONCILIAR-TRANSFERENCIAS-EXIT.
+           EXIT.
+
+       VERIFICAR-TRANSFERENCIA.
+           MOVE 0 TO FALTA-ORIGEN.
+           MOVE 0 TO FALTA-DESTINO.
+
+           MOVE T-TARJETA-ORIGEN TO BUSCAR-TARJETA-MOV.
+           PERFORM BUSCAR-MOVIMIENTO THRU BUSCAR-MOVIMIENTO-EXIT.
+           IF NOT MOVIMIENTO-ENCONTRADO
+               MOVE 1 TO FALTA-ORIGEN.
+
+      * una transferencia a un banco externo no genera pata de abono
+      * en tarjetas.ubd: la liquidacion interbancaria es quien la abona
+           IF T-BANCO-DESTINO = 0
+               MOVE T-TARJETA-DESTINO TO BUSCAR-TARJETA-MOV
+               PERFORM BUSCAR-MOVIMIENTO THRU BUSCAR-MOVIMIENTO-EXIT
+               IF NOT MOVIMIENTO-ENCONTRADO
+                   MOVE 1 TO FALTA-DESTINO.
+
+           IF FALTA-ORIGEN = 1 OR FALTA-DESTINO = 1
+               PERFORM ESCRIBIR-INCIDENCIA
+                   THRU ESCRIBIR-INCIDENCIA-EXIT.
+       VERIFICAR-TRANSFERENCIA-EXIT.
+           EXIT.
+
+       ESCRIBIR-INCIDENCIA.
+           ADD 1 TO NUM-INCIDENCIAS.
+           MOVE T-NUM TO CJ-T-NUM.
+           MOVE T-TARJETA-ORIGEN TO CJ-TARJETA-ORIGEN.
+           MOVE T-TARJETA-DESTINO TO CJ-TARJETA-DESTINO.
+           MOVE T-BANCO-DESTINO TO CJ-BANCO-DESTINO.
+           IF FALTA-ORIGEN = 1
+               MOVE "S" TO CJ-FALTA-ORIGEN
+           ELSE
+               MOVE "N" TO CJ-FALTA-ORIGEN.
+           IF FALTA-DESTINO = 1
+               MOVE "S" TO CJ-FALTA-DESTINO
+           ELSE
+               MOVE "N" TO CJ-FALTA-DESTINO.
+           WRITE CONCILIACION-REG.
+           IF FSCJ NOT = 00
+               GO TO PSYS-ERR.
+       ESCRIBIR-INCIDENCIA-EXIT.
+           EXIT.
+
+           COPY "BUSCAR-MOVIMIENTO.cpy".
+
+           COPY "REGISTRAR-ERROR.cpy".
+
+       PSYS-ERR.
+           CLOSE TRANSFERENCIAS.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE CONCILIACION.
+
+           MOVE "BATCH-CO" TO ERROR-PROGRAMA.
+           IF FST NOT = 00
+               MOVE FST TO ERROR-FS
+           ELSE
+               IF FSM NOT = 00
+                   MOVE FSM TO ERROR-FS
+               ELSE
+                   MOVE FSCJ TO ERROR-FS.
+           PERFORM REGISTRAR-ERROR THRU REGISTRAR-ERROR-EXIT.
+
+           DISPLAY "ERROR: fallo de E/S en el proceso batch de "
+               "conciliacion de transferencias. FST=" FST " FSM=" FSM
+               " FSCJ=" FSCJ.
+           STOP RUN.

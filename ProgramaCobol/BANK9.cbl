@@ -6,33 +6,20 @@
            CRT STATUS IS KEYBOARD-STATUS.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT TRANSFERENCIAS ASSIGN TO DISK
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS T-NUM
-           FILE STATUS IS FST.
+           COPY "TRANSFERENCIAS-SEL.cpy".
+           COPY "ERRORES-SEL.cpy".
+           COPY "EXPORTACION-SEL.cpy".
        DATA DIVISION.
        FILE SECTION.
-       FD TRANSFERENCIAS
-           LABEL RECORD STANDARD
-           VALUE OF FILE-ID IS "transferencias.ubd".
-       01 TRANSFERENCIA-REG.
-           02 T-NUM                        PIC   9(35).
-      * 0 no mensual/ mensual
-           02 T-MENSUAL                    PIC   9(1).
-           02 T-TARJETA-ORIGEN             PIC   9(16).
-           02 T-TARJETA-DESTINO            PIC   9(16).
-           02 T-ANO                        PIC   9(4).
-           02 T-MES                        PIC   9(2).
-           02 T-DIA                        PIC   9(2).
-           02 T-HOR                        PIC   9(2).
-           02 T-MIN                        PIC   9(2).
-           02 T-SEG                        PIC   9(2).
-           02 T-IMPORTE-ENT                PIC  S9(7).
-           02 T-IMPORTE-DEC                PIC   9(2).
+           COPY "TRANSFERENCIAS-FD.cpy".
+           COPY "ERRORES-FD.cpy".
+           COPY "EXPORTACION-FD.cpy".
 
        WORKING-STORAGE SECTION.
        77 FST                       PIC   X(2).
+       77 FSE                       PIC   X(2).
+       77 FSX                       PIC   X(2).
+           COPY "ERROR-WS.cpy".
        78 BLACK                     VALUE    0.
        78 BLUE                      VALUE    1.
        78 GREEN                     VALUE    2.
@@ -59,6 +46,8 @@
            88 UP-ARROW-PRESSED      VALUE 2003.
            88 DOWN-ARROW-PRESSED    VALUE 2004.
            88 ESC-PRESSED           VALUE 2005.
+           88 C-PRESSED             VALUE   67.
+           88 E-PRESSED             VALUE   69.
        77 PRESSED-KEY               PIC   9(4).
        77 DIA1-USUARIO              PIC   9(2).
        77 MES1-USUARIO              PIC   9(2).
@@ -70,6 +59,13 @@
        77 EURDEC1-USUARIO           PIC   9(2).
        77 EURENT2-USUARIO           PIC  S9(7).
        77 EURDEC2-USUARIO           PIC   9(2).
+       77 DIABUS-USUARIO            PIC   9(2).
+       77 MESBUS-USUARIO            PIC   9(2).
+       77 ANOBUS-USUARIO            PIC   9(4).
+       77 FECHA-BUSCAR              PIC   9(8) VALUE 0.
+       77 DIRECCION-CONSULTA        PIC   9(1) VALUE 1.
+           88 CONSULTA-ENVIADAS     VALUE 1.
+           88 CONSULTA-RECIBIDAS    VALUE 2.
        77 FECHA-MIN                 PIC   9(8).
        77 FECHA-MOV                 PIC   9(8).
        77 FECHA-MAX                 PIC   9(8).
@@ -93,7 +89,11 @@
        77 I                         PIC 9(7).
        77 ANO-PLANIFICADO           PIC 9(4).
        77 MES-PLANIFICADO           PIC 9(2).
+       77 MESES-PROYECTADOS         PIC 9(3) VALUE 0.
        77 MODO                      PIC X(11).
+       77 T-NUM-A-CANCELAR          PIC 9(35).
+       77 T-IMPORTE-ENT-MOS      PIC  9(7).
+       77 T-IMPORTE-DEC-MOS      PIC  9(2).
 
        LINKAGE SECTION.
        77 TNUM                      PIC  9(16).
@@ -114,6 +114,18 @@
                LINE 13 COL 53 PIC 9(2) USING MES2-USUARIO.
            05 ANO-MAX BLANK ZERO AUTO UNDERLINE
                LINE 13 COL 56 PIC 9(4) USING ANO2-USUARIO.
+           05 DIRECCION-FILTRO BLANK ZERO AUTO UNDERLINE
+               LINE 14 COL 37 PIC 9(1) USING DIRECCION-CONSULTA.
+           05 DIA-BUS BLANK ZERO AUTO UNDERLINE
+               LINE 16 COL 32 PIC 9(2) USING DIABUS-USUARIO.
+           05 MES-BUS BLANK ZERO AUTO UNDERLINE
+               LINE 16 COL 35 PIC 9(2) USING MESBUS-USUARIO.
+           05 ANO-BUS BLANK ZERO AUTO UNDERLINE
+               LINE 16 COL 38 PIC 9(4) USING ANOBUS-USUARIO.
+
+       01 CANCELAR-TRANSFERENCIA.
+           05 T-NUM-CANCELAR-CAMPO BLANK ZERO AUTO UNDERLINE
+               LINE 16 COL 30 PIC 9(35) USING T-NUM-A-CANCELAR.
 
        01 FILA-TRANSFERENCIA-PAR.
            05 T-DIA-PAR LINE LINEA-T-ACTUAL COL 02
@@ -139,11 +151,11 @@
            05 SEPARADOR-5-PAR LINE LINEA-T-ACTUAL COL 37
                FOREGROUND-COLOR YELLOW PIC A FROM "|".
            05 T-IMPORTE-ENT-PAR LINE LINEA-T-ACTUAL COL 39
-               FOREGROUND-COLOR YELLOW PIC 9(7) FROM T-IMPORTE-ENT.
+               FOREGROUND-COLOR YELLOW PIC 9(7) FROM T-IMPORTE-ENT-MOS.
            05 SEPARADOR-6-PAR LINE LINEA-T-ACTUAL COL 46
                FOREGROUND-COLOR YELLOW PIC A FROM ",".
            05 T-IMPORTE-DEC-PAR LINE LINEA-T-ACTUAL COL 47
-               FOREGROUND-COLOR YELLOW PIC 99 FROM T-IMPORTE-DEC.
+               FOREGROUND-COLOR YELLOW PIC 99 FROM T-IMPORTE-DEC-MOS.
            05 SEPARADOR-7-PAR LINE LINEA-T-ACTUAL COL 50
                FOREGROUND-COLOR YELLOW PIC A FROM "|".
 
@@ -175,11 +187,11 @@
            05 SEPARADOR-5-IMPAR LINE LINEA-T-ACTUAL COL 37
                FOREGROUND-COLOR WHITE PIC A FROM "|".
            05 T-IMPORTE-ENT-IMPAR LINE LINEA-T-ACTUAL COL 39
-               FOREGROUND-COLOR WHITE PIC 9(7) FROM T-IMPORTE-ENT.
+               FOREGROUND-COLOR WHITE PIC 9(7) FROM T-IMPORTE-ENT-MOS.
            05 SEPARADOR-6-IMPAR LINE LINEA-T-ACTUAL COL 46
                FOREGROUND-COLOR WHITE PIC A FROM ",".
            05 T-IMPORTE-DEC-IMPAR LINE LINEA-T-ACTUAL COL 47
-               FOREGROUND-COLOR WHITE PIC 99 FROM T-IMPORTE-DEC.
+               FOREGROUND-COLOR WHITE PIC 99 FROM T-IMPORTE-DEC-MOS.
            05 SEPARADOR-7-IMPAR LINE LINEA-T-ACTUAL COL 50
                FOREGROUND-COLOR WHITE PIC A FROM "|".
            05 T-MODO-IMPAR LINE LINEA-T-ACTUAL COL 52
@@ -204,10 +216,16 @@
 
 
 
-           OPEN INPUT TRANSFERENCIAS.
-
-               IF FST = 30
-                   GO TO PSYS-ERR.
+           OPEN I-O TRANSFERENCIAS.
+           IF FST = 35
+               OPEN OUTPUT TRANSFERENCIAS
+               CLOSE TRANSFERENCIAS
+               OPEN I-O TRANSFERENCIAS
+           END-IF.
+      * FST = 41: el fichero ya estaba abierto de una pasada anterior
+      * por IMPRIMIR-CABECERA; no es un fallo, se sigue usando
+           IF FST NOT = 00 AND FST NOT = 41
+               GO TO PSYS-ERR.
 
        PCONSULTA-T.
            INITIALIZE DIA1-USUARIO.
@@ -220,10 +238,16 @@
            INITIALIZE EURDEC1-USUARIO.
            INITIALIZE EURENT2-USUARIO.
            INITIALIZE EURDEC2-USUARIO.
+           INITIALIZE DIABUS-USUARIO.
+           INITIALIZE MESBUS-USUARIO.
+           INITIALIZE ANOBUS-USUARIO.
+           MOVE 1 TO DIRECCION-CONSULTA.
 
            DISPLAY(10, 8) "Indique un intervalo".
            DISPLAY(10, 27) "de fechas.".
            DISPLAY(13, 20) "Entre las fechas   /  /     y   /  /    ".
+           DISPLAY(14, 8) "1-Enviadas  2-Recibidas:".
+           DISPLAY(16, 8) "Ir a una fecha concreta   /  /    (opcional)".
 
            DISPLAY(24, 01) "Enter - Aceptar".
            DISPLAY(24, 65) "ESC - Cancelar".
@@ -239,15 +263,45 @@
                        MOVE 99   TO MES2-USUARIO
                        MOVE 9999 TO ANO2-USUARIO.
 
+           MOVE 0 TO FECHA-BUSCAR.
+           IF DIABUS-USUARIO NOT = 0 OR MESBUS-USUARIO NOT = 0
+                   OR ANOBUS-USUARIO NOT = 0
+               COMPUTE FECHA-BUSCAR = (ANOBUS-USUARIO * 10000)
+                   + (MESBUS-USUARIO * 100) + DIABUS-USUARIO.
+
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
-           OPEN INPUT TRANSFERENCIAS.
-               IF FST = 30
-                   GO TO PSYS-ERR.
+           OPEN I-O TRANSFERENCIAS.
+           IF FST = 35
+               OPEN OUTPUT TRANSFERENCIAS
+               CLOSE TRANSFERENCIAS
+               OPEN I-O TRANSFERENCIAS
+           END-IF.
+           IF FST NOT = 00 AND FST NOT = 41
+               GO TO PSYS-ERR.
+
+           IF FECHA-BUSCAR NOT = 0
+               GO TO POSICIONAR-BUSCAR.
 
        POSICIONAR-FINAL.
 
            READ TRANSFERENCIAS NEXT RECORD AT END GO PLECTURA-MOV.
                 GO TO POSICIONAR-FINAL.
+
+      *----------------------------------------------------------*
+      * salta directamente cerca de la fecha pedida en vez de
+      * posicionarse siempre al final y paginar hacia atras
+      *----------------------------------------------------------*
+       POSICIONAR-BUSCAR.
+           MOVE 0 TO T-NUM.
+           START TRANSFERENCIAS KEY IS NOT LESS THAN T-NUM
+               INVALID KEY GO TO POSICIONAR-FINAL.
+       POSICIONAR-BUSCAR-LEER.
+           READ TRANSFERENCIAS NEXT RECORD AT END GO TO POSICIONAR-FINAL.
+           COMPUTE FECHA-MOV = (T-ANO * 10000) + (T-MES * 100) + T-DIA.
+           IF FECHA-MOV < FECHA-BUSCAR
+               GO TO POSICIONAR-BUSCAR-LEER.
+           GO TO PLECTURA-MOV.
+
        PLECTURA-MOV.
            DISPLAY(7, 8) "FECHA".
            DISPLAY(7, 18) "|".
@@ -257,14 +311,16 @@
            DISPLAY(7, 50) "|".
            DISPLAY(7, 52) "PAGO".
 
+           DISPLAY(23, 2) "E-Exportar a fichero".
            DISPLAY(24, 2) "Re. pag - Esp. anteriores".
-           DISPLAY(24, 33) "ESC - Salir".
+           DISPLAY(24, 33) "ESC-Salir C-Cancelar".
            DISPLAY(24, 54) "Av. pag - Esp. posteriores".
            MOVE 0 TO T-EN-PANTALLA.
            MOVE 7 TO LINEA-T-ACTUAL.
 
            MOVE 0 TO FICHERO-TERMINADO.
            MOVE 0 TO NUM-PLANIFICADOS.
+           MOVE 0 TO MESES-PROYECTADOS.
            MOVE 15 TO FLAG.
            PERFORM MOSTRAR.
        LEER-PRIMEROS.
@@ -278,18 +334,22 @@
                GO TO LEER-PRIMEROS.
        MOSTRAR.
            MOVE 1 TO T-VALIDO.
-           PERFORM FILTRADO THRU FILTRADO.
+           PERFORM FILTRADO THRU FILTRADO-FECHAS.
            IF T-VALIDO = 1
                ADD 1 TO LINEA-T-ACTUAL
                ADD 1 TO T-EN-PANTALLA
-               IF T-MENSUAL = 1
+               IF T-MENSUAL = 1 AND NOT T-CANCELADA
                    ADD 1 TO NUM-PLANIFICADOS
                    MOVE T-NUM TO MENSUALIDADES(NUM-PLANIFICADOS)
                END-IF
-               IF T-MENSUAL = 0
-                   MOVE "PUNTUAL" TO MODO
+               IF T-CANCELADA
+                   MOVE "CANCELADO" TO MODO
                ELSE
-                   MOVE "PLANIFICADO" TO MODO
+                   IF T-MENSUAL = 0
+                       MOVE "PUNTUAL" TO MODO
+                   ELSE
+                       MOVE "PLANIFICADO" TO MODO
+                   END-IF
                END-IF
                MOVE T-NUM TO
                    REGISTROS-EN-PANTALLA(T-EN-PANTALLA)
@@ -302,6 +362,7 @@
        MOSTRAR-PLANIFICADOS.
 
            PERFORM ANADIR-MES.
+           ADD 1 TO MESES-PROYECTADOS.
            COMPUTE FECHA-MAX = (ANO2-USUARIO * 10000)
                                + (MES2-USUARIO * 100)
                                + DIA2-USUARIO.
@@ -326,13 +387,19 @@
                    MOVE "PLANIFICADO" TO MODO
            END-IF
 
-           IF T-ANO <= ANO-PLANIFICADO
-               ADD 1 TO LINEA-T-ACTUAL
-               ADD 1 TO T-EN-PANTALLA
-               MOVE ANO-PLANIFICADO TO T-ANO
-               MOVE MES-PLANIFICADO TO T-MES
-
-               PERFORM MOSTRAR-TRANSFERENCIA THRU MOSTRAR-TRANSFERENCIA
+           IF T-CANCELADA OR T-MENSUAL = 0
+                   OR MESES-PROYECTADOS > T-MESES-REPETIR
+               CONTINUE
+           ELSE
+               IF T-ANO <= ANO-PLANIFICADO
+                   ADD 1 TO LINEA-T-ACTUAL
+                   ADD 1 TO T-EN-PANTALLA
+                   MOVE ANO-PLANIFICADO TO T-ANO
+                   MOVE MES-PLANIFICADO TO T-MES
+
+                   PERFORM MOSTRAR-TRANSFERENCIA THRU
+                       MOSTRAR-TRANSFERENCIA
+               END-IF
            END-IF
            IF T-EN-PANTALLA = 15
                    GO TO WAIT-ORDER.
@@ -357,6 +424,12 @@
               IF PGUP-PRESSED THEN
                   GO TO FLECHA-ARRIBA
               END-IF
+              IF C-PRESSED THEN
+                  GO TO PCANCELAR
+              END-IF
+              IF E-PRESSED THEN
+                  GO TO PEXPORTAR
+              END-IF
            END-ACCEPT.
            GO TO WAIT-ORDER.
        FLECHA-ABAJO.
@@ -434,8 +507,165 @@
            END-PERFORM.
        READ-TRANSFERENCIA.
            READ TRANSFERENCIAS INVALID KEY GO TO PSYS-ERR.
+
+       PCANCELAR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY(16, 8) "Indique el numero de operacion a cancelar:".
+           DISPLAY(24, 01) "Enter - Aceptar".
+           DISPLAY(24, 65) "ESC - Cancelar".
+           ACCEPT CANCELAR-TRANSFERENCIA ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO PCANCELAR-REFRESCAR
+               ELSE
+                   GO TO PCANCELAR.
+           MOVE T-NUM-A-CANCELAR TO T-NUM.
+           READ TRANSFERENCIAS INVALID KEY GO TO PCANCELAR-NOEXISTE-ERR.
+           IF T-TARJETA-ORIGEN NOT = TNUM
+               GO TO PCANCELAR-NOEXISTE-ERR.
+           IF T-MENSUAL NOT = 1
+               GO TO PCANCELAR-NOPLAN-ERR.
+           IF T-CANCELADA
+               GO TO PCANCELAR-YACANCEL-ERR.
+           MOVE 1 TO T-ESTADO.
+           REWRITE TRANSFERENCIA-REG INVALID KEY GO TO PSYS-ERR.
+
+       PCANCELAR-OK.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY(9, 20) "La transferencia se ha cancelado"
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS GREEN.
+           DISPLAY(24, 33) "Enter - Aceptar".
+           GO TO PCANCELAR-ERR-ENTER.
+
+       PCANCELAR-NOEXISTE-ERR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY(9, 20) "La operacion indicada no existe"
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY(24, 33) "Enter - Aceptar".
+           GO TO PCANCELAR-ERR-ENTER.
+
+       PCANCELAR-NOPLAN-ERR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY(9, 13) "Solo se pueden cancelar transferencias"
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY(10, 25) "planificadas"
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY(24, 33) "Enter - Aceptar".
+           GO TO PCANCELAR-ERR-ENTER.
+
+       PCANCELAR-YACANCEL-ERR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY(9, 20) "Esa transferencia ya estaba cancelada"
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY(24, 33) "Enter - Aceptar".
+
+       PCANCELAR-ERR-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+           IF ENTER-PRESSED
+               GO TO PCANCELAR-REFRESCAR
+           ELSE
+               GO TO PCANCELAR-ERR-ENTER.
+
+       PCANCELAR-REFRESCAR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY(7, 8) "FECHA".
+           DISPLAY(7, 18) "|".
+           DISPLAY(7, 20) "CUENTA DESTINO".
+           DISPLAY(7, 37) "|".
+           DISPLAY(7, 39) "IMPORTE".
+           DISPLAY(7, 50) "|".
+           DISPLAY(7, 52) "PAGO".
+           DISPLAY(23, 2) "E-Exportar a fichero".
+           DISPLAY(24, 2) "Re. pag - Esp. anteriores".
+           DISPLAY(24, 33) "ESC-Salir C-Cancelar".
+           DISPLAY(24, 54) "Av. pag - Esp. posteriores".
+           PERFORM MOSTRAR-TABLA THRU MOSTRAR-TABLA.
+           GO TO WAIT-ORDER.
+
+       PEXPORTAR.
+           OPEN OUTPUT EXPORTACION.
+           IF FSX NOT = 00
+               GO TO PEXPORTAR-ERR.
+           MOVE 0 TO T-NUM.
+           START TRANSFERENCIAS KEY IS NOT LESS THAN T-NUM
+               INVALID KEY GO TO PEXPORTAR-CERRAR.
+       PEXPORTAR-LEER.
+           READ TRANSFERENCIAS NEXT RECORD
+               AT END GO TO PEXPORTAR-CERRAR.
+           MOVE 1 TO T-VALIDO.
+           PERFORM FILTRADO THRU FILTRADO-FECHAS.
+           IF T-VALIDO = 1
+               PERFORM ESCRIBIR-EXPORTACION THRU
+                   ESCRIBIR-EXPORTACION-EXIT
+           END-IF
+           GO TO PEXPORTAR-LEER.
+
+       PEXPORTAR-CERRAR.
+           CLOSE EXPORTACION.
+
+       PEXPORTAR-OK.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY(9, 15) "Se ha generado el fichero expmovs.rpt"
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS GREEN.
+           DISPLAY(24, 33) "Enter - Aceptar".
+           GO TO PEXPORTAR-ERR-ENTER.
+
+       PEXPORTAR-ERR.
+           CLOSE EXPORTACION.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY(9, 20) "No se ha podido generar el fichero"
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY(24, 33) "Enter - Aceptar".
+
+       PEXPORTAR-ERR-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+           IF ENTER-PRESSED
+               GO TO PCANCELAR-REFRESCAR
+           ELSE
+               GO TO PEXPORTAR-ERR-ENTER.
+
+       ESCRIBIR-EXPORTACION.
+           MOVE T-NUM TO EXP-T-NUM.
+           MOVE T-DIA TO EXP-DIA.
+           MOVE T-MES TO EXP-MES.
+           MOVE T-ANO TO EXP-ANO.
+           MOVE T-HOR TO EXP-HOR.
+           MOVE T-MIN TO EXP-MIN.
+           MOVE T-TARJETA-ORIGEN TO EXP-TARJETA-ORIGEN.
+           MOVE T-TARJETA-DESTINO TO EXP-TARJETA-DESTINO.
+           COMPUTE T-IMPORTE-ENT-MOS = FUNCTION INTEGER-PART(T-IMPORTE).
+           COMPUTE T-IMPORTE-DEC-MOS =
+               FUNCTION ABS(T-IMPORTE - T-IMPORTE-ENT-MOS) * 100.
+           MOVE T-IMPORTE-ENT-MOS TO EXP-IMPORTE-ENT.
+           MOVE T-IMPORTE-DEC-MOS TO EXP-IMPORTE-DEC.
+           IF T-CANCELADA
+               MOVE "CANCELADO" TO EXP-MODO
+           ELSE
+               IF T-MENSUAL = 0
+                   MOVE "PUNTUAL" TO EXP-MODO
+               ELSE
+                   MOVE "PLANIFICADO" TO EXP-MODO
+               END-IF
+           END-IF.
+           WRITE EXPORTACION-REG.
+       ESCRIBIR-EXPORTACION-EXIT.
+           EXIT.
+
+           COPY "REGISTRAR-ERROR.cpy".
+
        PSYS-ERR.
            CLOSE TRANSFERENCIAS.
+
+           MOVE "BANK9" TO ERROR-PROGRAMA.
+           MOVE FST TO ERROR-FS.
+           PERFORM REGISTRAR-ERROR THRU REGISTRAR-ERROR-EXIT.
+
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY(9, 25) "Ha ocurrido un error interno"
                WITH FOREGROUND-COLOR IS BLACK
@@ -452,9 +682,17 @@
                GO TO EXIT-ENTER.
 
        FILTRADO.
+           IF CONSULTA-RECIBIDAS
+               GO TO FILTRADO-DESTINO.
            IF TNUM NOT = T-TARJETA-ORIGEN
                MOVE 0 TO T-VALIDO.
+           GO TO FILTRADO-FECHAS.
+
+       FILTRADO-DESTINO.
+           IF TNUM NOT = T-TARJETA-DESTINO
+               MOVE 0 TO T-VALIDO.
 
+       FILTRADO-FECHAS.
            COMPUTE FECHA-MIN = (ANO1-USUARIO * 10000)
                                + (MES1-USUARIO * 100)
                                + DIA1-USUARIO.
@@ -473,6 +711,9 @@
 
 
        MOSTRAR-TRANSFERENCIA.
+           COMPUTE T-IMPORTE-ENT-MOS = FUNCTION INTEGER-PART(T-IMPORTE).
+           COMPUTE T-IMPORTE-DEC-MOS =
+               FUNCTION ABS(T-IMPORTE - T-IMPORTE-ENT-MOS) * 100.
            MOVE FUNCTION MOD(LINEA-T-ACTUAL, 2)
                TO MODULO-LIN-ACTUAL.
            IF MODULO-LIN-ACTUAL = 0

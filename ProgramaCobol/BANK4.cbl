@@ -0,0 +1,554 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK4.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "TARJETAS-SEL.cpy".
+           COPY "CUENTA-TARJETA-SEL.cpy".
+           COPY "MOVIMIENTOS-SEL.cpy".
+           COPY "CONTADORES-SEL.cpy".
+           COPY "RECIBOS-SEL.cpy".
+           COPY "BILLETES-SEL.cpy".
+           COPY "ERRORES-SEL.cpy".
+           COPY "NOTIFICACIONES-SEL.cpy".
+           COPY "PENDIENTES-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "TARJETAS-FD.cpy".
+           COPY "CUENTA-TARJETA-FD.cpy".
+           COPY "MOVIMIENTOS-FD.cpy".
+           COPY "CONTADORES-FD.cpy".
+           COPY "RECIBOS-FD.cpy".
+           COPY "BILLETES-FD.cpy".
+           COPY "ERRORES-FD.cpy".
+           COPY "NOTIFICACIONES-FD.cpy".
+           COPY "PENDIENTES-FD.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 FST                       PIC   X(2).
+       77 FSM                       PIC   X(2).
+       77 FSCO                      PIC   X(2).
+       77 FSR                       PIC   X(2).
+       77 FSB                       PIC   X(2).
+       77 FSE                       PIC   X(2).
+       77 FSN                       PIC   X(2).
+       77 FSPE                      PIC   X(2).
+           COPY "PANTALLA-WS.cpy".
+           COPY "SALDO-WS.cpy".
+           COPY "ERROR-WS.cpy".
+           COPY "MOV-NUM-WS.cpy".
+           COPY "RECIBO-WS.cpy".
+           COPY "NOTIFICACION-WS.cpy".
+           COPY "CUENTA-TARJETA-WS.cpy".
+           COPY "RESPALDO-WS.cpy".
+
+       77 IMPORTE-ENT-USUARIO       PIC  9(7).
+       77 IMPORTE-DEC-USUARIO       PIC  9(2).
+       77 CENT-SALDO                PIC S9(11).
+       77 CENT-IMPORTE              PIC S9(11).
+       77 CENT-LIMITE               PIC S9(11).
+       77 CENT-RETIRADO-HOY         PIC S9(11).
+       77 CENT-NUEVO-SALDO          PIC S9(11).
+       77 NUEVO-SALDO-ENT           PIC S9(9).
+       77 NUEVO-SALDO-DEC           PIC  9(2).
+
+       77 BILLETES-50                PIC  9(5).
+       77 BILLETES-20                PIC  9(5).
+       77 BILLETES-10                PIC  9(5).
+       77 NECESARIO-10               PIC  9(6).
+       77 RESTO-10                   PIC  9(6).
+       77 N-50                       PIC  9(5).
+       77 N-20                       PIC  9(5).
+       77 N-10                       PIC  9(5).
+       77 BILLETES-POSIBLE           PIC  9(1).
+           88 DISPENSABLE            VALUE 1.
+
+       77 SEL-N-50                   PIC  9(5).
+       77 SEL-N-20                   PIC  9(5).
+       77 SEL-N-10                   PIC  9(5).
+       77 SEL-TOTAL                  PIC  9(7).
+
+       LINKAGE SECTION.
+       77 TNUM-P                    PIC  9(16).
+
+       SCREEN SECTION.
+           COPY "CABECERA-BLUE.cpy".
+
+       01 PANTALLA-IMPORTE.
+           05 IMPORTE-ENT-ACCEPT BLANK ZERO AUTO
+               LINE 13 COL 35 PIC 9(7) USING IMPORTE-ENT-USUARIO.
+           05 IMPORTE-DEC-ACCEPT BLANK ZERO AUTO
+               LINE 13 COL 43 PIC 9(2) USING IMPORTE-DEC-USUARIO.
+
+       01 PANTALLA-BILLETES.
+           05 SEL-N-50-F BLANK ZERO AUTO
+               LINE 19 COL 40 PIC 9(5) USING SEL-N-50.
+           05 SEL-N-20-F BLANK ZERO AUTO
+               LINE 20 COL 40 PIC 9(5) USING SEL-N-20.
+           05 SEL-N-10-F BLANK ZERO AUTO
+               LINE 21 COL 40 PIC 9(5) USING SEL-N-10.
+
+       PROCEDURE DIVISION USING TNUM-P.
+           COPY "IMPRIMIR-CABECERA.cpy".
+
+           MOVE TNUM-P TO TARJETA-CALCULO.
+           PERFORM LEER-SALDO-TARJETA THRU LEER-SALDO-TARJETA-EXIT.
+
+       PRETIRAR.
+           INITIALIZE IMPORTE-ENT-USUARIO.
+           INITIALIZE IMPORTE-DEC-USUARIO.
+           DISPLAY (8, 27) "Retirada de efectivo".
+           DISPLAY (10, 20) "Su saldo disponible es de".
+           DISPLAY (10, 46) SALDO-ENT.
+           DISPLAY (10, 54) ",".
+           DISPLAY (10, 55) SALDO-DEC.
+           DISPLAY (13, 15) "Introduzca el importe a retirar:".
+           DISPLAY (13, 42) ",".
+           DISPLAY (13, 45) "EUR".
+           DISPLAY (24, 01) "Enter - Aceptar".
+           DISPLAY (24, 65) "ESC - Cancelar".
+           ACCEPT PANTALLA-IMPORTE ON EXCEPTION
+               IF ESC-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PRETIRAR.
+
+       VALIDAR-RETIRADA.
+           COMPUTE CENT-IMPORTE =
+               (IMPORTE-ENT-USUARIO * 100) + IMPORTE-DEC-USUARIO.
+           IF CENT-IMPORTE = 0
+               GO TO PIMPORTE-ERR.
+
+           COMPUTE CENT-SALDO = (SALDO-ENT * 100) + SALDO-DEC.
+      * el limite se calcula ya aqui porque LIMITE-ENT/LIMITE-DEC son
+      * campos compartidos con LEER-SALDO-TARJETA, y BUSCAR-TARJETA-
+      * RESPALDO va a reutilizarlos para consultar la tarjeta de
+      * respaldo si hace falta cubrir un descubierto
+           COMPUTE CENT-LIMITE = (LIMITE-ENT * 100) + LIMITE-DEC.
+
+           MOVE 0 TO HAY-RESPALDO.
+           IF CENT-IMPORTE > CENT-SALDO
+               COMPUTE CENT-DEFICIT = CENT-IMPORTE - CENT-SALDO
+               MOVE TNUM-P TO TARJETA-CALCULO
+               PERFORM BUSCAR-TARJETA-RESPALDO
+                   THRU BUSCAR-TARJETA-RESPALDO-EXIT
+               IF NOT RESPALDO-ENCONTRADO
+                   GO TO PSALDO-ERR.
+
+           IF CENT-LIMITE NOT = 0
+               PERFORM CALCULAR-RETIRADO-HOY
+                   THRU CALCULAR-RETIRADO-HOY-EXIT
+               IF (CENT-RETIRADO-HOY + CENT-IMPORTE) > CENT-LIMITE
+                   GO TO PLIMITE-ERR.
+
+           IF IMPORTE-DEC-USUARIO NOT = 0
+               GO TO PEFECTIVO-ERR.
+           PERFORM LEER-BILLETES THRU LEER-BILLETES-EXIT.
+           PERFORM SELECCIONAR-BILLETES THRU SELECCIONAR-BILLETES-EXIT.
+           IF NOT DISPENSABLE
+               GO TO PEFECTIVO-ERR.
+
+       CONFIRMAR-RETIRADA.
+           IF RESPALDO-ENCONTRADO
+               MOVE 0 TO CENT-NUEVO-SALDO
+           ELSE
+               COMPUTE CENT-NUEVO-SALDO = CENT-SALDO - CENT-IMPORTE.
+           COMPUTE NUEVO-SALDO-ENT = CENT-NUEVO-SALDO / 100.
+           COMPUTE NUEVO-SALDO-DEC = FUNCTION MOD(CENT-NUEVO-SALDO, 100).
+
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT.
+
+           OPEN I-O PENDIENTES.
+           IF FSPE = 35
+               OPEN OUTPUT PENDIENTES
+           END-IF.
+           IF FSPE NOT = 00
+               GO TO PSYS-ERR.
+           MOVE TNUM-P TO PEN-TARJETA.
+           MOVE NUEVO-MOV-NUM TO PEN-MOV-NUM.
+           MOVE IMPORTE-ENT-USUARIO TO PEN-IMPORTE-ENT.
+           MOVE IMPORTE-DEC-USUARIO TO PEN-IMPORTE-DEC.
+           MOVE ANO TO PEN-ANO.
+           MOVE MES TO PEN-MES.
+           MOVE DIA TO PEN-DIA.
+           MOVE HORAS TO PEN-HOR.
+           MOVE MINUTOS TO PEN-MIN.
+           MOVE SEGUNDOS TO PEN-SEG.
+           WRITE PENDIENTE-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE PENDIENTES.
+
+           COPY "ABRIR-MOVIMIENTOS-ESCRITURA.cpy".
+
+           MOVE NUEVO-MOV-NUM TO MOV-NUM.
+           MOVE TNUM-P TO MOV-TARJETA.
+           MOVE ANO TO MOV-ANO.
+           MOVE MES TO MOV-MES.
+           MOVE DIA TO MOV-DIA.
+           MOVE HORAS TO MOV-HOR.
+           MOVE MINUTOS TO MOV-MIN.
+           MOVE SEGUNDOS TO MOV-SEG.
+           MOVE DIF-GMT TO MOV-GMT.
+           COMPUTE MOV-IMPORTE =
+               IMPORTE-ENT-USUARIO + (IMPORTE-DEC-USUARIO / 100).
+           MOVE "RETIRADA" TO MOV-CONCEPTO.
+           MOVE 01 TO MOV-TIPO.
+           MOVE 01 TO MOV-DIVISA.
+           COMPUTE MOV-SALDOPOS = CENT-NUEVO-SALDO / 100.
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+
+           MOVE TNUM-P TO NOTIF-TARJETA.
+           MOVE "MOVIMIENTO" TO NOTIF-TIPO.
+           MOVE "RETIRADA" TO NOTIF-CONCEPTO.
+           MOVE IMPORTE-ENT-USUARIO TO NOTIF-IMPORTE-ENT.
+           MOVE IMPORTE-DEC-USUARIO TO NOTIF-IMPORTE-DEC.
+           PERFORM ENCOLAR-NOTIFICACION THRU ENCOLAR-NOTIFICACION-EXIT.
+
+           OPEN I-O BILLETES.
+           IF FSB NOT = 00
+               GO TO PSYS-ERR.
+           MOVE 50 TO BIL-DENOM.
+           READ BILLETES INVALID KEY GO TO PSYS-ERR.
+           COMPUTE BIL-CANTIDAD = BIL-CANTIDAD - N-50.
+           REWRITE BILLETE-REG INVALID KEY GO TO PSYS-ERR.
+           MOVE 20 TO BIL-DENOM.
+           READ BILLETES INVALID KEY GO TO PSYS-ERR.
+           COMPUTE BIL-CANTIDAD = BIL-CANTIDAD - N-20.
+           REWRITE BILLETE-REG INVALID KEY GO TO PSYS-ERR.
+           MOVE 10 TO BIL-DENOM.
+           READ BILLETES INVALID KEY GO TO PSYS-ERR.
+           COMPUTE BIL-CANTIDAD = BIL-CANTIDAD - N-10.
+           REWRITE BILLETE-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE BILLETES.
+
+      * el billetero ya ha confirmado la entrega -- ahora si se puede
+      * retirar el resguardo de recuperacion ante caidas
+           OPEN I-O PENDIENTES.
+           IF FSPE NOT = 00
+               GO TO PSYS-ERR.
+           MOVE TNUM-P TO PEN-TARJETA.
+           DELETE PENDIENTES INVALID KEY GO TO PSYS-ERR.
+           CLOSE PENDIENTES.
+
+           MOVE TNUM-P TO TARJETA-CALCULO.
+           MOVE NUEVO-SALDO-ENT TO NUEVO-SALDO-CACHE-ENT.
+           MOVE NUEVO-SALDO-DEC TO NUEVO-SALDO-CACHE-DEC.
+           PERFORM ACTUALIZAR-SALDO-TARJETA
+               THRU ACTUALIZAR-SALDO-TARJETA-EXIT.
+
+           IF NOT RESPALDO-ENCONTRADO
+               GO TO CONFIRMAR-RETIRADA-OK.
+
+      * segunda pata del descubierto: se retira de la tarjeta de
+      * respaldo el importe que la tarjeta principal no pudo cubrir
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT.
+           COPY "ABRIR-MOVIMIENTOS-ESCRITURA.cpy".
+           MOVE NUEVO-MOV-NUM TO MOV-NUM.
+           MOVE TARJETA-RESPALDO TO MOV-TARJETA.
+           MOVE ANO TO MOV-ANO.
+           MOVE MES TO MOV-MES.
+           MOVE DIA TO MOV-DIA.
+           MOVE HORAS TO MOV-HOR.
+           MOVE MINUTOS TO MOV-MIN.
+           MOVE SEGUNDOS TO MOV-SEG.
+           MOVE DIF-GMT TO MOV-GMT.
+           COMPUTE MOV-IMPORTE = CENT-DEFICIT / 100.
+           MOVE "RETIRADA (RESPALDO)" TO MOV-CONCEPTO.
+           MOVE 02 TO MOV-TIPO.
+           MOVE 01 TO MOV-DIVISA.
+           COMPUTE CENT-RESPALDO-SALDO = CENT-RESPALDO-SALDO
+               - CENT-DEFICIT.
+           COMPUTE MOV-SALDOPOS = CENT-RESPALDO-SALDO / 100.
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+
+           MOVE TARJETA-RESPALDO TO TARJETA-CALCULO.
+           COMPUTE NUEVO-SALDO-CACHE-ENT = CENT-RESPALDO-SALDO / 100.
+           COMPUTE NUEVO-SALDO-CACHE-DEC =
+               FUNCTION MOD(CENT-RESPALDO-SALDO, 100).
+           PERFORM ACTUALIZAR-SALDO-TARJETA
+               THRU ACTUALIZAR-SALDO-TARJETA-EXIT.
+
+       CONFIRMAR-RETIRADA-OK.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY (8, 27) "Retirada de efectivo".
+           DISPLAY (11, 18) "Retire su efectivo del dispensador".
+           DISPLAY (13, 20) "Su nuevo saldo es de".
+           DISPLAY (13, 42) NUEVO-SALDO-ENT.
+           DISPLAY (13, 50) ",".
+           DISPLAY (13, 51) NUEVO-SALDO-DEC.
+           DISPLAY (13, 54) "EUR".
+
+           MOVE TNUM-P TO RECIBO-TARJETA.
+           MOVE "RETIRADA" TO RECIBO-CONCEPTO.
+           MOVE IMPORTE-ENT-USUARIO TO RECIBO-IMPORTE-ENT.
+           MOVE IMPORTE-DEC-USUARIO TO RECIBO-IMPORTE-DEC.
+           MOVE NUEVO-SALDO-ENT TO RECIBO-SALDO-ENT.
+           MOVE NUEVO-SALDO-DEC TO RECIBO-SALDO-DEC.
+           PERFORM IMPRIMIR-RECIBO THRU IMPRIMIR-RECIBO-EXIT.
+
+           DISPLAY (24, 33) "Enter - Aceptar".
+           GO TO CONFIRMAR-RETIRADA-ENTER.
+
+       CONFIRMAR-RETIRADA-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO CONFIRMAR-RETIRADA-ENTER.
+
+       PIMPORTE-ERR.
+           DISPLAY (16, 20) "El importe indicado no es valido"
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (24, 33) "Enter - Aceptar".
+           GO TO PIMPORTE-ERR-ENTER.
+
+       PIMPORTE-ERR-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO PIMPORTE-ERR-ENTER.
+
+       PSALDO-ERR.
+           DISPLAY (16, 15) "No dispone de saldo suficiente para"
+           DISPLAY (17, 25) "realizar esta operacion"
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (24, 33) "Enter - Aceptar".
+           GO TO PSALDO-ERR-ENTER.
+
+       PSALDO-ERR-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO PSALDO-ERR-ENTER.
+
+       PLIMITE-ERR.
+           DISPLAY (16, 12) "Ha superado el limite diario de retirada"
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (24, 33) "Enter - Aceptar".
+           GO TO PLIMITE-ERR-ENTER.
+
+       PLIMITE-ERR-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO PLIMITE-ERR-ENTER.
+
+       PEFECTIVO-ERR.
+           DISPLAY (16, 12) "El cajero no dispone de efectivo para"
+           DISPLAY (17, 25) "entregar ese importe"
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (24, 33) "Enter - Aceptar".
+           GO TO PEFECTIVO-ERR-ENTER.
+
+       PEFECTIVO-ERR-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO PEFECTIVO-ERR-ENTER.
+
+       PBILLETES-ERR.
+           DISPLAY (16, 10) "La combinacion de billetes elegida no es"
+           DISPLAY (17, 25) "valida para ese importe"
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (24, 33) "Enter - Aceptar".
+           GO TO PBILLETES-ERR-ENTER.
+
+       PBILLETES-ERR-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO PBILLETES-ERR-ENTER.
+
+           COPY "LEER-SALDO-TARJETA.cpy".
+           COPY "ACTUALIZAR-SALDO-TARJETA.cpy".
+           COPY "BUSCAR-TARJETA-RESPALDO.cpy".
+
+       CALCULAR-RETIRADO-HOY.
+           MOVE 0 TO CENT-RETIRADO-HOY.
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM = 35
+               GO TO CALCULAR-RETIRADO-HOY-EXIT.
+           IF FSM NOT = 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM-P TO MOV-TARJETA.
+           START F-MOVIMIENTOS KEY IS >= MOV-TARJETA
+               INVALID KEY
+                   GO TO CALCULAR-RETIRADO-HOY-CERRAR.
+
+       CALCULAR-RETIRADO-HOY-LEER.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO CALCULAR-RETIRADO-HOY-CERRAR.
+           IF MOV-TARJETA NOT = TNUM-P
+               GO TO CALCULAR-RETIRADO-HOY-CERRAR.
+           IF MOV-TIPO-RETIRADA
+               IF MOV-ANO = ANO AND MOV-MES = MES AND MOV-DIA = DIA
+                   COMPUTE CENT-RETIRADO-HOY = CENT-RETIRADO-HOY
+                       + (MOV-IMPORTE * 100).
+           GO TO CALCULAR-RETIRADO-HOY-LEER.
+
+       CALCULAR-RETIRADO-HOY-CERRAR.
+           CLOSE F-MOVIMIENTOS.
+       CALCULAR-RETIRADO-HOY-EXIT.
+           EXIT.
+
+       LEER-BILLETES.
+           MOVE 0 TO BILLETES-50.
+           MOVE 0 TO BILLETES-20.
+           MOVE 0 TO BILLETES-10.
+           OPEN INPUT BILLETES.
+           IF FSB = 35
+               GO TO LEER-BILLETES-EXIT.
+           IF FSB NOT = 00
+               GO TO PSYS-ERR.
+
+           MOVE 50 TO BIL-DENOM.
+           READ BILLETES INVALID KEY MOVE 0 TO BILLETES-50.
+           IF FSB = 00
+               MOVE BIL-CANTIDAD TO BILLETES-50.
+           MOVE 20 TO BIL-DENOM.
+           READ BILLETES INVALID KEY MOVE 0 TO BILLETES-20.
+           IF FSB = 00
+               MOVE BIL-CANTIDAD TO BILLETES-20.
+           MOVE 10 TO BIL-DENOM.
+           READ BILLETES INVALID KEY MOVE 0 TO BILLETES-10.
+           IF FSB = 00
+               MOVE BIL-CANTIDAD TO BILLETES-10.
+           CLOSE BILLETES.
+       LEER-BILLETES-EXIT.
+           EXIT.
+
+       SELECCIONAR-BILLETES.
+           MOVE 0 TO SEL-N-50.
+           MOVE 0 TO SEL-N-20.
+           MOVE 0 TO SEL-N-10.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY (8, 27) "Retirada de efectivo".
+           DISPLAY (10, 12) "Billetes disponibles en el cajero:".
+           DISPLAY (12, 15) "50 EUR:".
+           DISPLAY (12, 25) BILLETES-50.
+           DISPLAY (13, 15) "20 EUR:".
+           DISPLAY (13, 25) BILLETES-20.
+           DISPLAY (14, 15) "10 EUR:".
+           DISPLAY (14, 25) BILLETES-10.
+           DISPLAY (17, 12) "Elija cuantos billetes de cada tipo".
+           DISPLAY (18, 12) "desea, o deje todo a cero para una".
+           DISPLAY (19, 12) "combinacion automatica:".
+           DISPLAY (19, 35) "Billetes de 50:".
+           DISPLAY (20, 35) "Billetes de 20:".
+           DISPLAY (21, 35) "Billetes de 10:".
+           DISPLAY (24, 01) "Enter - Aceptar".
+           DISPLAY (24, 65) "ESC - Cancelar".
+           ACCEPT PANTALLA-BILLETES ON EXCEPTION
+               IF ESC-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO SELECCIONAR-BILLETES.
+
+           IF SEL-N-50 = 0 AND SEL-N-20 = 0 AND SEL-N-10 = 0
+               PERFORM CALCULAR-COMBINACION
+                   THRU CALCULAR-COMBINACION-EXIT
+               GO TO SELECCIONAR-BILLETES-EXIT.
+
+           IF SEL-N-50 > BILLETES-50 OR SEL-N-20 > BILLETES-20
+                   OR SEL-N-10 > BILLETES-10
+               GO TO PBILLETES-ERR.
+           COMPUTE SEL-TOTAL =
+               (SEL-N-50 * 50) + (SEL-N-20 * 20) + (SEL-N-10 * 10).
+           IF SEL-TOTAL NOT = IMPORTE-ENT-USUARIO
+               GO TO PBILLETES-ERR.
+
+           MOVE SEL-N-50 TO N-50.
+           MOVE SEL-N-20 TO N-20.
+           MOVE SEL-N-10 TO N-10.
+           MOVE 1 TO BILLETES-POSIBLE.
+       SELECCIONAR-BILLETES-EXIT.
+           EXIT.
+
+       CALCULAR-COMBINACION.
+           MOVE 0 TO BILLETES-POSIBLE.
+           COMPUTE NECESARIO-10 = IMPORTE-ENT-USUARIO / 10.
+           PERFORM CALCULAR-COMBINACION-50 VARYING N-50 FROM 0 BY 1
+               UNTIL N-50 > BILLETES-50 OR DISPENSABLE.
+       CALCULAR-COMBINACION-EXIT.
+           EXIT.
+
+       CALCULAR-COMBINACION-50.
+           PERFORM CALCULAR-COMBINACION-20 VARYING N-20 FROM 0 BY 1
+               UNTIL N-20 > BILLETES-20 OR DISPENSABLE.
+
+       CALCULAR-COMBINACION-20.
+           IF (N-50 * 5) + (N-20 * 2) > NECESARIO-10
+               GO TO CALCULAR-COMBINACION-20-EXIT.
+           COMPUTE RESTO-10 = NECESARIO-10 - (N-50 * 5) - (N-20 * 2).
+           IF RESTO-10 NOT > BILLETES-10
+               MOVE RESTO-10 TO N-10
+               MOVE 1 TO BILLETES-POSIBLE.
+       CALCULAR-COMBINACION-20-EXIT.
+           EXIT.
+
+           COPY "SIGUIENTE-MOV-NUM.cpy".
+           COPY "IMPRIMIR-RECIBO.cpy".
+           COPY "REGISTRAR-ERROR.cpy".
+           COPY "ENCOLAR-NOTIFICACION.cpy".
+
+       PSYS-ERR.
+           CLOSE TARJETAS.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE PENDIENTES.
+           CLOSE CUENTA-TARJETA.
+           CLOSE CONTADORES.
+           CLOSE BILLETES.
+
+           MOVE "BANK4" TO ERROR-PROGRAMA.
+           IF FST NOT = 00
+               MOVE FST TO ERROR-FS
+           ELSE
+               IF FSM NOT = 00
+                   MOVE FSM TO ERROR-FS
+               ELSE
+                   IF FSCO NOT = 00
+                       MOVE FSCO TO ERROR-FS
+                   ELSE
+                       IF FSR NOT = 00
+                           MOVE FSR TO ERROR-FS
+                       ELSE
+                           IF FSB NOT = 00
+                               MOVE FSB TO ERROR-FS
+                           ELSE
+                               IF FSCT NOT = 00
+                                   MOVE FSCT TO ERROR-FS
+                               ELSE
+                                   MOVE FSPE TO ERROR-FS.
+           PERFORM REGISTRAR-ERROR THRU REGISTRAR-ERROR-EXIT.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COLUMN 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COLUMN 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (24, 33) "Enter - Aceptar".
+
+       PSYS-ERR-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PSYS-ERR-ENTER.

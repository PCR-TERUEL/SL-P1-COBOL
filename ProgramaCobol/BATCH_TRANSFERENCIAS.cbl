@@ -0,0 +1,304 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-TRANSFERENCIAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "TARJETAS-SEL.cpy".
+           COPY "TRANSFERENCIAS-SEL.cpy".
+           COPY "MOVIMIENTOS-SEL.cpy".
+           COPY "CONTADORES-SEL.cpy".
+
+           COPY "ERRORES-SEL.cpy".
+           COPY "NOTIFICACIONES-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "TARJETAS-FD.cpy".
+           COPY "TRANSFERENCIAS-FD.cpy".
+           COPY "MOVIMIENTOS-FD.cpy".
+           COPY "CONTADORES-FD.cpy".
+
+           COPY "ERRORES-FD.cpy".
+           COPY "NOTIFICACIONES-FD.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 FST                       PIC   X(2).
+       77 FSM                       PIC   X(2).
+       77 FSCO                      PIC   X(2).
+       77 FSE                       PIC   X(2).
+       77 FSN                       PIC   X(2).
+           COPY "PANTALLA-WS.cpy".
+           COPY "SALDO-WS.cpy".
+           COPY "ERROR-WS.cpy".
+           COPY "MOV-NUM-WS.cpy".
+           COPY "T-NUM-WS.cpy".
+           COPY "NOTIFICACION-WS.cpy".
+
+       01 TABLA-PENDIENTES.
+           05 T-NUM-PENDIENTE          PIC 9(35) OCCURS 500 TIMES.
+       77 NUM-PENDIENTES               PIC  9(4) VALUE 0.
+       77 INDICE-PENDIENTE             PIC  9(4) VALUE 0.
+
+       77 EJEC-ORIGEN                  PIC  9(16).
+       77 EJEC-DESTINO                 PIC  9(16).
+       77 EJEC-BANCO-DESTINO           PIC  9(4).
+       77 EJEC-IMPORTE-ENT             PIC S9(7).
+       77 EJEC-IMPORTE-DEC             PIC  9(2).
+
+       77 CENT-SALDO                   PIC S9(11).
+       77 CENT-IMPORTE                 PIC S9(11).
+       77 CENT-NUEVO-SALDO             PIC S9(11).
+       77 NUEVO-SALDO-ORIGEN-ENT       PIC S9(9).
+       77 NUEVO-SALDO-ORIGEN-DEC       PIC  9(2).
+       77 NUEVO-SALDO-DESTINO-ENT      PIC S9(9).
+       77 NUEVO-SALDO-DESTINO-DEC      PIC  9(2).
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           PERFORM LOCALIZAR-PENDIENTES THRU LOCALIZAR-PENDIENTES-EXIT.
+           PERFORM EJECUTAR-PENDIENTES THRU EJECUTAR-PENDIENTES-EXIT.
+           STOP RUN.
+
+       LOCALIZAR-PENDIENTES.
+           MOVE 0 TO NUM-PENDIENTES.
+           OPEN INPUT TRANSFERENCIAS.
+           IF FST = 35
+               GO TO LOCALIZAR-PENDIENTES-EXIT.
+           IF FST NOT = 00
+               GO TO PSYS-ERR.
+
+       LOCALIZAR-PENDIENTES-LEER.
+           READ TRANSFERENCIAS NEXT RECORD
+               AT END GO TO LOCALIZAR-PENDIENTES-CERRAR.
+           IF T-MENSUAL NOT = 1
+               GO TO LOCALIZAR-PENDIENTES-LEER.
+           IF T-CANCELADA
+               GO TO LOCALIZAR-PENDIENTES-LEER.
+           IF T-MESES-REPETIR = 0
+               GO TO LOCALIZAR-PENDIENTES-LEER.
+           IF T-DIA > DIA
+               GO TO LOCALIZAR-PENDIENTES-LEER.
+           IF T-ULT-EJEC-ANO = ANO AND T-ULT-EJEC-MES = MES
+               GO TO LOCALIZAR-PENDIENTES-LEER.
+           IF NUM-PENDIENTES = 500
+               GO TO LOCALIZAR-PENDIENTES-LEER.
+           ADD 1 TO NUM-PENDIENTES.
+           MOVE T-NUM TO T-NUM-PENDIENTE (NUM-PENDIENTES).
+           GO TO LOCALIZAR-PENDIENTES-LEER.
+
+       LOCALIZAR-PENDIENTES-CERRAR.
+           CLOSE TRANSFERENCIAS.
+       LOCALIZAR-PENDIENTES-EXIT.
+           EXIT.
+
+       EJECUTAR-PENDIENTES.
+           MOVE 0 TO INDICE-PENDIENTE.
+       EJECUTAR-PENDIENTES-LOOP.
+           ADD 1 TO INDICE-PENDIENTE.
+           IF INDICE-PENDIENTE > NUM-PENDIENTES
+               GO TO EJECUTAR-PENDIENTES-EXIT.
+           PERFORM EJECUTAR-UNA THRU EJECUTAR-UNA-EXIT.
+           GO TO EJECUTAR-PENDIENTES-LOOP.
+       EJECUTAR-PENDIENTES-EXIT.
+           EXIT.
+
+       EJECUTAR-UNA.
+           OPEN INPUT TRANSFERENCIAS.
+           IF FST NOT = 00
+               GO TO PSYS-ERR.
+           MOVE T-NUM-PENDIENTE (INDICE-PENDIENTE) TO T-NUM.
+           READ TRANSFERENCIAS INVALID KEY GO TO EJECUTAR-UNA-CERRAR.
+           MOVE T-TARJETA-ORIGEN TO EJEC-ORIGEN.
+           MOVE T-TARJETA-DESTINO TO EJEC-DESTINO.
+           MOVE T-BANCO-DESTINO TO EJEC-BANCO-DESTINO.
+           COMPUTE EJEC-IMPORTE-ENT = FUNCTION INTEGER-PART(T-IMPORTE).
+           COMPUTE EJEC-IMPORTE-DEC =
+               FUNCTION ABS(T-IMPORTE - EJEC-IMPORTE-ENT) * 100.
+           CLOSE TRANSFERENCIAS.
+
+       VALIDAR-SALDO-EJECUCION.
+           MOVE EJEC-ORIGEN TO TARJETA-CALCULO.
+           PERFORM LEER-SALDO-TARJETA THRU LEER-SALDO-TARJETA-EXIT.
+           COMPUTE CENT-SALDO = (SALDO-ENT * 100) + SALDO-DEC.
+           COMPUTE CENT-IMPORTE =
+               (EJEC-IMPORTE-ENT * 100) + EJEC-IMPORTE-DEC.
+           IF CENT-IMPORTE > CENT-SALDO
+               DISPLAY "Saldo insuficiente, se omite transferencia "
+                   T-NUM-PENDIENTE (INDICE-PENDIENTE)
+               GO TO EJECUTAR-UNA-EXIT.
+
+           COMPUTE CENT-NUEVO-SALDO = CENT-SALDO - CENT-IMPORTE.
+           COMPUTE NUEVO-SALDO-ORIGEN-ENT = CENT-NUEVO-SALDO / 100.
+           COMPUTE NUEVO-SALDO-ORIGEN-DEC =
+               FUNCTION MOD(CENT-NUEVO-SALDO, 100).
+
+      * el saldo de una tarjeta de un banco externo no vive en
+      * nuestro fichero: la liquidacion interbancaria es quien lo
+      * ajusta, no esta ejecucion periodica
+           IF EJEC-BANCO-DESTINO NOT = 0
+               GO TO REGISTRAR-EJECUCION.
+
+           MOVE EJEC-DESTINO TO TARJETA-CALCULO.
+           PERFORM LEER-SALDO-TARJETA THRU LEER-SALDO-TARJETA-EXIT.
+           COMPUTE CENT-SALDO = (SALDO-ENT * 100) + SALDO-DEC.
+           COMPUTE CENT-NUEVO-SALDO = CENT-SALDO + CENT-IMPORTE.
+           COMPUTE NUEVO-SALDO-DESTINO-ENT = CENT-NUEVO-SALDO / 100.
+           COMPUTE NUEVO-SALDO-DESTINO-DEC =
+               FUNCTION MOD(CENT-NUEVO-SALDO, 100).
+
+       REGISTRAR-EJECUCION.
+           PERFORM SIGUIENTE-T-NUM THRU SIGUIENTE-T-NUM-EXIT.
+           COPY "ABRIR-TRANSFERENCIAS-ESCRITURA.cpy".
+           MOVE NUEVO-T-NUM TO T-NUM.
+           MOVE 0 TO T-MENSUAL.
+           MOVE EJEC-ORIGEN TO T-TARJETA-ORIGEN.
+           MOVE EJEC-DESTINO TO T-TARJETA-DESTINO.
+           MOVE ANO TO T-ANO.
+           MOVE MES TO T-MES.
+           MOVE DIA TO T-DIA.
+           MOVE HORAS TO T-HOR.
+           MOVE MINUTOS TO T-MIN.
+           MOVE SEGUNDOS TO T-SEG.
+           MOVE DIF-GMT TO T-GMT.
+           COMPUTE T-IMPORTE =
+               EJEC-IMPORTE-ENT + (EJEC-IMPORTE-DEC / 100).
+           MOVE 0 TO T-MESES-REPETIR.
+           MOVE 0 TO T-ULT-EJEC-ANO.
+           MOVE 0 TO T-ULT-EJEC-MES.
+           MOVE EJEC-BANCO-DESTINO TO T-BANCO-DESTINO.
+           MOVE 0 TO T-ESTADO.
+           IF EJEC-BANCO-DESTINO NOT = 0
+               MOVE 0 TO T-LIQUIDADA
+           ELSE
+               MOVE 1 TO T-LIQUIDADA.
+           MOVE 01 TO T-DIVISA.
+           WRITE TRANSFERENCIA-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE TRANSFERENCIAS.
+
+           MOVE EJEC-ORIGEN TO NOTIF-TARJETA.
+           MOVE "TRANSFERENCIA" TO NOTIF-TIPO.
+           IF EJEC-BANCO-DESTINO NOT = 0
+               MOVE "TRANSF. MENSUAL INTERBANCARIA" TO NOTIF-CONCEPTO
+           ELSE
+               MOVE "TRANSF. MENSUAL ENVIADA" TO NOTIF-CONCEPTO.
+           MOVE EJEC-IMPORTE-ENT TO NOTIF-IMPORTE-ENT.
+           MOVE EJEC-IMPORTE-DEC TO NOTIF-IMPORTE-DEC.
+           PERFORM ENCOLAR-NOTIFICACION THRU ENCOLAR-NOTIFICACION-EXIT.
+
+       ACTUALIZAR-PLANIFICACION.
+           OPEN I-O TRANSFERENCIAS.
+           IF FST NOT = 00
+               GO TO PSYS-ERR.
+           MOVE T-NUM-PENDIENTE (INDICE-PENDIENTE) TO T-NUM.
+           READ TRANSFERENCIAS INVALID KEY GO TO EJECUTAR-UNA-CERRAR.
+           SUBTRACT 1 FROM T-MESES-REPETIR.
+           MOVE ANO TO T-ULT-EJEC-ANO.
+           MOVE MES TO T-ULT-EJEC-MES.
+           IF T-MESES-REPETIR = 0
+               MOVE 0 TO T-MENSUAL.
+           REWRITE TRANSFERENCIA-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE TRANSFERENCIAS.
+
+       POSTEAR-MOVIMIENTOS.
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT.
+           COPY "ABRIR-MOVIMIENTOS-ESCRITURA.cpy".
+           MOVE NUEVO-MOV-NUM TO MOV-NUM.
+           MOVE EJEC-ORIGEN TO MOV-TARJETA.
+           MOVE ANO TO MOV-ANO.
+           MOVE MES TO MOV-MES.
+           MOVE DIA TO MOV-DIA.
+           MOVE HORAS TO MOV-HOR.
+           MOVE MINUTOS TO MOV-MIN.
+           MOVE SEGUNDOS TO MOV-SEG.
+           MOVE DIF-GMT TO MOV-GMT.
+           COMPUTE MOV-IMPORTE =
+               EJEC-IMPORTE-ENT + (EJEC-IMPORTE-DEC / 100).
+           IF EJEC-BANCO-DESTINO NOT = 0
+               MOVE "TRANSF. MENSUAL INTERBANCARIA" TO MOV-CONCEPTO
+               MOVE 07 TO MOV-TIPO
+           ELSE
+               MOVE "TRANSF. MENSUAL ENVIADA" TO MOV-CONCEPTO
+               MOVE 05 TO MOV-TIPO.
+           MOVE 01 TO MOV-DIVISA.
+           COMPUTE MOV-SALDOPOS =
+               NUEVO-SALDO-ORIGEN-ENT + (NUEVO-SALDO-ORIGEN-DEC / 100).
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+
+           MOVE EJEC-ORIGEN TO TARJETA-CALCULO.
+           MOVE NUEVO-SALDO-ORIGEN-ENT TO NUEVO-SALDO-CACHE-ENT.
+           MOVE NUEVO-SALDO-ORIGEN-DEC TO NUEVO-SALDO-CACHE-DEC.
+           PERFORM ACTUALIZAR-SALDO-TARJETA
+               THRU ACTUALIZAR-SALDO-TARJETA-EXIT.
+
+      * el destino es un banco externo: la liquidacion interbancaria
+      * es quien abona la cuenta del otro banco
+           IF EJEC-BANCO-DESTINO NOT = 0
+               DISPLAY "Transferencia mensual interbancaria generada "
+                   "- origen " EJEC-ORIGEN " banco destino "
+                   EJEC-BANCO-DESTINO " importe " EJEC-IMPORTE-ENT
+                   "," EJEC-IMPORTE-DEC
+               GO TO EJECUTAR-UNA-EXIT.
+
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT.
+           COPY "ABRIR-MOVIMIENTOS-ESCRITURA.cpy".
+           MOVE NUEVO-MOV-NUM TO MOV-NUM.
+           MOVE EJEC-DESTINO TO MOV-TARJETA.
+           MOVE ANO TO MOV-ANO.
+           MOVE MES TO MOV-MES.
+           MOVE DIA TO MOV-DIA.
+           MOVE HORAS TO MOV-HOR.
+           MOVE MINUTOS TO MOV-MIN.
+           MOVE SEGUNDOS TO MOV-SEG.
+           MOVE DIF-GMT TO MOV-GMT.
+           COMPUTE MOV-IMPORTE =
+               EJEC-IMPORTE-ENT + (EJEC-IMPORTE-DEC / 100).
+           MOVE "TRANSF. MENSUAL RECIBIDA" TO MOV-CONCEPTO.
+           MOVE 06 TO MOV-TIPO.
+           MOVE 01 TO MOV-DIVISA.
+           COMPUTE MOV-SALDOPOS = NUEVO-SALDO-DESTINO-ENT
+               + (NUEVO-SALDO-DESTINO-DEC / 100).
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+
+           MOVE EJEC-DESTINO TO TARJETA-CALCULO.
+           MOVE NUEVO-SALDO-DESTINO-ENT TO NUEVO-SALDO-CACHE-ENT.
+           MOVE NUEVO-SALDO-DESTINO-DEC TO NUEVO-SALDO-CACHE-DEC.
+           PERFORM ACTUALIZAR-SALDO-TARJETA
+               THRU ACTUALIZAR-SALDO-TARJETA-EXIT.
+
+           DISPLAY "Transferencia mensual ejecutada - origen "
+               EJEC-ORIGEN " destino " EJEC-DESTINO
+               " importe " EJEC-IMPORTE-ENT "," EJEC-IMPORTE-DEC.
+           GO TO EJECUTAR-UNA-EXIT.
+
+       EJECUTAR-UNA-CERRAR.
+           CLOSE TRANSFERENCIAS.
+       EJECUTAR-UNA-EXIT.
+           EXIT.
+
+           COPY "LEER-SALDO-TARJETA.cpy".
+           COPY "ACTUALIZAR-SALDO-TARJETA.cpy".
+           COPY "SIGUIENTE-MOV-NUM.cpy".
+           COPY "SIGUIENTE-T-NUM.cpy".
+
+           COPY "REGISTRAR-ERROR.cpy".
+           COPY "ENCOLAR-NOTIFICACION.cpy".
+
+       PSYS-ERR.
+           CLOSE TARJETAS.
+
+           MOVE "BATCH-TR" TO ERROR-PROGRAMA.
+           IF FST NOT = 00
+               MOVE FST TO ERROR-FS
+           ELSE
+               IF FSM NOT = 00
+                   MOVE FSM TO ERROR-FS
+               ELSE
+                   MOVE FSCO TO ERROR-FS.
+           PERFORM REGISTRAR-ERROR THRU REGISTRAR-ERROR-EXIT.
+
+           DISPLAY "ERROR: fallo de E/S en el proceso batch de "
+               "transferencias periodicas. FST=" FST " FSM=" FSM.
+           STOP RUN.

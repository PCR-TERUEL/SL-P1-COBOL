@@ -0,0 +1,431 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK3.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "MOVIMIENTOS-SEL.cpy".
+           COPY "CUENTA-TARJETA-SEL.cpy".
+           COPY "ERRORES-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "MOVIMIENTOS-FD.cpy".
+           COPY "CUENTA-TARJETA-FD.cpy".
+           COPY "ERRORES-FD.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 FSM                       PIC   X(2).
+       77 FSE                       PIC   X(2).
+           COPY "PANTALLA-WS.cpy".
+           COPY "CUENTA-TARJETA-WS.cpy".
+           COPY "ERROR-WS.cpy".
+
+       77 TARJETA-CALCULO           PIC   9(16).
+       77 DIA1-USUARIO              PIC   9(2).
+       77 MES1-USUARIO              PIC   9(2).
+       77 ANO1-USUARIO              PIC   9(4).
+       77 DIA2-USUARIO              PIC   9(2).
+       77 MES2-USUARIO              PIC   9(2).
+       77 ANO2-USUARIO              PIC   9(4).
+       77 TIPO-USUARIO              PIC   9(2).
+       77 FECHA-MIN                 PIC   9(8).
+       77 FECHA-MOV                 PIC   9(8).
+       77 FECHA-MAX                 PIC   9(8).
+       77 MOV-EN-PANTALLA           PIC   9(2).
+       77 LINEA-MOV-ACTUAL          PIC   9(2).
+       77 MOV-VALIDO                PIC   9(1).
+       77 MODULO-LIN-ACTUAL         PIC   9(1).
+       77 ULTIMO-MOV-NUM            PIC  9(35).
+       01 TABLA.
+           05 REGISTROS-EN-PANTALLA PIC  9(35) OCCURS 15 TIMES.
+       77 CONTADOR                  PIC   9(2).
+       77 ITERACIONES               PIC   9(2).
+       77 COPIA-MOV                 PIC  9(35).
+       77 MOV-IMP-ENT-MOS       PIC  9(7).
+       77 MOV-IMP-DEC-MOS       PIC  9(2).
+       77 MOV-SDO-ENT-MOS      PIC  9(9).
+       77 MOV-SDO-DEC-MOS      PIC  9(2).
+
+       LINKAGE SECTION.
+       77 TNUM                      PIC  9(16).
+
+       SCREEN SECTION.
+           COPY "CABECERA-BLUE.cpy".
+
+       01 FILTRO-MOVIMIENTOS.
+           05 DIA-MIN BLANK ZERO AUTO UNDERLINE
+               LINE 13 COL 37 PIC 9(2) USING DIA1-USUARIO.
+           05 MES-MIN BLANK ZERO AUTO UNDERLINE
+               LINE 13 COL 40 PIC 9(2) USING MES1-USUARIO.
+           05 ANO-MIN BLANK ZERO AUTO UNDERLINE
+               LINE 13 COL 43 PIC 9(4) USING ANO1-USUARIO.
+           05 DIA-MAX BLANK ZERO AUTO UNDERLINE
+               LINE 13 COL 50 PIC 9(2) USING DIA2-USUARIO.
+           05 MES-MAX BLANK ZERO AUTO UNDERLINE
+               LINE 13 COL 53 PIC 9(2) USING MES2-USUARIO.
+           05 ANO-MAX BLANK ZERO AUTO UNDERLINE
+               LINE 13 COL 56 PIC 9(4) USING ANO2-USUARIO.
+           05 TIPO-FILTRO BLANK ZERO AUTO UNDERLINE
+               LINE 19 COL 24 PIC 9(2) USING TIPO-USUARIO.
+
+       01 FILA-MOVIMIENTO-PAR.
+           05 MOV-DIA-PAR LINE LINEA-MOV-ACTUAL COL 02
+               FOREGROUND-COLOR YELLOW PIC 99 FROM MOV-DIA.
+           05 SEPARADOR-PAR-1 LINE LINEA-MOV-ACTUAL COL 04
+               FOREGROUND-COLOR YELLOW PIC A FROM "-".
+           05 MOV-MES-PAR LINE LINEA-MOV-ACTUAL COL 05
+               FOREGROUND-COLOR YELLOW PIC 99 FROM MOV-MES.
+           05 SEPARADOR-PAR-2 LINE LINEA-MOV-ACTUAL COL 07
+               FOREGROUND-COLOR YELLOW PIC A FROM "-".
+           05 MOV-ANO-PAR LINE LINEA-MOV-ACTUAL COL 08
+               FOREGROUND-COLOR YELLOW PIC 9(4) FROM MOV-ANO.
+           05 MOV-HOR-PAR LINE LINEA-MOV-ACTUAL COL 13
+               FOREGROUND-COLOR YELLOW PIC 99 FROM MOV-HOR.
+           05 SEPARADOR-PAR-3 LINE LINEA-MOV-ACTUAL COL 15
+               FOREGROUND-COLOR YELLOW PIC A FROM ":".
+           05 MOV-MIN-PAR LINE LINEA-MOV-ACTUAL COL 16
+               FOREGROUND-COLOR YELLOW PIC 99 FROM MOV-MIN.
+           05 SEPARADOR-PAR-4 LINE LINEA-MOV-ACTUAL COL 18
+               FOREGROUND-COLOR YELLOW PIC A FROM "|".
+           05 MOV-CONCEPTO-PAR LINE LINEA-MOV-ACTUAL COL 20
+               FOREGROUND-COLOR YELLOW PIC X(20) FROM MOV-CONCEPTO.
+           05 SEPARADOR-5-PAR LINE LINEA-MOV-ACTUAL COL 41
+               FOREGROUND-COLOR YELLOW PIC A FROM "|".
+           05 MOV-IMPORTE-ENT-PAR LINE LINEA-MOV-ACTUAL COL 43
+               FOREGROUND-COLOR YELLOW PIC 9(7) FROM MOV-IMP-ENT-MOS.
+           05 SEPARADOR-6-PAR LINE LINEA-MOV-ACTUAL COL 50
+               FOREGROUND-COLOR YELLOW PIC A FROM ",".
+           05 MOV-IMPORTE-DEC-PAR LINE LINEA-MOV-ACTUAL COL 51
+               FOREGROUND-COLOR YELLOW PIC 99 FROM MOV-IMP-DEC-MOS.
+           05 SEPARADOR-7-PAR LINE LINEA-MOV-ACTUAL COL 54
+               FOREGROUND-COLOR YELLOW PIC A FROM "|".
+           05 MOV-SALDO-ENT-PAR LINE LINEA-MOV-ACTUAL COL 56
+               FOREGROUND-COLOR YELLOW PIC 9(9) FROM MOV-SDO-ENT-MOS.
+           05 SEPARADOR-8-PAR LINE LINEA-MOV-ACTUAL COL 65
+               FOREGROUND-COLOR YELLOW PIC A FROM ",".
+           05 MOV-SALDO-DEC-PAR LINE LINEA-MOV-ACTUAL COL 66
+               FOREGROUND-COLOR YELLOW PIC 99 FROM MOV-SDO-DEC-MOS.
+
+       01 FILA-MOVIMIENTO-IMPAR.
+           05 MOV-DIA-IMPAR LINE LINEA-MOV-ACTUAL COL 02
+               FOREGROUND-COLOR WHITE PIC 99 FROM MOV-DIA.
+           05 SEPARADOR-IMPAR-1 LINE LINEA-MOV-ACTUAL COL 04
+               FOREGROUND-COLOR WHITE PIC A FROM "-".
+           05 MOV-MES-IMPAR LINE LINEA-MOV-ACTUAL COL 05
+               FOREGROUND-COLOR WHITE PIC 99 FROM MOV-MES.
+           05 SEPARADOR-IMPAR-2 LINE LINEA-MOV-ACTUAL COL 07
+               FOREGROUND-COLOR WHITE PIC A FROM "-".
+           05 MOV-ANO-IMPAR LINE LINEA-MOV-ACTUAL COL 08
+               FOREGROUND-COLOR WHITE PIC 9(4) FROM MOV-ANO.
+           05 MOV-HOR-IMPAR LINE LINEA-MOV-ACTUAL COL 13
+               FOREGROUND-COLOR WHITE PIC 99 FROM MOV-HOR.
+           05 SEPARADOR-IMPAR-3 LINE LINEA-MOV-ACTUAL COL 15
+               FOREGROUND-COLOR WHITE PIC A FROM ":".
+           05 MOV-MIN-IMPAR LINE LINEA-MOV-ACTUAL COL 16
+               FOREGROUND-COLOR WHITE PIC 99 FROM MOV-MIN.
+           05 SEPARADOR-IMPAR-4 LINE LINEA-MOV-ACTUAL COL 18
+               FOREGROUND-COLOR WHITE PIC A FROM "|".
+           05 MOV-CONCEPTO-IMPAR LINE LINEA-MOV-ACTUAL COL 20
+               FOREGROUND-COLOR WHITE PIC X(20) FROM MOV-CONCEPTO.
+           05 SEPARADOR-5-IMPAR LINE LINEA-MOV-ACTUAL COL 41
+               FOREGROUND-COLOR WHITE PIC A FROM "|".
+           05 MOV-IMPORTE-ENT-IMPAR LINE LINEA-MOV-ACTUAL COL 43
+               FOREGROUND-COLOR WHITE PIC 9(7) FROM MOV-IMP-ENT-MOS.
+           05 SEPARADOR-6-IMPAR LINE LINEA-MOV-ACTUAL COL 50
+               FOREGROUND-COLOR WHITE PIC A FROM ",".
+           05 MOV-IMPORTE-DEC-IMPAR LINE LINEA-MOV-ACTUAL COL 51
+               FOREGROUND-COLOR WHITE PIC 99 FROM MOV-IMP-DEC-MOS.
+           05 SEPARADOR-7-IMPAR LINE LINEA-MOV-ACTUAL COL 54
+               FOREGROUND-COLOR WHITE PIC A FROM "|".
+           05 MOV-SALDO-ENT-IMPAR LINE LINEA-MOV-ACTUAL COL 56
+               FOREGROUND-COLOR WHITE PIC 9(9) FROM MOV-SDO-ENT-MOS.
+           05 SEPARADOR-8-IMPAR LINE LINEA-MOV-ACTUAL COL 65
+               FOREGROUND-COLOR WHITE PIC A FROM ",".
+           05 MOV-SALDO-DEC-IMPAR LINE LINEA-MOV-ACTUAL COL 66
+               FOREGROUND-COLOR WHITE PIC 99 FROM MOV-SDO-DEC-MOS.
+
+       PROCEDURE DIVISION USING TNUM.
+           COPY "IMPRIMIR-CABECERA.cpy".
+
+           MOVE TNUM TO TARJETA-CALCULO.
+           PERFORM RESOLVER-CUENTA THRU RESOLVER-CUENTA-EXIT.
+
+           OPEN INPUT F-MOVIMIENTOS.
+               IF FSM = 35
+                   GO TO SIN-MOVIMIENTOS.
+               IF FSM NOT = 00
+                   GO TO PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+
+       PCONSULTA-M.
+           INITIALIZE DIA1-USUARIO.
+           INITIALIZE MES1-USUARIO.
+           INITIALIZE ANO1-USUARIO.
+           INITIALIZE DIA2-USUARIO.
+           INITIALIZE MES2-USUARIO.
+           INITIALIZE ANO2-USUARIO.
+           INITIALIZE TIPO-USUARIO.
+
+           DISPLAY(10, 8) "Indique un intervalo".
+           DISPLAY(10, 27) "de fechas.".
+           DISPLAY(13, 20) "Entre las fechas   /  /     y   /  /    ".
+           DISPLAY(16, 12) "01 Retirada    03 Ingreso    05 Tr. env.".
+           DISPLAY(16, 55) "07 Tr. interb.".
+           DISPLAY(17, 12) "02 Ret. resp.  04 Entrada    06 Tr. rec.".
+           DISPLAY(17, 55) "08 Tr. env. resp.".
+           DISPLAY(19, 08) "Tipo (0=todos):".
+
+           DISPLAY(24, 01) "Enter - Aceptar".
+           DISPLAY(24, 65) "ESC - Cancelar".
+           ACCEPT FILTRO-MOVIMIENTOS ON EXCEPTION
+               IF ESC-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PCONSULTA-M.
+           IF DIA2-USUARIO = 0
+               IF MES2-USUARIO = 0
+                   IF ANO2-USUARIO = 0
+                       MOVE 99   TO DIA2-USUARIO
+                       MOVE 99   TO MES2-USUARIO
+                       MOVE 9999 TO ANO2-USUARIO.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           OPEN INPUT F-MOVIMIENTOS.
+               IF FSM = 35
+                   GO TO SIN-MOVIMIENTOS.
+               IF FSM NOT = 00
+                   GO TO PSYS-ERR.
+
+       POSICIONAR-FINAL.
+           MOVE 0 TO ULTIMO-MOV-NUM.
+           MOVE TARJETA-CALCULO TO MOV-TARJETA.
+           START F-MOVIMIENTOS KEY IS >= MOV-TARJETA
+               INVALID KEY GO TO SIN-MOVIMIENTOS.
+
+       POSICIONAR-FINAL-LEER.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO POSICIONAR-FINAL-REPOSICIONAR.
+           IF MOV-TARJETA NOT = TARJETA-CALCULO
+               GO TO POSICIONAR-FINAL-REPOSICIONAR.
+           MOVE MOV-NUM TO ULTIMO-MOV-NUM.
+           GO TO POSICIONAR-FINAL-LEER.
+
+       POSICIONAR-FINAL-REPOSICIONAR.
+           IF ULTIMO-MOV-NUM = 0
+               GO TO SIN-MOVIMIENTOS.
+           MOVE ULTIMO-MOV-NUM TO MOV-NUM.
+           READ F-MOVIMIENTOS INVALID KEY GO TO PSYS-ERR.
+
+       PLECTURA-MOV.
+           DISPLAY(7, 2) "FECHA".
+           DISPLAY(7, 18) "|".
+           DISPLAY(7, 20) "CONCEPTO".
+           DISPLAY(7, 41) "|".
+           DISPLAY(7, 43) "IMPORTE".
+           DISPLAY(7, 54) "|".
+           DISPLAY(7, 56) "SALDO".
+
+           DISPLAY(24, 2) "Re. pag - Esp. anteriores".
+           DISPLAY(24, 33) "ESC - Salir".
+           DISPLAY(24, 54) "Av. pag - Esp. posteriores".
+           MOVE 0 TO MOV-EN-PANTALLA.
+           MOVE 7 TO LINEA-MOV-ACTUAL.
+           PERFORM MOSTRAR.
+
+       LEER-PRIMEROS.
+           READ F-MOVIMIENTOS PREVIOUS RECORD
+               AT END GO TO WAIT-ORDER.
+
+               PERFORM MOSTRAR.
+               GO TO LEER-PRIMEROS.
+
+       MOSTRAR.
+           MOVE 1 TO MOV-VALIDO.
+           PERFORM FILTRADO THRU FILTRADO.
+           IF MOV-VALIDO = 1
+               ADD 1 TO LINEA-MOV-ACTUAL
+               ADD 1 TO MOV-EN-PANTALLA
+               MOVE MOV-NUM TO
+                   REGISTROS-EN-PANTALLA(MOV-EN-PANTALLA)
+
+               MOVE 0 TO MOV-VALIDO
+               PERFORM MOSTRAR-MOVIMIENTO THRU MOSTRAR-MOVIMIENTO.
+               IF MOV-EN-PANTALLA = 15
+                   GO TO WAIT-ORDER.
+
+       SIN-MOVIMIENTOS.
+           DISPLAY(11, 20) "Esta tarjeta no tiene movimientos".
+           DISPLAY(24, 33) "Enter - Aceptar".
+           GO TO SIN-MOVIMIENTOS-ENTER.
+
+       SIN-MOVIMIENTOS-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO SIN-MOVIMIENTOS-ENTER.
+
+       WAIT-ORDER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+              IF ESC-PRESSED THEN
+                  CLOSE F-MOVIMIENTOS
+                  EXIT PROGRAM
+              END-IF
+              IF PGDN-PRESSED THEN
+                  GO TO FLECHA-ABAJO
+              END-IF
+              IF PGUP-PRESSED THEN
+                  GO TO FLECHA-ARRIBA
+              END-IF
+           END-ACCEPT.
+           GO TO WAIT-ORDER.
+
+       FLECHA-ABAJO.
+           MOVE REGISTROS-EN-PANTALLA(MOV-EN-PANTALLA) TO MOV-NUM.
+           READ F-MOVIMIENTOS INVALID KEY GO WAIT-ORDER.
+           GO TO LEER-VIEJO.
+
+       FLECHA-ARRIBA.
+           MOVE REGISTROS-EN-PANTALLA(1) TO MOV-NUM.
+           READ F-MOVIMIENTOS INVALID KEY GO WAIT-ORDER.
+           GO TO LEER-NUEVO.
+
+       LEER-VIEJO.
+           READ F-MOVIMIENTOS PREVIOUS RECORD
+               AT END GO WAIT-ORDER.
+               MOVE 2 TO MOV-VALIDO.
+               GO TO CONTROL-PANTALLA.
+
+       LEER-NUEVO.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO WAIT-ORDER.
+               MOVE 3 TO MOV-VALIDO.
+               GO TO CONTROL-PANTALLA.
+
+       CONTROL-PANTALLA.
+           IF MOV-VALIDO = 2 THEN
+               MOVE 0 TO MOV-VALIDO
+               PERFORM REORDENAR-1 THRU REORDENAR-1
+               GO TO WAIT-ORDER
+           ELSE
+               IF MOV-VALIDO = 3 THEN
+                   MOVE 0 TO MOV-VALIDO
+                   PERFORM REORDENAR-2 THRU REORDENAR-2
+                   GO TO WAIT-ORDER
+               ELSE
+                   GO TO WAIT-ORDER
+               END-IF
+           END-IF.
+
+       REORDENAR-1.
+           MOVE 2 TO CONTADOR.
+           MOVE MOV-EN-PANTALLA TO ITERACIONES.
+           SUBTRACT 1 FROM ITERACIONES.
+           PERFORM ITERACIONES TIMES
+               MOVE REGISTROS-EN-PANTALLA(CONTADOR) TO COPIA-MOV
+               SUBTRACT 1 FROM CONTADOR
+               MOVE COPIA-MOV TO REGISTROS-EN-PANTALLA(CONTADOR)
+               ADD 2 TO CONTADOR
+           END-PERFORM.
+           MOVE MOV-NUM TO REGISTROS-EN-PANTALLA(MOV-EN-PANTALLA).
+           PERFORM MOSTRAR-TABLA THRU MOSTRAR-TABLA.
+           GO TO WAIT-ORDER.
+
+       REORDENAR-2.
+           MOVE MOV-EN-PANTALLA TO CONTADOR.
+           SUBTRACT 1 FROM CONTADOR.
+           MOVE MOV-EN-PANTALLA TO ITERACIONES.
+           SUBTRACT 1 FROM ITERACIONES.
+           PERFORM ITERACIONES TIMES
+               MOVE REGISTROS-EN-PANTALLA(CONTADOR) TO COPIA-MOV
+               ADD 1 TO CONTADOR
+               MOVE COPIA-MOV TO REGISTROS-EN-PANTALLA(CONTADOR)
+               SUBTRACT 2 FROM CONTADOR
+           END-PERFORM.
+           MOVE MOV-NUM TO REGISTROS-EN-PANTALLA(1).
+           PERFORM MOSTRAR-TABLA THRU MOSTRAR-TABLA.
+           GO TO WAIT-ORDER.
+
+       MOSTRAR-TABLA.
+           MOVE 8 TO LINEA-MOV-ACTUAL.
+           MOVE 1 TO CONTADOR.
+           PERFORM MOV-EN-PANTALLA TIMES
+               MOVE REGISTROS-EN-PANTALLA(CONTADOR) TO MOV-NUM
+               PERFORM READ-MOVIMIENTO THRU READ-MOVIMIENTO
+               PERFORM MOSTRAR-MOVIMIENTO THRU MOSTRAR-MOVIMIENTO
+               ADD 1 TO LINEA-MOV-ACTUAL
+               ADD 1 TO CONTADOR
+           END-PERFORM.
+
+       READ-MOVIMIENTO.
+           READ F-MOVIMIENTOS INVALID KEY GO TO PSYS-ERR.
+
+       FILTRADO.
+           IF TARJETA-CALCULO NOT = MOV-TARJETA
+               MOVE 0 TO MOV-VALIDO.
+
+           COMPUTE FECHA-MIN = (ANO1-USUARIO * 10000)
+                               + (MES1-USUARIO * 100)
+                               + DIA1-USUARIO.
+
+           COMPUTE FECHA-MOV = (MOV-ANO * 10000)
+                               + (MOV-MES * 100)
+                               + MOV-DIA.
+           COMPUTE FECHA-MAX = (ANO2-USUARIO * 10000)
+                               + (MES2-USUARIO * 100)
+                               + DIA2-USUARIO.
+
+           IF FECHA-MIN > FECHA-MOV
+               MOVE 0 TO MOV-VALIDO.
+           IF FECHA-MAX < FECHA-MOV
+               MOVE 0 TO MOV-VALIDO.
+
+           IF TIPO-USUARIO NOT = 0 AND MOV-TIPO NOT = TIPO-USUARIO
+               MOVE 0 TO MOV-VALIDO.
+
+       MOSTRAR-MOVIMIENTO.
+           COMPUTE MOV-IMP-ENT-MOS = FUNCTION INTEGER-PART(MOV-IMPORTE).
+           COMPUTE MOV-IMP-DEC-MOS =
+               FUNCTION ABS(MOV-IMPORTE - MOV-IMP-ENT-MOS) * 100.
+           COMPUTE MOV-SDO-ENT-MOS = FUNCTION INTEGER-PART(MOV-SALDOPOS).
+           COMPUTE MOV-SDO-DEC-MOS =
+               FUNCTION ABS(MOV-SALDOPOS - MOV-SDO-ENT-MOS) * 100.
+           MOVE FUNCTION MOD(LINEA-MOV-ACTUAL, 2)
+               TO MODULO-LIN-ACTUAL.
+           IF MODULO-LIN-ACTUAL = 0
+               DISPLAY FILA-MOVIMIENTO-PAR
+           ELSE
+               DISPLAY FILA-MOVIMIENTO-IMPAR.
+
+           COPY "RESOLVER-CUENTA.cpy".
+           COPY "REGISTRAR-ERROR.cpy".
+
+       PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE CUENTA-TARJETA.
+
+           MOVE "BANK3" TO ERROR-PROGRAMA.
+           IF FSM NOT = 00
+               MOVE FSM TO ERROR-FS
+           ELSE
+               MOVE FSCT TO ERROR-FS.
+           PERFORM REGISTRAR-ERROR THRU REGISTRAR-ERROR-EXIT.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY(9, 25) "Ha ocurrido un error interno"
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY(11, 32) "Vuelva mas tarde"
+               WITH FOREGROUND-COLOR IS BLACK
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY(24, 33) "Enter - Aceptar".
+
+       PSYS-ERR-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PSYS-ERR-ENTER.

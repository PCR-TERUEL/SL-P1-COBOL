@@ -0,0 +1,570 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK6.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "TARJETAS-SEL.cpy".
+           COPY "CUENTA-TARJETA-SEL.cpy".
+           COPY "TRANSFERENCIAS-SEL.cpy".
+           COPY "MOVIMIENTOS-SEL.cpy".
+           COPY "CONTADORES-SEL.cpy".
+           COPY "RECIBOS-SEL.cpy".
+           COPY "ERRORES-SEL.cpy".
+           COPY "NOTIFICACIONES-SEL.cpy".
+           COPY "PARAMETROS-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "TARJETAS-FD.cpy".
+           COPY "CUENTA-TARJETA-FD.cpy".
+           COPY "TRANSFERENCIAS-FD.cpy".
+           COPY "MOVIMIENTOS-FD.cpy".
+           COPY "CONTADORES-FD.cpy".
+           COPY "RECIBOS-FD.cpy".
+           COPY "ERRORES-FD.cpy".
+           COPY "NOTIFICACIONES-FD.cpy".
+           COPY "PARAMETROS-FD.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 FST                       PIC   X(2).
+       77 FSM                       PIC   X(2).
+       77 FSCO                      PIC   X(2).
+       77 FSR                       PIC   X(2).
+       77 FSE                       PIC   X(2).
+       77 FSN                       PIC   X(2).
+       77 FSP                       PIC   X(2).
+           COPY "PANTALLA-WS.cpy".
+           COPY "SALDO-WS.cpy".
+           COPY "MOV-NUM-WS.cpy".
+           COPY "T-NUM-WS.cpy".
+           COPY "RECIBO-WS.cpy".
+           COPY "ERROR-WS.cpy".
+           COPY "NOTIFICACION-WS.cpy".
+           COPY "CUENTA-TARJETA-WS.cpy".
+           COPY "RESPALDO-WS.cpy".
+           COPY "PARAMETROS-WS.cpy".
+
+       77 DESTINO-USUARIO           PIC  9(16).
+       77 BANCO-DESTINO-USUARIO     PIC  9(4).
+       77 IMPORTE-ENT-USUARIO       PIC  9(7).
+       77 IMPORTE-DEC-USUARIO       PIC  9(2).
+       77 MENSUAL-USUARIO           PIC  9(1).
+       77 MESES-USUARIO             PIC  9(2).
+       77 CENT-SALDO                PIC S9(11).
+       77 CENT-IMPORTE              PIC S9(11).
+       77 CENT-LIMITE               PIC S9(11).
+       77 CENT-TRANSFERIDO-HOY      PIC S9(11).
+       77 CENT-ORIGEN-NUEVO-SALDO   PIC S9(11).
+       77 CENT-DESTINO-NUEVO-SALDO  PIC S9(11).
+       77 ORIGEN-NUEVO-SALDO-ENT    PIC S9(9).
+       77 ORIGEN-NUEVO-SALDO-DEC    PIC  9(2).
+       77 DESTINO-NUEVO-SALDO-ENT   PIC S9(9).
+       77 DESTINO-NUEVO-SALDO-DEC   PIC  9(2).
+       77 CENT-UMBRAL-OTP            PIC S9(11).
+       77 OTP-SEMILLA               PIC  9(8).
+       77 OTP-GENERADO              PIC  9(6).
+       77 OTP-INTRODUCIDO           PIC  9(6).
+
+       LINKAGE SECTION.
+       77 TNUM-P                    PIC  9(16).
+
+       SCREEN SECTION.
+           COPY "CABECERA-BLUE.cpy".
+
+       01 PANTALLA-TRANSFERENCIA.
+           05 DESTINO-ACCEPT BLANK ZERO AUTO
+               LINE 11 COL 45 PIC 9(16) USING DESTINO-USUARIO.
+           05 BANCO-DESTINO-ACCEPT BLANK ZERO AUTO
+               LINE 12 COL 45 PIC 9(4) USING BANCO-DESTINO-USUARIO.
+           05 IMPORTE-ENT-ACCEPT BLANK ZERO AUTO
+               LINE 13 COL 45 PIC 9(7) USING IMPORTE-ENT-USUARIO.
+           05 IMPORTE-DEC-ACCEPT BLANK ZERO AUTO
+               LINE 13 COL 53 PIC 9(2) USING IMPORTE-DEC-USUARIO.
+           05 MENSUAL-ACCEPT BLANK ZERO AUTO
+               LINE 15 COL 60 PIC 9(1) USING MENSUAL-USUARIO.
+
+       01 PANTALLA-MESES.
+           05 MESES-ACCEPT BLANK ZERO AUTO
+               LINE 17 COL 60 PIC 9(2) USING MESES-USUARIO.
+
+       01 OTP-ACCEPT-PANTALLA.
+           05 OTP-ACCEPT BLANK ZERO AUTO LINE 15 COL 50
+               PIC 9(6) USING OTP-INTRODUCIDO.
+
+       PROCEDURE DIVISION USING TNUM-P.
+           COPY "IMPRIMIR-CABECERA.cpy".
+
+       PORDENAR.
+           INITIALIZE DESTINO-USUARIO.
+           INITIALIZE BANCO-DESTINO-USUARIO.
+           INITIALIZE IMPORTE-ENT-USUARIO.
+           INITIALIZE IMPORTE-DEC-USUARIO.
+           INITIALIZE MENSUAL-USUARIO.
+           INITIALIZE MESES-USUARIO.
+           DISPLAY (8, 24) "Ordenar transferencia".
+           DISPLAY (11, 15) "Tarjeta de destino:".
+           DISPLAY (12, 15) "Banco destino (0=UnizarBank):".
+           DISPLAY (13, 15) "Importe a transferir:".
+           DISPLAY (13, 52) ",".
+           DISPLAY (13, 55) "EUR".
+           DISPLAY (15, 15) "Transferencia mensual (0 No/1 Si):".
+           DISPLAY (24, 01) "Enter - Aceptar".
+           DISPLAY (24, 65) "ESC - Cancelar".
+           ACCEPT PANTALLA-TRANSFERENCIA ON EXCEPTION
+               IF ESC-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PORDENAR.
+
+           IF MENSUAL-USUARIO = 1
+               DISPLAY (17, 15) "Numero de meses a repetir:"
+               ACCEPT PANTALLA-MESES ON EXCEPTION
+                   IF ESC-PRESSED
+                       EXIT PROGRAM
+                   ELSE
+                       GO TO PORDENAR
+               END-ACCEPT
+               IF MESES-USUARIO = 0
+                   GO TO PMESES-ERR.
+
+       VALIDAR-IMPORTE.
+           COMPUTE CENT-IMPORTE =
+               (IMPORTE-ENT-USUARIO * 100) + IMPORTE-DEC-USUARIO.
+           IF CENT-IMPORTE = 0
+               GO TO PIMPORTE-ERR.
+
+       VALIDAR-DESTINO.
+      * si el destino es un banco externo su tarjeta no esta en
+      * nuestro fichero de tarjetas, asi que no se valida aqui: la
+      * liquidacion interbancaria es quien la reconoce
+           IF BANCO-DESTINO-USUARIO NOT = 0
+               GO TO VALIDAR-SALDO.
+           OPEN INPUT TARJETAS.
+           IF FST NOT = 00
+               GO TO PSYS-ERR.
+           MOVE DESTINO-USUARIO TO TNUM.
+           READ TARJETAS INVALID KEY GO TO PDESTINO-ERR.
+           CLOSE TARJETAS.
+
+       VALIDAR-SALDO.
+           MOVE TNUM-P TO TARJETA-CALCULO.
+           PERFORM LEER-SALDO-TARJETA THRU LEER-SALDO-TARJETA-EXIT.
+           COMPUTE CENT-SALDO = (SALDO-ENT * 100) + SALDO-DEC.
+      * el limite se calcula ya aqui porque LIMITE-ENT/LIMITE-DEC son
+      * campos compartidos con LEER-SALDO-TARJETA, y BUSCAR-TARJETA-
+      * RESPALDO va a reutilizarlos para consultar la tarjeta de
+      * respaldo si hace falta cubrir un descubierto
+           COMPUTE CENT-LIMITE = (LIMITE-ENT * 100) + LIMITE-DEC.
+
+           MOVE 0 TO HAY-RESPALDO.
+           IF CENT-IMPORTE > CENT-SALDO
+               COMPUTE CENT-DEFICIT = CENT-IMPORTE - CENT-SALDO
+               MOVE TNUM-P TO TARJETA-CALCULO
+               PERFORM BUSCAR-TARJETA-RESPALDO
+                   THRU BUSCAR-TARJETA-RESPALDO-EXIT
+               IF NOT RESPALDO-ENCONTRADO
+                   GO TO PSALDO-ERR.
+
+           IF CENT-LIMITE NOT = 0
+               PERFORM CALCULAR-TRANSFERIDO-HOY
+                   THRU CALCULAR-TRANSFERIDO-HOY-EXIT
+               IF (CENT-TRANSFERIDO-HOY + CENT-IMPORTE) > CENT-LIMITE
+                   GO TO PLIMITE-ERR.
+
+           IF RESPALDO-ENCONTRADO
+               MOVE 0 TO CENT-ORIGEN-NUEVO-SALDO
+           ELSE
+               COMPUTE CENT-ORIGEN-NUEVO-SALDO =
+                   CENT-SALDO - CENT-IMPORTE.
+           COMPUTE ORIGEN-NUEVO-SALDO-ENT =
+               CENT-ORIGEN-NUEVO-SALDO / 100.
+           COMPUTE ORIGEN-NUEVO-SALDO-DEC =
+               FUNCTION MOD(CENT-ORIGEN-NUEVO-SALDO, 100).
+
+      * el saldo de una tarjeta de un banco externo no vive en
+      * nuestro fichero: la liquidacion interbancaria es quien
+      * ajusta ese saldo, no esta transferencia -- pero el importe
+      * elevado sigue exigiendo el mismo codigo OTP que una domestica
+           IF BANCO-DESTINO-USUARIO NOT = 0
+               GO TO VERIFICAR-OTP.
+
+           MOVE DESTINO-USUARIO TO TARJETA-CALCULO.
+           PERFORM LEER-SALDO-TARJETA THRU LEER-SALDO-TARJETA-EXIT.
+           COMPUTE CENT-SALDO = (SALDO-ENT * 100) + SALDO-DEC.
+           COMPUTE CENT-DESTINO-NUEVO-SALDO = CENT-SALDO + CENT-IMPORTE.
+           COMPUTE DESTINO-NUEVO-SALDO-ENT =
+               CENT-DESTINO-NUEVO-SALDO / 100.
+           COMPUTE DESTINO-NUEVO-SALDO-DEC =
+               FUNCTION MOD(CENT-DESTINO-NUEVO-SALDO, 100).
+
+      * las transferencias de importe elevado no se anotan con solo el
+      * PIN ya validado al entrar: exigen ademas un codigo de un solo
+      * uso enviado por la cola de notificaciones, para que una
+      * tarjeta robada con el PIN conocido no pueda vaciar la cuenta
+      * de una sola vez
+       VERIFICAR-OTP.
+           PERFORM LEER-UMBRAL-OTP THRU LEER-UMBRAL-OTP-EXIT.
+           COMPUTE CENT-UMBRAL-OTP = UMBRAL-OTP-TRANSFERENCIA * 100.
+           IF CENT-IMPORTE < CENT-UMBRAL-OTP
+               GO TO CONFIRMAR-TRANSFERENCIA.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           COMPUTE OTP-SEMILLA = (SEGUNDOS * 1000000) +
+               (MILISEGUNDOS * 10000) + TNUM-P.
+           COMPUTE OTP-GENERADO =
+               (FUNCTION RANDOM(OTP-SEMILLA) * 900000) + 100000.
+
+           MOVE TNUM-P TO NOTIF-TARJETA.
+           MOVE "TRANSFERENCIA" TO NOTIF-TIPO.
+           MOVE "CODIGO DE CONFIRMACION" TO NOTIF-CONCEPTO.
+           MOVE 0 TO NOTIF-IMPORTE-ENT.
+           MOVE 0 TO NOTIF-IMPORTE-DEC.
+           MOVE OTP-GENERADO TO NOTIF-OTP.
+           PERFORM ENCOLAR-NOTIFICACION THRU ENCOLAR-NOTIFICACION-EXIT.
+           MOVE 0 TO NOTIF-OTP.
+
+       PCONFIRMAR-OTP.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY (8, 24) "Ordenar transferencia".
+           DISPLAY (10, 15) "Por el importe de esta transferencia se".
+           DISPLAY (11, 15) "le ha enviado un codigo de confirmacion.".
+           DISPLAY (13, 15) "Introduzca el codigo recibido:".
+           DISPLAY (24, 01) "Enter - Aceptar".
+           DISPLAY (24, 65) "ESC - Cancelar".
+           MOVE 0 TO OTP-INTRODUCIDO.
+           ACCEPT OTP-ACCEPT-PANTALLA ON EXCEPTION
+               IF ESC-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PCONFIRMAR-OTP.
+
+           IF OTP-INTRODUCIDO NOT = OTP-GENERADO
+               GO TO POTP-ERR.
+
+       CONFIRMAR-TRANSFERENCIA.
+           PERFORM SIGUIENTE-T-NUM THRU SIGUIENTE-T-NUM-EXIT.
+
+           COPY "ABRIR-TRANSFERENCIAS-ESCRITURA.cpy".
+
+           MOVE NUEVO-T-NUM TO T-NUM.
+           MOVE MENSUAL-USUARIO TO T-MENSUAL.
+           MOVE TNUM-P TO T-TARJETA-ORIGEN.
+           MOVE DESTINO-USUARIO TO T-TARJETA-DESTINO.
+           MOVE ANO TO T-ANO.
+           MOVE MES TO T-MES.
+           MOVE DIA TO T-DIA.
+           MOVE HORAS TO T-HOR.
+           MOVE MINUTOS TO T-MIN.
+           MOVE SEGUNDOS TO T-SEG.
+           MOVE DIF-GMT TO T-GMT.
+           COMPUTE T-IMPORTE =
+               IMPORTE-ENT-USUARIO + (IMPORTE-DEC-USUARIO / 100).
+           IF MENSUAL-USUARIO = 1
+               MOVE MESES-USUARIO TO T-MESES-REPETIR
+               MOVE ANO TO T-ULT-EJEC-ANO
+               MOVE MES TO T-ULT-EJEC-MES
+           ELSE
+               MOVE 0 TO T-MESES-REPETIR
+               MOVE 0 TO T-ULT-EJEC-ANO
+               MOVE 0 TO T-ULT-EJEC-MES.
+           MOVE BANCO-DESTINO-USUARIO TO T-BANCO-DESTINO.
+           MOVE 0 TO T-ESTADO.
+           IF BANCO-DESTINO-USUARIO NOT = 0
+               MOVE 0 TO T-LIQUIDADA
+           ELSE
+               MOVE 1 TO T-LIQUIDADA.
+           MOVE 01 TO T-DIVISA.
+           WRITE TRANSFERENCIA-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE TRANSFERENCIAS.
+
+           MOVE TNUM-P TO NOTIF-TARJETA.
+           MOVE "TRANSFERENCIA" TO NOTIF-TIPO.
+           IF BANCO-DESTINO-USUARIO NOT = 0
+               MOVE "TRANSF. INTERBANCARIA" TO NOTIF-CONCEPTO
+           ELSE
+               MOVE "TRANSF. ENVIADA" TO NOTIF-CONCEPTO.
+           MOVE IMPORTE-ENT-USUARIO TO NOTIF-IMPORTE-ENT.
+           MOVE IMPORTE-DEC-USUARIO TO NOTIF-IMPORTE-DEC.
+           PERFORM ENCOLAR-NOTIFICACION THRU ENCOLAR-NOTIFICACION-EXIT.
+
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT.
+           COPY "ABRIR-MOVIMIENTOS-ESCRITURA.cpy".
+           MOVE NUEVO-MOV-NUM TO MOV-NUM.
+           MOVE TNUM-P TO MOV-TARJETA.
+           MOVE ANO TO MOV-ANO.
+           MOVE MES TO MOV-MES.
+           MOVE DIA TO MOV-DIA.
+           MOVE HORAS TO MOV-HOR.
+           MOVE MINUTOS TO MOV-MIN.
+           MOVE SEGUNDOS TO MOV-SEG.
+           MOVE DIF-GMT TO MOV-GMT.
+           COMPUTE MOV-IMPORTE =
+               IMPORTE-ENT-USUARIO + (IMPORTE-DEC-USUARIO / 100).
+           IF BANCO-DESTINO-USUARIO NOT = 0
+               MOVE "TRANSF. INTERBANCARIA" TO MOV-CONCEPTO
+               MOVE 07 TO MOV-TIPO
+           ELSE
+               MOVE "TRANSF. ENVIADA" TO MOV-CONCEPTO
+               MOVE 05 TO MOV-TIPO.
+           MOVE 01 TO MOV-DIVISA.
+           COMPUTE MOV-SALDOPOS = CENT-ORIGEN-NUEVO-SALDO / 100.
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+
+           MOVE TNUM-P TO TARJETA-CALCULO.
+           MOVE ORIGEN-NUEVO-SALDO-ENT TO NUEVO-SALDO-CACHE-ENT.
+           MOVE ORIGEN-NUEVO-SALDO-DEC TO NUEVO-SALDO-CACHE-DEC.
+           PERFORM ACTUALIZAR-SALDO-TARJETA
+               THRU ACTUALIZAR-SALDO-TARJETA-EXIT.
+
+           IF NOT RESPALDO-ENCONTRADO
+               GO TO CONFIRMAR-TRANSFERENCIA-RESPALDO-EXIT.
+
+      * segunda pata del descubierto: se retira de la tarjeta de
+      * respaldo el importe que la tarjeta de origen no pudo cubrir
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT.
+           COPY "ABRIR-MOVIMIENTOS-ESCRITURA.cpy".
+           MOVE NUEVO-MOV-NUM TO MOV-NUM.
+           MOVE TARJETA-RESPALDO TO MOV-TARJETA.
+           MOVE ANO TO MOV-ANO.
+           MOVE MES TO MOV-MES.
+           MOVE DIA TO MOV-DIA.
+           MOVE HORAS TO MOV-HOR.
+           MOVE MINUTOS TO MOV-MIN.
+           MOVE SEGUNDOS TO MOV-SEG.
+           MOVE DIF-GMT TO MOV-GMT.
+           COMPUTE MOV-IMPORTE = CENT-DEFICIT / 100.
+           MOVE "TRANSF. ENVIADA (RESPALDO)" TO MOV-CONCEPTO.
+           MOVE 08 TO MOV-TIPO.
+           MOVE 01 TO MOV-DIVISA.
+           COMPUTE CENT-RESPALDO-SALDO = CENT-RESPALDO-SALDO
+               - CENT-DEFICIT.
+           COMPUTE MOV-SALDOPOS = CENT-RESPALDO-SALDO / 100.
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+
+           MOVE TARJETA-RESPALDO TO TARJETA-CALCULO.
+           COMPUTE NUEVO-SALDO-CACHE-ENT = CENT-RESPALDO-SALDO / 100.
+           COMPUTE NUEVO-SALDO-CACHE-DEC =
+               FUNCTION MOD(CENT-RESPALDO-SALDO, 100).
+           PERFORM ACTUALIZAR-SALDO-TARJETA
+               THRU ACTUALIZAR-SALDO-TARJETA-EXIT.
+
+       CONFIRMAR-TRANSFERENCIA-RESPALDO-EXIT.
+      * el destino es un banco externo: la liquidacion interbancaria
+      * es quien abona la cuenta del otro banco, no esta transferencia
+           IF BANCO-DESTINO-USUARIO NOT = 0
+               GO TO CONFIRMAR-TRANSFERENCIA-OK.
+
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT.
+           COPY "ABRIR-MOVIMIENTOS-ESCRITURA.cpy".
+           MOVE NUEVO-MOV-NUM TO MOV-NUM.
+           MOVE DESTINO-USUARIO TO MOV-TARJETA.
+           MOVE ANO TO MOV-ANO.
+           MOVE MES TO MOV-MES.
+           MOVE DIA TO MOV-DIA.
+           MOVE HORAS TO MOV-HOR.
+           MOVE MINUTOS TO MOV-MIN.
+           MOVE SEGUNDOS TO MOV-SEG.
+           MOVE DIF-GMT TO MOV-GMT.
+           COMPUTE MOV-IMPORTE =
+               IMPORTE-ENT-USUARIO + (IMPORTE-DEC-USUARIO / 100).
+           MOVE "TRANSF. RECIBIDA" TO MOV-CONCEPTO.
+           MOVE 06 TO MOV-TIPO.
+           MOVE 01 TO MOV-DIVISA.
+           COMPUTE MOV-SALDOPOS = CENT-DESTINO-NUEVO-SALDO / 100.
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+
+           MOVE DESTINO-USUARIO TO TARJETA-CALCULO.
+           MOVE DESTINO-NUEVO-SALDO-ENT TO NUEVO-SALDO-CACHE-ENT.
+           MOVE DESTINO-NUEVO-SALDO-DEC TO NUEVO-SALDO-CACHE-DEC.
+           PERFORM ACTUALIZAR-SALDO-TARJETA
+               THRU ACTUALIZAR-SALDO-TARJETA-EXIT.
+
+       CONFIRMAR-TRANSFERENCIA-OK.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY (8, 24) "Ordenar transferencia".
+           DISPLAY (11, 20) "La transferencia se ha realizado".
+           DISPLAY (13, 20) "con exito".
+
+           MOVE TNUM-P TO RECIBO-TARJETA.
+           MOVE "TRANSFERENCIA" TO RECIBO-CONCEPTO.
+           MOVE IMPORTE-ENT-USUARIO TO RECIBO-IMPORTE-ENT.
+           MOVE IMPORTE-DEC-USUARIO TO RECIBO-IMPORTE-DEC.
+           MOVE ORIGEN-NUEVO-SALDO-ENT TO RECIBO-SALDO-ENT.
+           MOVE ORIGEN-NUEVO-SALDO-DEC TO RECIBO-SALDO-DEC.
+           PERFORM IMPRIMIR-RECIBO THRU IMPRIMIR-RECIBO-EXIT.
+
+           DISPLAY (24, 33) "Enter - Aceptar".
+           GO TO CONFIRMAR-TRANSFERENCIA-ENTER.
+
+       CONFIRMAR-TRANSFERENCIA-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO CONFIRMAR-TRANSFERENCIA-ENTER.
+
+       PIMPORTE-ERR.
+           DISPLAY (20, 20) "El importe indicado no es valido"
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (24, 33) "Enter - Aceptar".
+           GO TO PIMPORTE-ERR-ENTER.
+
+       PIMPORTE-ERR-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO PIMPORTE-ERR-ENTER.
+
+       PLIMITE-ERR.
+           DISPLAY (20, 12) "Ha superado el limite diario de"
+           DISPLAY (21, 20) "transferencias"
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (24, 33) "Enter - Aceptar".
+           GO TO PLIMITE-ERR-ENTER.
+
+       PLIMITE-ERR-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO PLIMITE-ERR-ENTER.
+
+       PMESES-ERR.
+           DISPLAY (20, 15) "Indique un numero de meses valido"
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (24, 33) "Enter - Aceptar".
+           GO TO PMESES-ERR-ENTER.
+
+       PMESES-ERR-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO PMESES-ERR-ENTER.
+
+       PDESTINO-ERR.
+           CLOSE TARJETAS.
+           DISPLAY (20, 15) "La tarjeta de destino no es valida"
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (24, 33) "Enter - Aceptar".
+           GO TO PDESTINO-ERR-ENTER.
+
+       PDESTINO-ERR-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO PDESTINO-ERR-ENTER.
+
+       PSALDO-ERR.
+           DISPLAY (20, 15) "No dispone de saldo suficiente"
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (24, 33) "Enter - Aceptar".
+           GO TO PSALDO-ERR-ENTER.
+
+       PSALDO-ERR-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO PSALDO-ERR-ENTER.
+
+       POTP-ERR.
+           DISPLAY (20, 20) "El codigo introducido no es correcto"
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (24, 33) "Enter - Aceptar".
+           GO TO POTP-ERR-ENTER.
+
+       POTP-ERR-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   GO TO PCONFIRMAR-OTP
+               ELSE
+                   GO TO POTP-ERR-ENTER.
+
+       CALCULAR-TRANSFERIDO-HOY.
+           MOVE 0 TO CENT-TRANSFERIDO-HOY.
+           OPEN INPUT TRANSFERENCIAS.
+           IF FST = 35
+               GO TO CALCULAR-TRANSFERIDO-HOY-EXIT.
+           IF FST NOT = 00
+               GO TO PSYS-ERR.
+
+       CALCULAR-TRANSFERIDO-HOY-LEER.
+           READ TRANSFERENCIAS NEXT RECORD
+               AT END GO TO CALCULAR-TRANSFERIDO-HOY-CERRAR.
+           IF T-TARJETA-ORIGEN = TNUM-P
+               IF T-ANO = ANO AND T-MES = MES AND T-DIA = DIA
+                   COMPUTE CENT-TRANSFERIDO-HOY = CENT-TRANSFERIDO-HOY
+                       + (T-IMPORTE * 100).
+           GO TO CALCULAR-TRANSFERIDO-HOY-LEER.
+
+       CALCULAR-TRANSFERIDO-HOY-CERRAR.
+           CLOSE TRANSFERENCIAS.
+       CALCULAR-TRANSFERIDO-HOY-EXIT.
+           EXIT.
+
+           COPY "LEER-SALDO-TARJETA.cpy".
+           COPY "ACTUALIZAR-SALDO-TARJETA.cpy".
+           COPY "BUSCAR-TARJETA-RESPALDO.cpy".
+           COPY "SIGUIENTE-MOV-NUM.cpy".
+           COPY "SIGUIENTE-T-NUM.cpy".
+           COPY "IMPRIMIR-RECIBO.cpy".
+           COPY "REGISTRAR-ERROR.cpy".
+           COPY "ENCOLAR-NOTIFICACION.cpy".
+           COPY "LEER-UMBRAL-OTP.cpy".
+
+       PSYS-ERR.
+           CLOSE TARJETAS.
+           CLOSE TRANSFERENCIAS.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE CUENTA-TARJETA.
+           CLOSE PARAMETROS.
+
+           MOVE "BANK6" TO ERROR-PROGRAMA.
+           IF FST NOT = 00
+               MOVE FST TO ERROR-FS
+           ELSE
+               IF FSM NOT = 00
+                   MOVE FSM TO ERROR-FS
+               ELSE
+                   IF FSCO NOT = 00
+                       MOVE FSCO TO ERROR-FS
+                   ELSE
+                       IF FSCT NOT = 00
+                           MOVE FSCT TO ERROR-FS
+                       ELSE
+                           IF FSP NOT = 00
+                               MOVE FSP TO ERROR-FS
+                           ELSE
+                               MOVE FSR TO ERROR-FS.
+           PERFORM REGISTRAR-ERROR THRU REGISTRAR-ERROR-EXIT.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COLUMN 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COLUMN 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (24, 33) "Enter - Aceptar".
+
+       PSYS-ERR-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PSYS-ERR-ENTER.

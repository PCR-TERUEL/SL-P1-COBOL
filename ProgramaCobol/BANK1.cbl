@@ -8,39 +8,93 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT TARJETAS ASSIGN TO DISK
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS TNUM
-           FILE STATUS IS FST.
+           COPY "TARJETAS-SEL.cpy".
 
-           SELECT INTENTOS ASSIGN TO DISK
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS INUM
-           FILE STATUS IS FSI.
+           COPY "INTENTOS-SEL.cpy".
+
+           COPY "CLIENTES-SEL.cpy".
+
+           COPY "PARAMETROS-SEL.cpy".
+
+           COPY "SUPERVISORES-SEL.cpy".
+
+           COPY "ERRORES-SEL.cpy".
+
+           COPY "REPOSICIONES-SEL.cpy".
+
+           COPY "BILLETES-SEL.cpy".
+
+           COPY "INTENTOS-HIST-SEL.cpy".
+
+           COPY "CONTADORES-SEL.cpy".
+
+           COPY "MOVIMIENTOS-SEL.cpy".
+
+           COPY "PENDIENTES-SEL.cpy".
+
+           COPY "NOTIFICACIONES-SEL.cpy".
 
 
        DATA DIVISION.
        FILE SECTION.
-       FD TARJETAS
-           LABEL RECORD STANDARD
-           VALUE OF FILE-ID IS "tarjetas.ubd".
-       01 TAJETAREG.
-           02 TNUM      PIC 9(16).
-           02 TPIN      PIC  9(4).
+           COPY "TARJETAS-FD.cpy".
+
+           COPY "INTENTOS-FD.cpy".
+
+           COPY "CLIENTES-FD.cpy".
+
+           COPY "PARAMETROS-FD.cpy".
+
+           COPY "SUPERVISORES-FD.cpy".
+
+           COPY "ERRORES-FD.cpy".
+
+           COPY "REPOSICIONES-FD.cpy".
+
+           COPY "BILLETES-FD.cpy".
+
+           COPY "INTENTOS-HIST-FD.cpy".
 
-       FD INTENTOS
-           LABEL RECORD STANDARD
-           VALUE OF FILE-ID IS "intentos.ubd".
-       01 INTENTOSREG.
-           02 INUM      PIC 9(16).
-           02 IINTENTOS PIC 9(1).
+           COPY "CONTADORES-FD.cpy".
+
+           COPY "MOVIMIENTOS-FD.cpy".
+
+           COPY "PENDIENTES-FD.cpy".
+
+           COPY "NOTIFICACIONES-FD.cpy".
 
 
        WORKING-STORAGE SECTION.
        77 FST                      PIC  X(2).
        77 FSI                      PIC  X(2).
+       77 FSP                      PIC  X(2).
+       77 FSS                      PIC  X(2).
+       77 FSE                      PIC  X(2).
+       77 FSRP                     PIC  X(2).
+       77 FSB                      PIC  X(2).
+       77 FSIH                     PIC  X(2).
+       77 FSCO                     PIC  X(2).
+       77 FSM                      PIC  X(2).
+       77 FSPE                     PIC  X(2).
+       77 FSC                      PIC  X(2).
+       77 FSN                      PIC  X(2).
+           COPY "PARAMETROS-WS.cpy".
+           COPY "ERROR-WS.cpy".
+           COPY "IH-NUM-WS.cpy".
+           COPY "CLI-NUM-WS.cpy".
+           COPY "NOTIFICACION-WS.cpy".
+
+       77 TARJETA-DESBLOQUEAR       PIC  9(16).
+       77 TARJETA-BLOQUEAR          PIC  9(16).
+       77 ESTADO-NUEVO              PIC  9(1)  BLANK WHEN ZERO.
+       77 MENSAJE-BLOQUEO           PIC  X(45).
+       77 NUM-ERRORES               PIC  9(2).
+       77 LINEA-ERROR               PIC  9(2).
+       77 CANT-REP-50               PIC  9(5).
+       77 CANT-REP-20               PIC  9(5).
+       77 CANT-REP-10               PIC  9(5).
+       77 CANT-REP-ACTUAL           PIC  9(5).
+       77 FECHA-HOY-YMD              PIC  9(8).
 
        78 BLACK   VALUE 0.
        78 BLUE    VALUE 1.
@@ -70,10 +124,16 @@
            88 UP-ARROW-PRESSED    VALUE 2003.
            88 DOWN-ARROW-PRESSED  VALUE 2004.
            88 ESC-PRESSED         VALUE 2005.
+           88 TIMEOUT-EXPIRED     VALUE 8001.
+           88 S-PRESSED           VALUE 83.
 
        77 PRESSED-KEY              PIC  9(4).
+       77 OPCION-MENU               PIC  9(2) VALUE 1.
        77 PIN-INTRODUCIDO          PIC  9(4).
        77 CHOICE                   PIC  9(1)  BLANK WHEN ZERO.
+       77 OTP-SEMILLA              PIC  9(8).
+       77 OTP-GENERADO             PIC  9(6).
+       77 OTP-INTRODUCIDO          PIC  9(6).
 
 
        SCREEN SECTION.
@@ -86,9 +146,94 @@
            05 PIN-ACCEPT BLANK ZERO SECURE LINE 09 COL 50
                PIC 9(4) USING PIN-INTRODUCIDO.
 
+       01 OTP-ACCEPT-PANTALLA.
+           05 OTP-ACCEPT BLANK ZERO AUTO LINE 15 COL 50
+               PIC 9(6) USING OTP-INTRODUCIDO.
+
+       01 TARJETA-DESBLOQUEAR-ACCEPT.
+           05 TARJETA-DESBLOQUEAR-F BLANK ZERO AUTO LINE 10 COL 50
+               PIC 9(16) USING TARJETA-DESBLOQUEAR.
+
+       01 TARJETA-BLOQUEAR-ACCEPT.
+           05 TARJETA-BLOQUEAR-F BLANK ZERO AUTO LINE 10 COL 50
+               PIC 9(16) USING TARJETA-BLOQUEAR.
+
+       01 ESTADO-NUEVO-ACCEPT.
+           05 ESTADO-NUEVO-F BLANK ZERO AUTO LINE 15 COL 50
+               PIC 9(1) USING ESTADO-NUEVO.
+
+       01 IMPORTE-REP-ACCEPT.
+           05 CANT-REP-50-F BLANK ZERO AUTO LINE 10 COL 40
+               PIC 9(5) USING CANT-REP-50.
+           05 CANT-REP-20-F BLANK ZERO AUTO LINE 11 COL 40
+               PIC 9(5) USING CANT-REP-20.
+           05 CANT-REP-10-F BLANK ZERO AUTO LINE 12 COL 40
+               PIC 9(5) USING CANT-REP-10.
+
+       01 ALTA-TARJETA-ACCEPT.
+           05 ALTA-TNUM-F BLANK ZERO AUTO LINE 10 COL 50
+               PIC 9(16) USING TNUM.
+           05 ALTA-TPIN-F BLANK ZERO AUTO LINE 11 COL 50
+               PIC 9(4) USING TPIN.
+
+       01 ALTA-CLIENTE-ACCEPT.
+           05 ALTA-NOMBRE-F AUTO LINE 09 COL 40
+               PIC X(30) USING CLI-NOMBRE.
+           05 ALTA-APELLIDOS-F AUTO LINE 10 COL 40
+               PIC X(30) USING CLI-APELLIDOS.
+           05 ALTA-DNI-F AUTO LINE 11 COL 40
+               PIC X(09) USING CLI-DNI.
+           05 ALTA-DIRECCION-F AUTO LINE 12 COL 40
+               PIC X(40) USING CLI-DIRECCION.
+           05 ALTA-TELEFONO-F AUTO LINE 13 COL 40
+               PIC X(15) USING CLI-TELEFONO.
+
 
 
        PROCEDURE DIVISION.
+
+      * al arrancar el cajero, comprueba si quedo alguna retirada a
+      * medias por un corte del proceso (ver PENDIENTES-FD.cpy en
+      * BANK4): si el movimiento llego a grabarse, la retirada se
+      * completo con normalidad y solo sobra el registro pendiente;
+      * si no llego a grabarse, se anota en ERRORES para revision y
+      * se libera de todos modos la tarjeta afectada
+       RECUPERAR-PENDIENTES.
+           OPEN I-O PENDIENTES.
+           IF FSPE = 35
+               GO TO RECUPERAR-PENDIENTES-EXIT.
+           IF FSPE NOT = 00
+               GO TO PSYS-ERR.
+
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM = 35
+               CLOSE PENDIENTES
+               GO TO RECUPERAR-PENDIENTES-EXIT.
+           IF FSM NOT = 00
+               GO TO PSYS-ERR.
+
+       RECUPERAR-PENDIENTES-LEER.
+           READ PENDIENTES NEXT RECORD
+               AT END GO TO RECUPERAR-PENDIENTES-CERRAR.
+
+           MOVE PEN-MOV-NUM TO MOV-NUM.
+           READ F-MOVIMIENTOS INVALID KEY
+               MOVE "BANK1" TO ERROR-PROGRAMA
+               MOVE "99" TO ERROR-FS
+               PERFORM REGISTRAR-ERROR THRU REGISTRAR-ERROR-EXIT
+           END-READ.
+
+           DELETE PENDIENTES.
+
+           GO TO RECUPERAR-PENDIENTES-LEER.
+
+       RECUPERAR-PENDIENTES-CERRAR.
+           CLOSE PENDIENTES.
+           CLOSE F-MOVIMIENTOS.
+
+       RECUPERAR-PENDIENTES-EXIT.
+           EXIT.
+
        IMPRIMIR-CABECERA.
 
            SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'
@@ -125,7 +270,10 @@
                GO TO P2
 
            ELSE
-               GO TO P1-ENTER.
+               IF S-PRESSED
+                   GO TO PSUP-INICIO
+               ELSE
+                   GO TO P1-ENTER.
 
 
        P2.
@@ -140,14 +288,15 @@
 
 
            OPEN I-O TARJETAS.
-           DISPLAY FST.
-
-
+           IF FST = 35
+               GO TO PSYS-NOFICHERO.
            IF FST NOT = 00
                GO TO PSYS-ERR.
-           READ TARJETAS INVALID KEY GO TO PSYS-ERR.
+           READ TARJETAS INVALID KEY GO TO P2-TARJETA-ERR.
 
            OPEN I-O INTENTOS.
+           IF FSI = 35
+               GO TO PSYS-NOFICHERO.
            IF FSI NOT = 00
                GO TO PSYS-ERR.
            MOVE TNUM TO INUM.
@@ -155,67 +304,228 @@
            READ INTENTOS INVALID KEY GO TO PSYS-ERR.
 
            IF IINTENTOS = 0
-               GO TO PINT-ERR.
+               PERFORM VERIFICAR-DESBLOQUEO
+                   THRU VERIFICAR-DESBLOQUEO-EXIT
+               IF IINTENTOS = 0
+                   GO TO PINT-ERR.
+
+      * tarjeta reportada como perdida, robada o dada de baja -- se
+      * rechaza con independencia del PIN y de los intentos restantes
+           IF NOT TARJETA-ACTIVA
+               GO TO P2-BLOQUEADA.
+
+      * tarjeta caducada: se fuerza el cambio de PIN antes de dejar
+      * operar, con independencia del PIN que se acabe de teclear aqui
+      * -- BANK8 valida y pide el PIN actual por su cuenta
+           IF TFECHA-CADUCIDAD NOT = 0
+               COMPUTE FECHA-HOY-YMD = (ANO * 10000) + (MES * 100) + DIA
+               IF TFECHA-CADUCIDAD <= FECHA-HOY-YMD
+                   GO TO P2-CADUCADA.
 
            IF PIN-INTRODUCIDO NOT = TPIN
                GO TO PPIN-ERR.
 
            PERFORM REINICIAR-INTENTOS THRU REINICIAR-INTENTOS.
+           GO TO PMENU.
+
+      * fuerza el cambio de PIN de BANK8 y renueva la caducidad antes
+      * de volver a pedir el login desde cero con la clave nueva
+       P2-CADUCADA.
+           CLOSE TARJETAS.
+           CLOSE INTENTOS.
+           CALL "BANK8" USING TNUM.
+
+           OPEN I-O TARJETAS.
+           IF FST = 35
+               GO TO PSYS-NOFICHERO.
+           IF FST NOT = 00
+               GO TO PSYS-ERR.
+           READ TARJETAS INVALID KEY GO TO PSYS-ERR.
+           COMPUTE TFECHA-CADUCIDAD =
+               ((ANO + 4) * 10000) + (MES * 100) + DIA.
+           REWRITE TAJETAREG INVALID KEY GO TO PSYS-ERR.
+           CLOSE TARJETAS.
+           GO TO P1.
+
+       P2-BLOQUEADA.
+           IF TARJETA-PERDIDA
+               MOVE "Esta tarjeta ha sido reportada como perdida"
+                   TO MENSAJE-BLOQUEO
+           ELSE
+               IF TARJETA-ROBADA
+                   MOVE "Esta tarjeta ha sido reportada como robada"
+                       TO MENSAJE-BLOQUEO
+               ELSE
+                   MOVE "Esta tarjeta ha sido dada de baja"
+                       TO MENSAJE-BLOQUEO.
+           CLOSE TARJETAS.
+           CLOSE INTENTOS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY MENSAJE-BLOQUEO LINE 9 COLUMN 18
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Acuda a una sucursal" LINE 11 COLUMN 30
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (18, 33) "Enter - Aceptar".
+           GO TO P2-BLOQUEADA-ENTER.
+
+       P2-BLOQUEADA-ENTER.
+           ACCEPT CHOICE ON EXCEPTION
+           IF ENTER-PRESSED
+               GO TO IMPRIMIR-CABECERA
+           ELSE
+               GO TO P2-BLOQUEADA-ENTER.
 
        PMENU.
            CLOSE TARJETAS.
            CLOSE INTENTOS.
+           MOVE 1 TO OPCION-MENU.
 
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
-           DISPLAY (8, 15) "1 - Consultar saldo".
-           DISPLAY (9, 15) "2 - Consultar movimientos".
-           DISPLAY (10, 15) "3 - Retirar efectivo".
-           DISPLAY (11, 15) "4 - Ingresar efectivo".
-           DISPLAY (12, 15) "5 - Ordenar transferencia".
-           DISPLAY (13, 15) "6 - Consultar transferencias".
-           DISPLAY (14, 15) "7 - Comprar entradas de espectaculos".
-           DISPLAY (15, 15) "8 - Cambiar clave".
+           PERFORM MOSTRAR-MENU THRU MOSTRAR-MENU-EXIT.
            DISPLAY (24, 34) "ESC - Salir".
 
+      * redibuja las 10 opciones del menu, resaltando OPCION-MENU en
+      * video inverso para la navegacion con las flechas arriba/abajo
+       MOSTRAR-MENU.
+           IF OPCION-MENU = 1
+               DISPLAY (8, 15) "1 - Consultar saldo"
+                   WITH FOREGROUND-COLOR IS BLACK
+                        BACKGROUND-COLOR IS WHITE
+           ELSE
+               DISPLAY (8, 15) "1 - Consultar saldo".
+           IF OPCION-MENU = 2
+               DISPLAY (9, 15) "2 - Consultar movimientos"
+                   WITH FOREGROUND-COLOR IS BLACK
+                        BACKGROUND-COLOR IS WHITE
+           ELSE
+               DISPLAY (9, 15) "2 - Consultar movimientos".
+           IF OPCION-MENU = 3
+               DISPLAY (10, 15) "3 - Retirar efectivo"
+                   WITH FOREGROUND-COLOR IS BLACK
+                        BACKGROUND-COLOR IS WHITE
+           ELSE
+               DISPLAY (10, 15) "3 - Retirar efectivo".
+           IF OPCION-MENU = 4
+               DISPLAY (11, 15) "4 - Ingresar efectivo"
+                   WITH FOREGROUND-COLOR IS BLACK
+                        BACKGROUND-COLOR IS WHITE
+           ELSE
+               DISPLAY (11, 15) "4 - Ingresar efectivo".
+           IF OPCION-MENU = 5
+               DISPLAY (12, 15) "5 - Ordenar transferencia"
+                   WITH FOREGROUND-COLOR IS BLACK
+                        BACKGROUND-COLOR IS WHITE
+           ELSE
+               DISPLAY (12, 15) "5 - Ordenar transferencia".
+           IF OPCION-MENU = 6
+               DISPLAY (13, 15) "6 - Consultar transferencias"
+                   WITH FOREGROUND-COLOR IS BLACK
+                        BACKGROUND-COLOR IS WHITE
+           ELSE
+               DISPLAY (13, 15) "6 - Consultar transferencias".
+           IF OPCION-MENU = 7
+               DISPLAY (14, 15) "7 - Comprar entradas de espectaculos"
+                   WITH FOREGROUND-COLOR IS BLACK
+                        BACKGROUND-COLOR IS WHITE
+           ELSE
+               DISPLAY (14, 15) "7 - Comprar entradas de espectaculos".
+           IF OPCION-MENU = 8
+               DISPLAY (15, 15) "8 - Cambiar clave"
+                   WITH FOREGROUND-COLOR IS BLACK
+                        BACKGROUND-COLOR IS WHITE
+           ELSE
+               DISPLAY (15, 15) "8 - Cambiar clave".
+           IF OPCION-MENU = 9
+               DISPLAY (16, 15) "9 - Estado de cuenta combinado"
+                   WITH FOREGROUND-COLOR IS BLACK
+                        BACKGROUND-COLOR IS WHITE
+           ELSE
+               DISPLAY (16, 15) "9 - Estado de cuenta combinado".
+           IF OPCION-MENU = 10
+               DISPLAY (17, 15) "10 - Mis datos"
+                   WITH FOREGROUND-COLOR IS BLACK
+                        BACKGROUND-COLOR IS WHITE
+           ELSE
+               DISPLAY (17, 15) "10 - Mis datos".
+       MOSTRAR-MENU-EXIT.
+           EXIT.
+
+       FLECHA-ARRIBA-MENU.
+           SUBTRACT 1 FROM OPCION-MENU.
+           IF OPCION-MENU = 0
+               MOVE 10 TO OPCION-MENU.
+           PERFORM MOSTRAR-MENU THRU MOSTRAR-MENU-EXIT.
+           GO TO PMENUA1.
+
+       FLECHA-ABAJO-MENU.
+           ADD 1 TO OPCION-MENU.
+           IF OPCION-MENU > 10
+               MOVE 1 TO OPCION-MENU.
+           PERFORM MOSTRAR-MENU THRU MOSTRAR-MENU-EXIT.
+           GO TO PMENUA1.
+
        PMENUA1.
-           ACCEPT CHOICE ON EXCEPTION
-               IF ESC-PRESSED
+           ACCEPT CHOICE WITH TIME-OUT SEGUNDOS-INACTIVIDAD ON EXCEPTION
+               IF TIMEOUT-EXPIRED
                    GO TO IMPRIMIR-CABECERA
                ELSE
-                   GO TO PMENUA1.
-
-
-           IF CHOICE = 1
+                   IF ESC-PRESSED
+                       GO TO IMPRIMIR-CABECERA
+                   ELSE
+                       IF UP-ARROW-PRESSED
+                           GO TO FLECHA-ARRIBA-MENU
+                       ELSE
+                           IF DOWN-ARROW-PRESSED
+                               GO TO FLECHA-ABAJO-MENU
+                           ELSE
+                               IF ENTER-PRESSED
+                                   CONTINUE
+                               ELSE
+                                   GO TO PMENUA1.
+
+
+           IF OPCION-MENU = 1
 
                CALL "BANK2" USING TNUM
                GO TO PMENU.
 
-           IF CHOICE = 2
+           IF OPCION-MENU = 2
                CALL "BANK3" USING TNUM
                GO TO PMENU.
 
-           IF CHOICE = 3
+           IF OPCION-MENU = 3
                CALL "BANK4" USING TNUM
                GO TO PMENU.
 
-           IF CHOICE = 4
+           IF OPCION-MENU = 4
                CALL "BANK5" USING TNUM
                GO TO PMENU.
 
-           IF CHOICE = 5
+           IF OPCION-MENU = 5
                CALL "BANK6" USING TNUM
                GO TO PMENU.
-           IF CHOICE = 6
+           IF OPCION-MENU = 6
                CALL "BANK9" USING TNUM
                GO TO PMENU.
-           IF CHOICE = 7
+           IF OPCION-MENU = 7
               CALL "BANK7" USING TNUM
               GO TO PMENU.
 
-           IF CHOICE = 8
+           IF OPCION-MENU = 8
                CALL "BANK8" USING TNUM
                GO TO PMENU.
 
+           IF OPCION-MENU = 9
+               CALL "BANK10" USING TNUM
+               GO TO PMENU.
+
+           IF OPCION-MENU = 10
+               CALL "BANK11" USING TNUM
+               GO TO PMENU.
+
            GO TO PMENU.
 
 
@@ -223,6 +533,25 @@
 
            CLOSE TARJETAS.
            CLOSE INTENTOS.
+           CLOSE PARAMETROS.
+           CLOSE CLIENTES.
+           CLOSE CONTADORES.
+           CLOSE BILLETES.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE PENDIENTES.
+
+           MOVE "BANK1" TO ERROR-PROGRAMA.
+           IF FST NOT = 00
+               MOVE FST TO ERROR-FS
+           ELSE
+               IF FSI NOT = 00
+                   MOVE FSI TO ERROR-FS
+               ELSE
+                   IF FSC NOT = 00
+                       MOVE FSC TO ERROR-FS
+                   ELSE
+                       MOVE FSP TO ERROR-FS.
+           PERFORM REGISTRAR-ERROR THRU REGISTRAR-ERROR-EXIT.
 
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY "Ha ocurrido un error interno" LINE 9 COLUMN 25
@@ -234,6 +563,41 @@
            DISPLAY (14, 33) "Enter - Aceptar".
            GO TO PINT-ERR-ENTER.
 
+      * ficheros maestros no encontrados (FST/FSI = 35): el sistema
+      * no esta operativo, distinto de un fallo de E/S real
+       PSYS-NOFICHERO.
+
+           CLOSE TARJETAS.
+           CLOSE INTENTOS.
+
+           MOVE "BANK1" TO ERROR-PROGRAMA.
+           MOVE "35" TO ERROR-FS.
+           PERFORM REGISTRAR-ERROR THRU REGISTRAR-ERROR-EXIT.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "El sistema no esta disponible en este momento"
+               LINE 9 COLUMN 17
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COLUMN 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (14, 33) "Enter - Aceptar".
+           GO TO PINT-ERR-ENTER.
+
+      * tarjeta no encontrada en TARJETAS (FST = 23 via INVALID KEY):
+      * condicion normal de usuario, no un fallo del sistema
+       P2-TARJETA-ERR.
+
+           CLOSE TARJETAS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "La tarjeta no existe" LINE 9 COLUMN 29
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (14, 33) "Enter - Aceptar".
+           GO TO PINT-ERR-ENTER.
+
 
        PINT-ERR.
 
@@ -252,20 +616,104 @@
            DISPLAY "Acuda a una sucursal" LINE 12 COLUMN 30
                WITH FOREGROUND-COLOR IS WHITE
                     BACKGROUND-COLOR IS RED.
-           DISPLAY (18, 29) "Enter - Aceptar".
+           DISPLAY (14, 18) "9 - Desbloquear con codigo por SMS".
+           DISPLAY (18, 29) "Enter - Salir".
 
        PINT-ERR-ENTER.
            ACCEPT CHOICE ON EXCEPTION
            IF ENTER-PRESSED
-               GO TO IMPRIMIR-CABECERA
+               IF CHOICE = 9
+                   GO TO PDESBLOQUEO-INICIO
+               ELSE
+                   GO TO IMPRIMIR-CABECERA
            ELSE
                GO TO PINT-ERR-ENTER.
 
 
+       PDESBLOQUEO-INICIO.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           COMPUTE OTP-SEMILLA = (SEGUNDOS * 1000000) +
+               (MILISEGUNDOS * 10000) + TNUM.
+           COMPUTE OTP-GENERADO =
+               (FUNCTION RANDOM(OTP-SEMILLA) * 900000) + 100000.
+
+           MOVE TNUM TO NOTIF-TARJETA.
+           MOVE "DESBLOQUEO" TO NOTIF-TIPO.
+           MOVE "CODIGO DE DESBLOQUEO" TO NOTIF-CONCEPTO.
+           MOVE 0 TO NOTIF-IMPORTE-ENT.
+           MOVE 0 TO NOTIF-IMPORTE-DEC.
+           MOVE OTP-GENERADO TO NOTIF-OTP.
+           PERFORM ENCOLAR-NOTIFICACION THRU ENCOLAR-NOTIFICACION-EXIT.
+           MOVE 0 TO NOTIF-OTP.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY (8, 15) "Desbloqueo de tarjeta por SMS".
+           DISPLAY (10, 15) "Se ha enviado un codigo a su telefono".
+           DISPLAY (12, 15) "Introduzca el codigo recibido:".
+           DISPLAY (18, 1) "Enter - Aceptar".
+           DISPLAY (18, 65) "ESC - Cancelar".
+           MOVE 0 TO OTP-INTRODUCIDO.
+           ACCEPT OTP-ACCEPT-PANTALLA ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO PDESBLOQUEO-INICIO.
+
+           IF OTP-INTRODUCIDO NOT = OTP-GENERADO
+               GO TO PDESBLOQUEO-ERR.
+
+       PDESBLOQUEO-OK.
+           OPEN I-O INTENTOS.
+           IF FSI NOT = 00
+               GO TO PSYS-ERR.
+           MOVE TNUM TO INUM.
+           READ INTENTOS INVALID KEY GO TO PSYS-ERR.
+
+           PERFORM REINICIAR-INTENTOS THRU REINICIAR-INTENTOS.
+           CLOSE INTENTOS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY (10, 15) "Su tarjeta ha sido desbloqueada".
+           DISPLAY (18, 33) "Enter - Aceptar".
+           GO TO PDESBLOQUEO-OK-ENTER.
+
+       PDESBLOQUEO-OK-ENTER.
+           ACCEPT CHOICE ON EXCEPTION
+           IF ENTER-PRESSED
+               GO TO IMPRIMIR-CABECERA
+           ELSE
+               GO TO PDESBLOQUEO-OK-ENTER.
+
+       PDESBLOQUEO-ERR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "El codigo introducido no es correcto"
+               LINE 10 COLUMN 20
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (18, 33) "Enter - Aceptar".
+           GO TO PDESBLOQUEO-ERR-ENTER.
+
+       PDESBLOQUEO-ERR-ENTER.
+           ACCEPT CHOICE ON EXCEPTION
+           IF ENTER-PRESSED
+               GO TO IMPRIMIR-CABECERA
+           ELSE
+               GO TO PDESBLOQUEO-ERR-ENTER.
+
+
        PPIN-ERR.
            SUBTRACT 1 FROM IINTENTOS.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           MOVE ANO TO I-ULT-FALLO-ANO.
+           MOVE MES TO I-ULT-FALLO-MES.
+           MOVE DIA TO I-ULT-FALLO-DIA.
+           MOVE HORAS TO I-ULT-FALLO-HOR.
+           MOVE MINUTOS TO I-ULT-FALLO-MIN.
+           MOVE SEGUNDOS TO I-ULT-FALLO-SEG.
            REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
 
+           PERFORM REGISTRAR-INT-HIST THRU REGISTRAR-INT-HIST-EXIT.
+
            CLOSE TARJETAS.
            CLOSE INTENTOS.
 
@@ -299,8 +747,431 @@
 
 
        REINICIAR-INTENTOS.
-           MOVE 3 TO IINTENTOS.
+           PERFORM LEER-MAX-INTENTOS THRU LEER-MAX-INTENTOS-EXIT.
+           MOVE MAX-INTENTOS TO IINTENTOS.
            REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
 
+           COPY "LEER-MAX-INTENTOS.cpy".
+           COPY "VERIFICAR-DESBLOQUEO.cpy".
+           COPY "ENCOLAR-NOTIFICACION.cpy".
+           COPY "REGISTRAR-ERROR.cpy".
+
+      * deja constancia en el historico de intentos de cada PIN
+      * erroneo, para que el batch de deteccion de fraude pueda
+      * detectar tarjetas atacadas a lo largo de varios dias
+       REGISTRAR-INT-HIST.
+           MOVE TNUM TO IH-TARJETA.
+           PERFORM SIGUIENTE-IH-NUM THRU SIGUIENTE-IH-NUM-EXIT.
+           MOVE NUEVO-IH-NUM TO IH-NUM.
+           MOVE ANO TO IH-ANO.
+           MOVE MES TO IH-MES.
+           MOVE DIA TO IH-DIA.
+           MOVE HORAS TO IH-HOR.
+           MOVE MINUTOS TO IH-MIN.
+           MOVE SEGUNDOS TO IH-SEG.
+           OPEN I-O INTENTOS-HIST.
+           IF FSIH = 35
+               OPEN OUTPUT INTENTOS-HIST
+           END-IF.
+           IF FSIH NOT = 00
+               GO TO PSYS-ERR.
+           WRITE INTENTO-HIST-REG.
+           CLOSE INTENTOS-HIST.
+       REGISTRAR-INT-HIST-EXIT.
+           EXIT.
+
+           COPY "SIGUIENTE-IH-NUM.cpy".
+
+           COPY "SIGUIENTE-CLI-NUM.cpy".
+
+
+       PSUP-INICIO.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY (8, 20) "Acceso de supervisor".
+           INITIALIZE TNUM.
+           INITIALIZE PIN-INTRODUCIDO.
+           DISPLAY (10, 15) "Numero de tarjeta de supervisor:".
+           DISPLAY (11, 15) "Pin de supervisor:".
+           ACCEPT DATA-ACCEPT.
+
+           OPEN INPUT SUPERVISORES.
+           IF FSS = 35
+               GO TO PSUP-DENEGADO.
+           IF FSS NOT = 00
+               GO TO PSYS-ERR.
+           MOVE TNUM TO SUP-TARJETA.
+           READ SUPERVISORES INVALID KEY GO TO PSUP-NOEXISTE.
+           CLOSE SUPERVISORES.
+
+           IF PIN-INTRODUCIDO NOT = SUP-PIN
+               GO TO PSUP-DENEGADO.
+
+           GO TO PSUP-MENU.
+
+       PSUP-NOEXISTE.
+           CLOSE SUPERVISORES.
+
+       PSUP-DENEGADO.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Acceso denegado" LINE 11 COLUMN 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (18, 33) "Enter - Aceptar".
+
+       PSUP-DENEGADO-ENTER.
+           ACCEPT CHOICE ON EXCEPTION
+           IF ENTER-PRESSED
+               GO TO IMPRIMIR-CABECERA
+           ELSE
+               GO TO PSUP-DENEGADO-ENTER.
+
+
+       PSUP-MENU.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY (8, 22) "Modo supervisor".
+           DISPLAY (10, 15) "1 - Desbloquear tarjeta".
+           DISPLAY (11, 15) "2 - Consultar errores del sistema".
+           DISPLAY (12, 15) "3 - Registrar reposicion de efectivo".
+           DISPLAY (13, 15) "4 - Alta de tarjeta".
+           DISPLAY (14, 15) "5 - Cambiar estado de tarjeta".
+           DISPLAY (24, 34) "ESC - Salir".
+
+       PSUP-MENUA1.
+           ACCEPT CHOICE ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO PSUP-MENUA1.
+
+           IF CHOICE = 1
+               GO TO PSUP-DESBLOQUEAR.
+           IF CHOICE = 2
+               GO TO PSUP-ERRORES.
+           IF CHOICE = 3
+               GO TO PSUP-REPOSICION.
+           IF CHOICE = 4
+               GO TO PSUP-ALTA.
+           IF CHOICE = 5
+               GO TO PSUP-ESTADO.
+           GO TO PSUP-MENUA1.
+
+
+       PSUP-DESBLOQUEAR.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY (8, 15) "Desbloqueo manual de tarjeta".
+           INITIALIZE TARJETA-DESBLOQUEAR.
+           DISPLAY (10, 15) "Numero de tarjeta a desbloquear:".
+           ACCEPT TARJETA-DESBLOQUEAR-ACCEPT.
+
+           OPEN I-O INTENTOS.
+           IF FSI = 35
+               GO TO PSUP-DESBLOQUEAR-NOEXISTE.
+           IF FSI NOT = 00
+               GO TO PSYS-ERR.
+           MOVE TARJETA-DESBLOQUEAR TO INUM.
+           READ INTENTOS INVALID KEY GO TO PSUP-DESBLOQUEAR-NOEXISTE.
+
+           PERFORM REINICIAR-INTENTOS THRU REINICIAR-INTENTOS.
+           CLOSE INTENTOS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY (11, 20) "La tarjeta ha sido desbloqueada".
+           DISPLAY (18, 33) "Enter - Aceptar".
+           GO TO PSUP-DESBLOQUEAR-ENTER.
+
+       PSUP-DESBLOQUEAR-NOEXISTE.
+           CLOSE INTENTOS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "La tarjeta no existe" LINE 11 COLUMN 29
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (18, 33) "Enter - Aceptar".
+
+       PSUP-DESBLOQUEAR-ENTER.
+           ACCEPT CHOICE ON EXCEPTION
+           IF ENTER-PRESSED
+               GO TO PSUP-MENU
+           ELSE
+               GO TO PSUP-DESBLOQUEAR-ENTER.
+
+
+       PSUP-ESTADO.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY (8, 15) "Cambio de estado de tarjeta".
+           INITIALIZE TARJETA-BLOQUEAR.
+           DISPLAY (10, 15) "Numero de tarjeta:".
+           ACCEPT TARJETA-BLOQUEAR-ACCEPT.
+
+           OPEN I-O TARJETAS.
+           IF FST = 35
+               GO TO PSUP-ESTADO-NOEXISTE.
+           IF FST NOT = 00
+               GO TO PSYS-ERR.
+           MOVE TARJETA-BLOQUEAR TO TNUM.
+           READ TARJETAS INVALID KEY GO TO PSUP-ESTADO-NOEXISTE.
+
+           INITIALIZE ESTADO-NUEVO.
+           DISPLAY (12, 15) "1-Activa 2-Perdida 3-Robada 4-Baja:".
+           ACCEPT ESTADO-NUEVO-ACCEPT.
+           IF ESTADO-NUEVO = 0 OR ESTADO-NUEVO > 4
+               GO TO PSUP-ESTADO-ERR.
+
+           MOVE ESTADO-NUEVO TO TESTADO.
+           REWRITE TAJETAREG INVALID KEY GO TO PSYS-ERR.
+           CLOSE TARJETAS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY (11, 20) "La tarjeta ha sido actualizada".
+           DISPLAY (18, 33) "Enter - Aceptar".
+           GO TO PSUP-ESTADO-ENTER.
+
+       PSUP-ESTADO-NOEXISTE.
+           CLOSE TARJETAS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "La tarjeta no existe" LINE 11 COLUMN 29
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (18, 33) "Enter - Aceptar".
+           GO TO PSUP-ESTADO-ENTER.
+
+       PSUP-ESTADO-ERR.
+           CLOSE TARJETAS.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Estado no valido" LINE 11 COLUMN 31
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (18, 33) "Enter - Aceptar".
+
+       PSUP-ESTADO-ENTER.
+           ACCEPT CHOICE ON EXCEPTION
+           IF ENTER-PRESSED
+               GO TO PSUP-MENU
+           ELSE
+               GO TO PSUP-ESTADO-ENTER.
+
+
+       PSUP-ERRORES.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY (6, 20) "Errores del sistema registrados".
+           MOVE 0 TO NUM-ERRORES.
+           OPEN INPUT ERRORES.
+           IF FSE = 35
+               GO TO PSUP-ERRORES-FIN.
+           IF FSE NOT = 00
+               GO TO PSYS-ERR.
+
+       PSUP-ERRORES-LEER.
+           IF NUM-ERRORES = 15
+               GO TO PSUP-ERRORES-CERRAR.
+           READ ERRORES AT END GO TO PSUP-ERRORES-CERRAR.
+           ADD 1 TO NUM-ERRORES.
+           COMPUTE LINEA-ERROR = 7 + NUM-ERRORES.
+           DISPLAY (LINEA-ERROR, 10) ERR-PROGRAMA.
+           DISPLAY (LINEA-ERROR, 20) ERR-DIA.
+           DISPLAY (LINEA-ERROR, 22) "-".
+           DISPLAY (LINEA-ERROR, 23) ERR-MES.
+           DISPLAY (LINEA-ERROR, 25) "-".
+           DISPLAY (LINEA-ERROR, 26) ERR-ANO.
+           DISPLAY (LINEA-ERROR, 32) ERR-HOR.
+           DISPLAY (LINEA-ERROR, 34) ":".
+           DISPLAY (LINEA-ERROR, 35) ERR-MIN.
+           DISPLAY (LINEA-ERROR, 38) "FS=".
+           DISPLAY (LINEA-ERROR, 41) ERR-FS.
+           GO TO PSUP-ERRORES-LEER.
+
+       PSUP-ERRORES-CERRAR.
+           CLOSE ERRORES.
+           IF NUM-ERRORES = 0
+               DISPLAY (10, 20) "No hay errores registrados".
+
+       PSUP-ERRORES-FIN.
+           DISPLAY (24, 33) "Enter - Aceptar".
+
+       PSUP-ERRORES-ENTER.
+           ACCEPT CHOICE ON EXCEPTION
+           IF ENTER-PRESSED
+               GO TO PSUP-MENU
+           ELSE
+               GO TO PSUP-ERRORES-ENTER.
+
+
+       PSUP-REPOSICION.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY (8, 15) "Registro de reposicion de efectivo".
+           INITIALIZE CANT-REP-50.
+           INITIALIZE CANT-REP-20.
+           INITIALIZE CANT-REP-10.
+           DISPLAY (10, 15) "Billetes de 50 EUR repuestos:".
+           DISPLAY (11, 15) "Billetes de 20 EUR repuestos:".
+           DISPLAY (12, 15) "Billetes de 10 EUR repuestos:".
+           ACCEPT IMPORTE-REP-ACCEPT.
+
+           MOVE 50 TO BIL-DENOM.
+           PERFORM PSUP-REP-BIL THRU PSUP-REP-BIL-EXIT.
+           MOVE 20 TO BIL-DENOM.
+           PERFORM PSUP-REP-BIL THRU PSUP-REP-BIL-EXIT.
+           MOVE 10 TO BIL-DENOM.
+           PERFORM PSUP-REP-BIL THRU PSUP-REP-BIL-EXIT.
+
+           OPEN EXTEND REPOSICIONES.
+           IF FSRP = 35
+               OPEN OUTPUT REPOSICIONES
+           END-IF.
+           IF FSRP NOT = 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM TO REP-TARJETA-SUPERVISOR.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           MOVE ANO TO REP-ANO.
+           MOVE MES TO REP-MES.
+           MOVE DIA TO REP-DIA.
+           MOVE HORAS TO REP-HOR.
+           MOVE MINUTOS TO REP-MIN.
+           MOVE CANT-REP-50 TO REP-CANT-50.
+           MOVE CANT-REP-20 TO REP-CANT-20.
+           MOVE CANT-REP-10 TO REP-CANT-10.
+           WRITE REPOSICION-REG.
+           CLOSE REPOSICIONES.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY (11, 20) "Reposicion registrada correctamente".
+           DISPLAY (18, 33) "Enter - Aceptar".
+           GO TO PSUP-REPOSICION-FIN.
+
+       PSUP-REP-BIL.
+           OPEN I-O BILLETES.
+           IF FSB = 35
+               OPEN OUTPUT BILLETES
+           END-IF.
+           IF FSB NOT = 00
+               GO TO PSYS-ERR.
+           MOVE 0 TO CANT-REP-ACTUAL.
+           IF BIL-DENOM = 50
+               MOVE CANT-REP-50 TO CANT-REP-ACTUAL
+           ELSE
+               IF BIL-DENOM = 20
+                   MOVE CANT-REP-20 TO CANT-REP-ACTUAL
+               ELSE
+                   MOVE CANT-REP-10 TO CANT-REP-ACTUAL.
+           READ BILLETES INVALID KEY
+               GO TO PSUP-REP-BIL-NUEVO.
+           ADD CANT-REP-ACTUAL TO BIL-CANTIDAD.
+           REWRITE BILLETE-REG INVALID KEY GO TO PSYS-ERR.
+           GO TO PSUP-REP-BIL-FIN.
+
+       PSUP-REP-BIL-NUEVO.
+           MOVE CANT-REP-ACTUAL TO BIL-CANTIDAD.
+           WRITE BILLETE-REG INVALID KEY GO TO PSYS-ERR.
+
+       PSUP-REP-BIL-FIN.
+           CLOSE BILLETES.
+       PSUP-REP-BIL-EXIT.
+           EXIT.
+
+       PSUP-REPOSICION-FIN.
+
+       PSUP-REPOSICION-ENTER.
+           ACCEPT CHOICE ON EXCEPTION
+           IF ENTER-PRESSED
+               GO TO PSUP-MENU
+           ELSE
+               GO TO PSUP-REPOSICION-ENTER.
+
+
+      * alta de tarjeta desde el modo supervisor -- sustituye a los
+      * programas de prueba que escribian tarjetas.ubd con valores
+      * literales en la PROCEDURE DIVISION
+       PSUP-ALTA.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY (8, 15) "Alta de tarjeta".
+           INITIALIZE TNUM.
+           INITIALIZE TPIN.
+           DISPLAY (10, 15) "Numero de tarjeta nueva:".
+           DISPLAY (11, 15) "Pin inicial:".
+           ACCEPT ALTA-TARJETA-ACCEPT.
+
+           OPEN I-O TARJETAS.
+           IF FST = 35
+               OPEN OUTPUT TARJETAS
+           END-IF.
+           IF FST NOT = 00
+               GO TO PSYS-ERR.
+           READ TARJETAS INVALID KEY GO TO PSUP-ALTA-CLIENTE.
+           CLOSE TARJETAS.
+           GO TO PSUP-ALTA-EXISTE.
+
+       PSUP-ALTA-CLIENTE.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY (8, 15) "Alta de tarjeta - datos del titular".
+           INITIALIZE CLI-NOMBRE.
+           INITIALIZE CLI-APELLIDOS.
+           INITIALIZE CLI-DNI.
+           INITIALIZE CLI-DIRECCION.
+           INITIALIZE CLI-TELEFONO.
+           DISPLAY (9, 15) "Nombre:".
+           DISPLAY (10, 15) "Apellidos:".
+           DISPLAY (11, 15) "DNI:".
+           DISPLAY (12, 15) "Direccion:".
+           DISPLAY (13, 15) "Telefono:".
+           ACCEPT ALTA-CLIENTE-ACCEPT.
+
+           PERFORM SIGUIENTE-CLI-NUM THRU SIGUIENTE-CLI-NUM-EXIT.
+           MOVE NUEVO-CLI-NUM TO CLI-COD.
+
+           COPY "ABRIR-CLIENTES-ESCRITURA.cpy".
+
+           WRITE CLIENTEREG INVALID KEY GO TO PSYS-ERR.
+           CLOSE CLIENTES.
+
+           MOVE CLI-COD TO TTITULAR.
+           MOVE 0 TO TSALDO-ENT.
+           MOVE 0 TO TSALDO-DEC.
+           MOVE 300 TO TLIMITE-ENT.
+           MOVE 0 TO TLIMITE-DEC.
+           COMPUTE TFECHA-CADUCIDAD =
+               ((ANO + 4) * 10000) + (MES * 100) + DIA.
+           MOVE 01 TO TDIVISA.
+           MOVE 01 TO TESTADO.
+           WRITE TAJETAREG INVALID KEY GO TO PSYS-ERR.
+           CLOSE TARJETAS.
+
+           OPEN I-O INTENTOS.
+           IF FSI = 35
+               OPEN OUTPUT INTENTOS
+           END-IF.
+           IF FSI NOT = 00
+               GO TO PSYS-ERR.
+           MOVE TNUM TO INUM.
+           PERFORM LEER-MAX-INTENTOS THRU LEER-MAX-INTENTOS-EXIT.
+           MOVE MAX-INTENTOS TO IINTENTOS.
+           MOVE 0 TO I-ULT-FALLO-ANO.
+           MOVE 0 TO I-ULT-FALLO-MES.
+           MOVE 0 TO I-ULT-FALLO-DIA.
+           MOVE 0 TO I-ULT-FALLO-HOR.
+           MOVE 0 TO I-ULT-FALLO-MIN.
+           MOVE 0 TO I-ULT-FALLO-SEG.
+           WRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
+           CLOSE INTENTOS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY (11, 20) "La tarjeta ha sido dada de alta".
+           DISPLAY (18, 33) "Enter - Aceptar".
+           GO TO PSUP-ALTA-ENTER.
+
+       PSUP-ALTA-EXISTE.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "La tarjeta ya existe" LINE 11 COLUMN 29
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (18, 33) "Enter - Aceptar".
+
+       PSUP-ALTA-ENTER.
+           ACCEPT CHOICE ON EXCEPTION
+           IF ENTER-PRESSED
+               GO TO PSUP-MENU
+           ELSE
+               GO TO PSUP-ALTA-ENTER.
+
+
        SLEEP.
            GO TO SLEEP.

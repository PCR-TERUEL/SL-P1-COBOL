@@ -0,0 +1,349 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK10.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "MOVIMIENTOS-SEL.cpy".
+           COPY "TRANSFERENCIAS-SEL.cpy".
+           COPY "ERRORES-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "MOVIMIENTOS-FD.cpy".
+           COPY "TRANSFERENCIAS-FD.cpy".
+           COPY "ERRORES-FD.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 FSM                       PIC   X(2).
+       77 FST                       PIC   X(2).
+       77 FSE                       PIC   X(2).
+           COPY "PANTALLA-WS.cpy".
+           COPY "ERROR-WS.cpy".
+
+       77 DIA1-USUARIO              PIC   9(2).
+       77 MES1-USUARIO              PIC   9(2).
+       77 ANO1-USUARIO              PIC   9(4).
+       77 DIA2-USUARIO              PIC   9(2).
+       77 MES2-USUARIO              PIC   9(2).
+       77 ANO2-USUARIO              PIC   9(4).
+       77 FECHA-MIN                 PIC   9(8).
+       77 FECHA-ACTUAL              PIC   9(8).
+       77 FECHA-MAX                 PIC   9(8).
+
+       01 TABLA-COMBINADA.
+           05 ENTRADA-COMBINADA OCCURS 100 TIMES.
+               10 EC-FECHA-ORD      PIC 9(14).
+               10 EC-TIPO           PIC 9(1).
+                   88 EC-MOVIMIENTO     VALUE 1.
+                   88 EC-TRANSFERENCIA  VALUE 2.
+               10 EC-CLAVE          PIC 9(35).
+       77 NUM-ENTRADAS               PIC 9(3) VALUE 0.
+       77 COMBINADA-TRUNCADA         PIC X(1) VALUE "N".
+           88 HAY-MAS-DE-CIEN            VALUE "S".
+       77 SORT-I                     PIC 9(3).
+       77 SORT-J                     PIC 9(3).
+       77 SORT-TOPE                  PIC 9(3).
+       01 ENTRADA-TEMP.
+           05 ET-FECHA-ORD           PIC 9(14).
+           05 ET-TIPO                PIC 9(1).
+           05 ET-CLAVE               PIC 9(35).
+
+       77 LINEA-ACTUAL               PIC 9(2).
+       77 CONTADOR                   PIC 9(3).
+       77 INICIO-PAGINA              PIC 9(3) VALUE 1.
+       77 FILAS-PAGINA               PIC 9(2).
+       77 IMPORTE-ENT-MOS            PIC 9(7).
+       77 IMPORTE-DEC-MOS            PIC 9(2).
+
+       LINKAGE SECTION.
+       77 TNUM                      PIC  9(16).
+
+       SCREEN SECTION.
+           COPY "CABECERA-BLUE.cpy".
+
+       01 FILTRO-COMBINADO.
+           05 DIA-MIN BLANK ZERO AUTO UNDERLINE
+               LINE 13 COL 37 PIC 9(2) USING DIA1-USUARIO.
+           05 MES-MIN BLANK ZERO AUTO UNDERLINE
+               LINE 13 COL 40 PIC 9(2) USING MES1-USUARIO.
+           05 ANO-MIN BLANK ZERO AUTO UNDERLINE
+               LINE 13 COL 43 PIC 9(4) USING ANO1-USUARIO.
+           05 DIA-MAX BLANK ZERO AUTO UNDERLINE
+               LINE 13 COL 50 PIC 9(2) USING DIA2-USUARIO.
+           05 MES-MAX BLANK ZERO AUTO UNDERLINE
+               LINE 13 COL 53 PIC 9(2) USING MES2-USUARIO.
+           05 ANO-MAX BLANK ZERO AUTO UNDERLINE
+               LINE 13 COL 56 PIC 9(4) USING ANO2-USUARIO.
+
+       PROCEDURE DIVISION USING TNUM.
+           COPY "IMPRIMIR-CABECERA.cpy".
+           MOVE 0 TO NUM-ENTRADAS.
+
+       PCOMBINADO.
+           MOVE 0 TO NUM-ENTRADAS.
+           MOVE "N" TO COMBINADA-TRUNCADA.
+           MOVE 1 TO INICIO-PAGINA.
+           DISPLAY (8, 15) "Estado de cuenta combinado".
+           INITIALIZE DIA1-USUARIO.
+           INITIALIZE MES1-USUARIO.
+           INITIALIZE ANO1-USUARIO.
+           INITIALIZE DIA2-USUARIO.
+           INITIALIZE MES2-USUARIO.
+           INITIALIZE ANO2-USUARIO.
+           DISPLAY (10, 8) "Movimientos y transferencias, ordenados".
+           DISPLAY (11, 8) "por fecha, de ambos ficheros.".
+           DISPLAY (13, 20) "Entre las fechas   /  /     y   /  /    ".
+           DISPLAY (24, 01) "Enter - Aceptar".
+           DISPLAY (24, 65) "ESC - Cancelar".
+           ACCEPT FILTRO-COMBINADO ON EXCEPTION
+               IF ESC-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PCOMBINADO.
+
+           IF DIA2-USUARIO = 0
+               IF MES2-USUARIO = 0
+                   IF ANO2-USUARIO = 0
+                       MOVE 99   TO DIA2-USUARIO
+                       MOVE 99   TO MES2-USUARIO
+                       MOVE 9999 TO ANO2-USUARIO.
+
+           COMPUTE FECHA-MIN = (ANO1-USUARIO * 10000)
+                               + (MES1-USUARIO * 100)
+                               + DIA1-USUARIO.
+           COMPUTE FECHA-MAX = (ANO2-USUARIO * 10000)
+                               + (MES2-USUARIO * 100)
+                               + DIA2-USUARIO.
+
+           PERFORM RECOGER-MOVIMIENTOS THRU RECOGER-MOVIMIENTOS-EXIT.
+           PERFORM RECOGER-TRANSFERENCIAS
+               THRU RECOGER-TRANSFERENCIAS-EXIT.
+           PERFORM ORDENAR-COMBINADA THRU ORDENAR-COMBINADA-EXIT.
+
+           PERFORM MOSTRAR-PAGINA THRU MOSTRAR-PAGINA-EXIT.
+
+       PCOMBINADO-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED OR ESC-PRESSED
+                   EXIT PROGRAM
+               END-IF
+               IF PGDN-PRESSED
+                   GO TO PCOMBINADO-PAGINA-SIGUIENTE
+               END-IF
+               IF PGUP-PRESSED
+                   GO TO PCOMBINADO-PAGINA-ANTERIOR
+               END-IF
+           END-ACCEPT.
+           GO TO PCOMBINADO-ENTER.
+
+       PCOMBINADO-PAGINA-SIGUIENTE.
+           IF INICIO-PAGINA + 15 > NUM-ENTRADAS
+               GO TO PCOMBINADO-ENTER.
+           ADD 15 TO INICIO-PAGINA.
+           PERFORM MOSTRAR-PAGINA THRU MOSTRAR-PAGINA-EXIT.
+           GO TO PCOMBINADO-ENTER.
+
+       PCOMBINADO-PAGINA-ANTERIOR.
+           IF INICIO-PAGINA = 1
+               GO TO PCOMBINADO-ENTER.
+           SUBTRACT 15 FROM INICIO-PAGINA.
+           PERFORM MOSTRAR-PAGINA THRU MOSTRAR-PAGINA-EXIT.
+           GO TO PCOMBINADO-ENTER.
+
+       MOSTRAR-PAGINA.
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY (7, 15) "Estado de cuenta combinado".
+           IF NUM-ENTRADAS = 0
+               DISPLAY (11, 20) "No hay movimientos en ese intervalo"
+           ELSE
+               PERFORM MOSTRAR-COMBINADA THRU MOSTRAR-COMBINADA-EXIT.
+           IF HAY-MAS-DE-CIEN
+               DISPLAY (6, 08)
+                   "Hay mas movimientos: reduzca el intervalo".
+           IF NUM-ENTRADAS > 15
+               DISPLAY (24, 01) "Re. pag - Anteriores"
+               DISPLAY (24, 55) "Av. pag - Siguientes".
+           DISPLAY (24, 33) "Enter - Aceptar".
+       MOSTRAR-PAGINA-EXIT.
+           EXIT.
+
+       RECOGER-MOVIMIENTOS.
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM = 35
+               GO TO RECOGER-MOVIMIENTOS-EXIT.
+           IF FSM NOT = 00
+               GO TO PSYS-ERR.
+
+           MOVE TNUM TO MOV-TARJETA.
+           START F-MOVIMIENTOS KEY IS >= MOV-TARJETA
+               INVALID KEY GO TO RECOGER-MOVIMIENTOS-CERRAR.
+
+       RECOGER-MOVIMIENTOS-LEER.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO RECOGER-MOVIMIENTOS-CERRAR.
+           IF MOV-TARJETA NOT = TNUM
+               GO TO RECOGER-MOVIMIENTOS-CERRAR.
+           COMPUTE FECHA-ACTUAL = (MOV-ANO * 10000)
+                               + (MOV-MES * 100) + MOV-DIA.
+           IF FECHA-ACTUAL >= FECHA-MIN AND FECHA-ACTUAL <= FECHA-MAX
+               IF NUM-ENTRADAS < 100
+                   ADD 1 TO NUM-ENTRADAS
+                   COMPUTE EC-FECHA-ORD(NUM-ENTRADAS) =
+                       (FECHA-ACTUAL * 1000000)
+                       + (MOV-HOR * 10000) + (MOV-MIN * 100) + MOV-SEG
+                   MOVE 1 TO EC-TIPO(NUM-ENTRADAS)
+                   MOVE MOV-NUM TO EC-CLAVE(NUM-ENTRADAS)
+               ELSE
+                   MOVE "S" TO COMBINADA-TRUNCADA
+               END-IF
+           END-IF.
+           GO TO RECOGER-MOVIMIENTOS-LEER.
+
+       RECOGER-MOVIMIENTOS-CERRAR.
+           CLOSE F-MOVIMIENTOS.
+       RECOGER-MOVIMIENTOS-EXIT.
+           EXIT.
+
+       RECOGER-TRANSFERENCIAS.
+           OPEN INPUT TRANSFERENCIAS.
+           IF FST = 35
+               GO TO RECOGER-TRANSFERENCIAS-EXIT.
+           IF FST NOT = 00
+               GO TO PSYS-ERR.
+
+       RECOGER-TRANSFERENCIAS-LEER.
+           READ TRANSFERENCIAS NEXT RECORD
+               AT END GO TO RECOGER-TRANSFERENCIAS-CERRAR.
+           IF T-TARJETA-ORIGEN NOT = TNUM
+               IF T-TARJETA-DESTINO NOT = TNUM
+                   GO TO RECOGER-TRANSFERENCIAS-LEER.
+           COMPUTE FECHA-ACTUAL = (T-ANO * 10000)
+                               + (T-MES * 100) + T-DIA.
+           IF FECHA-ACTUAL >= FECHA-MIN AND FECHA-ACTUAL <= FECHA-MAX
+               IF NUM-ENTRADAS < 100
+                   ADD 1 TO NUM-ENTRADAS
+                   COMPUTE EC-FECHA-ORD(NUM-ENTRADAS) =
+                       (FECHA-ACTUAL * 1000000)
+                       + (T-HOR * 10000) + (T-MIN * 100) + T-SEG
+                   MOVE 2 TO EC-TIPO(NUM-ENTRADAS)
+                   MOVE T-NUM TO EC-CLAVE(NUM-ENTRADAS)
+               ELSE
+                   MOVE "S" TO COMBINADA-TRUNCADA
+               END-IF
+           END-IF.
+           GO TO RECOGER-TRANSFERENCIAS-LEER.
+
+       RECOGER-TRANSFERENCIAS-CERRAR.
+           CLOSE TRANSFERENCIAS.
+       RECOGER-TRANSFERENCIAS-EXIT.
+           EXIT.
+
+       ORDENAR-COMBINADA.
+           IF NUM-ENTRADAS < 2
+               GO TO ORDENAR-COMBINADA-EXIT.
+           COMPUTE SORT-TOPE = NUM-ENTRADAS - 1.
+           PERFORM ORDENAR-PASADA VARYING SORT-I FROM 1 BY 1
+               UNTIL SORT-I > SORT-TOPE.
+       ORDENAR-COMBINADA-EXIT.
+           EXIT.
+
+       ORDENAR-PASADA.
+           COMPUTE SORT-TOPE = NUM-ENTRADAS - SORT-I.
+           PERFORM ORDENAR-COMPARAR VARYING SORT-J FROM 1 BY 1
+               UNTIL SORT-J > SORT-TOPE.
+
+       ORDENAR-COMPARAR.
+           IF EC-FECHA-ORD(SORT-J) > EC-FECHA-ORD(SORT-J + 1)
+               MOVE ENTRADA-COMBINADA(SORT-J) TO ENTRADA-TEMP
+               MOVE ENTRADA-COMBINADA(SORT-J + 1)
+                   TO ENTRADA-COMBINADA(SORT-J)
+               MOVE ET-FECHA-ORD TO EC-FECHA-ORD(SORT-J + 1)
+               MOVE ET-TIPO TO EC-TIPO(SORT-J + 1)
+               MOVE ET-CLAVE TO EC-CLAVE(SORT-J + 1).
+
+       MOSTRAR-COMBINADA.
+           MOVE 9 TO LINEA-ACTUAL.
+           MOVE INICIO-PAGINA TO CONTADOR.
+           COMPUTE FILAS-PAGINA = NUM-ENTRADAS - INICIO-PAGINA + 1.
+           IF FILAS-PAGINA > 15
+               MOVE 15 TO FILAS-PAGINA.
+           PERFORM FILAS-PAGINA TIMES
+               PERFORM MOSTRAR-COMBINADA-FILA
+                   THRU MOSTRAR-COMBINADA-FILA-EXIT
+               ADD 1 TO LINEA-ACTUAL
+               ADD 1 TO CONTADOR.
+       MOSTRAR-COMBINADA-EXIT.
+           EXIT.
+
+       MOSTRAR-COMBINADA-FILA.
+           IF EC-MOVIMIENTO(CONTADOR)
+               MOVE EC-CLAVE(CONTADOR) TO MOV-NUM
+               OPEN INPUT F-MOVIMIENTOS
+               READ F-MOVIMIENTOS INVALID KEY GO TO PSYS-ERR
+               CLOSE F-MOVIMIENTOS
+               DISPLAY (LINEA-ACTUAL, 02) MOV-DIA
+               DISPLAY (LINEA-ACTUAL, 05) "-"
+               DISPLAY (LINEA-ACTUAL, 06) MOV-MES
+               DISPLAY (LINEA-ACTUAL, 09) "-"
+               DISPLAY (LINEA-ACTUAL, 10) MOV-ANO
+               DISPLAY (LINEA-ACTUAL, 17) "Movimiento"
+               DISPLAY (LINEA-ACTUAL, 30) MOV-CONCEPTO
+               COMPUTE IMPORTE-ENT-MOS =
+                   FUNCTION INTEGER-PART(MOV-IMPORTE)
+               COMPUTE IMPORTE-DEC-MOS =
+                   FUNCTION ABS(MOV-IMPORTE - IMPORTE-ENT-MOS) * 100
+               DISPLAY (LINEA-ACTUAL, 58) IMPORTE-ENT-MOS
+               DISPLAY (LINEA-ACTUAL, 65) ","
+               DISPLAY (LINEA-ACTUAL, 66) IMPORTE-DEC-MOS
+           ELSE
+               MOVE EC-CLAVE(CONTADOR) TO T-NUM
+               OPEN INPUT TRANSFERENCIAS
+               READ TRANSFERENCIAS INVALID KEY GO TO PSYS-ERR
+               CLOSE TRANSFERENCIAS
+               DISPLAY (LINEA-ACTUAL, 02) T-DIA
+               DISPLAY (LINEA-ACTUAL, 05) "-"
+               DISPLAY (LINEA-ACTUAL, 06) T-MES
+               DISPLAY (LINEA-ACTUAL, 09) "-"
+               DISPLAY (LINEA-ACTUAL, 10) T-ANO
+               DISPLAY (LINEA-ACTUAL, 17) "Transferencia"
+               COMPUTE IMPORTE-ENT-MOS =
+                   FUNCTION INTEGER-PART(T-IMPORTE)
+               COMPUTE IMPORTE-DEC-MOS =
+                   FUNCTION ABS(T-IMPORTE - IMPORTE-ENT-MOS) * 100
+               DISPLAY (LINEA-ACTUAL, 58) IMPORTE-ENT-MOS
+               DISPLAY (LINEA-ACTUAL, 65) ","
+               DISPLAY (LINEA-ACTUAL, 66) IMPORTE-DEC-MOS.
+       MOSTRAR-COMBINADA-FILA-EXIT.
+           EXIT.
+
+           COPY "REGISTRAR-ERROR.cpy".
+
+       PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE TRANSFERENCIAS.
+
+           MOVE "BANK10" TO ERROR-PROGRAMA.
+           IF FSM NOT = 00
+               MOVE FSM TO ERROR-FS
+           ELSE
+               MOVE FST TO ERROR-FS.
+           PERFORM REGISTRAR-ERROR THRU REGISTRAR-ERROR-EXIT.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COLUMN 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COLUMN 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (24, 33) "Enter - Aceptar".
+
+       PSYS-ERR-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PSYS-ERR-ENTER.

@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-FISCAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "TARJETAS-SEL.cpy".
+           COPY "MOVIMIENTOS-SEL.cpy".
+           COPY "FISCAL-SEL.cpy".
+
+           COPY "ERRORES-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "TARJETAS-FD.cpy".
+           COPY "MOVIMIENTOS-FD.cpy".
+           COPY "FISCAL-FD.cpy".
+
+           COPY "ERRORES-FD.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 FST                       PIC   X(2).
+       77 FSM                       PIC   X(2).
+       77 FSF                       PIC   X(2).
+       77 FSE                       PIC   X(2).
+           COPY "PANTALLA-WS.cpy".
+           COPY "ERROR-WS.cpy".
+
+       77 ANO-EJERCICIO              PIC  9(4).
+       77 FECHA-INICIO-EJERCICIO     PIC  9(8).
+       77 FECHA-FIN-EJERCICIO        PIC  9(8).
+       77 FECHA-MOV-CALC             PIC  9(8).
+       77 IMPORTE-ENT-MOS            PIC S9(9).
+       77 IMPORTE-DEC-MOS            PIC  9(2).
+       77 SUMA-TIPO                  PIC S9(9)V99 COMP-3.
+
+       01 TOTALES-TIPO.
+      * un acumulador por cada codigo de MOV-TIPO (ver
+      * DESCRIBIR-TIPO-MOVIMIENTO.cpy), indexado por el propio codigo
+           05 TOTAL-TIPO-IMPORTE PIC S9(9)V99 COMP-3 OCCURS 8 TIMES.
+
+       77 NUM-TARJETAS               PIC  9(6) VALUE 0.
+       77 NUM-RESUMENES              PIC  9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           COMPUTE ANO-EJERCICIO = ANO - 1.
+           COMPUTE FECHA-INICIO-EJERCICIO =
+               (ANO-EJERCICIO * 10000) + 101.
+           COMPUTE FECHA-FIN-EJERCICIO = (ANO-EJERCICIO * 10000) + 1231.
+
+           PERFORM GENERAR-RESUMENES THRU GENERAR-RESUMENES-EXIT.
+           DISPLAY "Resumen fiscal anual generado. Tarjetas: "
+               NUM-TARJETAS " Resumenes: " NUM-RESUMENES.
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      * recorre tarjetas.ubd y genera un resumen fiscal anual por
+      * cada tarjeta, para el ejercicio (ano natural) anterior al de
+      * ejecucion
+      *----------------------------------------------------------*
+       GENERAR-RESUMENES.
+           MOVE 0 TO NUM-TARJETAS.
+           MOVE 0 TO NUM-RESUMENES.
+           OPEN INPUT TARJETAS.
+           IF FST = 35
+               GO TO GENERAR-RESUMENES-EXIT.
+           IF FST NOT = 00
+               GO TO PSYS-ERR.
+           OPEN OUTPUT FISCAL.
+           IF FSF NOT = 00
+               GO TO PSYS-ERR.
+
+       GENERAR-RESUMENES-LEER.
+           READ TARJETAS NEXT RECORD
+               AT END GO TO GENERAR-RESUMENES-CERRAR.
+           ADD 1 TO NUM-TARJETAS.
+           PERFORM GENERAR-RESUMEN-TARJETA
+               THRU GENERAR-RESUMEN-TARJETA-EXIT.
+           ADD 1 TO NUM-RESUMENES.
+           GO TO GENERAR-RESUMENES-LEER.
+
+       GENERAR-RESUMENES-CERRAR.
+           CLOSE TARJETAS.
+           CLOSE FISCAL.
+       GENERAR-RESUMENES-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * suma los movimientos del ejercicio de una tarjeta por
+      * MOV-TIPO y escribe su registro de resumen fiscal
+      *----------------------------------------------------------*
+       GENERAR-RESUMEN-TARJETA.
+           PERFORM INICIALIZAR-TOTALES THRU INICIALIZAR-TOTALES-EXIT.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM = 35
+               GO TO ESCRIBIR-RESUMEN.
+           IF FSM NOT = 00
+               GO TO PSYS-ERR.
+           MOVE TNUM TO MOV-TARJETA.
+           START F-MOVIMIENTOS KEY IS >= MOV-TARJETA
+               INVALID KEY GO TO GENERAR-RESUMEN-CERRAR-MOV.
+
+       GENERAR-RESUMEN-LEER-MOV.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO GENERAR-RESUMEN-CERRAR-MOV.
+           IF MOV-TARJETA NOT = TNUM
+               GO TO GENERAR-RESUMEN-CERRAR-MOV.
+           COMPUTE FECHA-MOV-CALC =
+               (MOV-ANO * 10000) + (MOV-MES * 100) + MOV-DIA.
+           IF FECHA-MOV-CALC < FECHA-INICIO-EJERCICIO
+               GO TO GENERAR-RESUMEN-LEER-MOV.
+           IF FECHA-MOV-CALC > FECHA-FIN-EJERCICIO
+               GO TO GENERAR-RESUMEN-LEER-MOV.
+
+           ADD MOV-IMPORTE TO TOTAL-TIPO-IMPORTE(MOV-TIPO).
+           ADD 1 TO FISC-NUM-MOVIMIENTOS.
+           GO TO GENERAR-RESUMEN-LEER-MOV.
+
+       GENERAR-RESUMEN-CERRAR-MOV.
+           CLOSE F-MOVIMIENTOS.
+
+       ESCRIBIR-RESUMEN.
+           PERFORM ESCRIBIR-RESUMEN-FISCAL
+               THRU ESCRIBIR-RESUMEN-FISCAL-EXIT.
+       GENERAR-RESUMEN-TARJETA-EXIT.
+           EXIT.
+
+       INICIALIZAR-TOTALES.
+           MOVE 0 TO TOTAL-TIPO-IMPORTE(1).
+           MOVE 0 TO TOTAL-TIPO-IMPORTE(2).
+           MOVE 0 TO TOTAL-TIPO-IMPORTE(3).
+           MOVE 0 TO TOTAL-TIPO-IMPORTE(4).
+           MOVE 0 TO TOTAL-TIPO-IMPORTE(5).
+           MOVE 0 TO TOTAL-TIPO-IMPORTE(6).
+           MOVE 0 TO TOTAL-TIPO-IMPORTE(7).
+           MOVE 0 TO TOTAL-TIPO-IMPORTE(8).
+           MOVE 0 TO FISC-NUM-MOVIMIENTOS.
+       INICIALIZAR-TOTALES-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * agrupa los ocho codigos de MOV-TIPO en las categorias que
+      * interesan a un extracto fiscal (retiradas/ingresos/entradas/
+      * transferencias enviadas y recibidas) y escribe el registro
+      *----------------------------------------------------------*
+       ESCRIBIR-RESUMEN-FISCAL.
+           MOVE TNUM TO FISC-TARJETA.
+           MOVE ANO-EJERCICIO TO FISC-ANO.
+
+           COMPUTE SUMA-TIPO =
+               TOTAL-TIPO-IMPORTE(1) + TOTAL-TIPO-IMPORTE(2).
+           COMPUTE IMPORTE-ENT-MOS = FUNCTION INTEGER-PART(SUMA-TIPO).
+           COMPUTE IMPORTE-DEC-MOS =
+               FUNCTION ABS(SUMA-TIPO - IMPORTE-ENT-MOS) * 100.
+           MOVE IMPORTE-ENT-MOS TO FISC-RETIRADAS-ENT.
+           MOVE IMPORTE-DEC-MOS TO FISC-RETIRADAS-DEC.
+
+           MOVE TOTAL-TIPO-IMPORTE(3) TO SUMA-TIPO.
+           COMPUTE IMPORTE-ENT-MOS = FUNCTION INTEGER-PART(SUMA-TIPO).
+           COMPUTE IMPORTE-DEC-MOS =
+               FUNCTION ABS(SUMA-TIPO - IMPORTE-ENT-MOS) * 100.
+           MOVE IMPORTE-ENT-MOS TO FISC-INGRESOS-ENT.
+           MOVE IMPORTE-DEC-MOS TO FISC-INGRESOS-DEC.
+
+           MOVE TOTAL-TIPO-IMPORTE(4) TO SUMA-TIPO.
+           COMPUTE IMPORTE-ENT-MOS = FUNCTION INTEGER-PART(SUMA-TIPO).
+           COMPUTE IMPORTE-DEC-MOS =
+               FUNCTION ABS(SUMA-TIPO - IMPORTE-ENT-MOS) * 100.
+           MOVE IMPORTE-ENT-MOS TO FISC-ENTRADAS-ENT.
+           MOVE IMPORTE-DEC-MOS TO FISC-ENTRADAS-DEC.
+
+           COMPUTE SUMA-TIPO = TOTAL-TIPO-IMPORTE(5)
+               + TOTAL-TIPO-IMPORTE(7) + TOTAL-TIPO-IMPORTE(8).
+           COMPUTE IMPORTE-ENT-MOS = FUNCTION INTEGER-PART(SUMA-TIPO).
+           COMPUTE IMPORTE-DEC-MOS =
+               FUNCTION ABS(SUMA-TIPO - IMPORTE-ENT-MOS) * 100.
+           MOVE IMPORTE-ENT-MOS TO FISC-TRANSF-ENV-ENT.
+           MOVE IMPORTE-DEC-MOS TO FISC-TRANSF-ENV-DEC.
+
+           MOVE TOTAL-TIPO-IMPORTE(6) TO SUMA-TIPO.
+           COMPUTE IMPORTE-ENT-MOS = FUNCTION INTEGER-PART(SUMA-TIPO).
+           COMPUTE IMPORTE-DEC-MOS =
+               FUNCTION ABS(SUMA-TIPO - IMPORTE-ENT-MOS) * 100.
+           MOVE IMPORTE-ENT-MOS TO FISC-TRANSF-REC-ENT.
+           MOVE IMPORTE-DEC-MOS TO FISC-TRANSF-REC-DEC.
+
+           WRITE FISCAL-REG.
+           IF FSF NOT = 00
+               GO TO PSYS-ERR.
+       ESCRIBIR-RESUMEN-FISCAL-EXIT.
+           EXIT.
+
+           COPY "REGISTRAR-ERROR.cpy".
+
+       PSYS-ERR.
+           CLOSE TARJETAS.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE FISCAL.
+
+           MOVE "BATCH-FI" TO ERROR-PROGRAMA.
+           IF FST NOT = 00
+               MOVE FST TO ERROR-FS
+           ELSE
+               IF FSM NOT = 00
+                   MOVE FSM TO ERROR-FS
+               ELSE
+                   MOVE FSF TO ERROR-FS.
+           PERFORM REGISTRAR-ERROR THRU REGISTRAR-ERROR-EXIT.
+
+           DISPLAY "ERROR: fallo de E/S en el proceso batch de "
+               "resumen fiscal anual. FST=" FST " FSM=" FSM
+               " FSF=" FSF.
+           STOP RUN.

@@ -0,0 +1,38 @@
+       FD FISCAL
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "fiscal.rpt".
+       01 FISCAL-REG.
+           02 FISC-TARJETA               PIC 9(16).
+           02 FILLER                     PIC X(02) VALUE SPACES.
+           02 FISC-ANO                   PIC 9(04).
+           02 FILLER                     PIC X(02) VALUE SPACES.
+      * retiradas de efectivo, incluido su movimiento de respaldo
+      * (MOV-TIPO 01 y 02)
+           02 FISC-RETIRADAS-ENT         PIC -9(9).
+           02 FILLER                     PIC X(01) VALUE ",".
+           02 FISC-RETIRADAS-DEC         PIC 9(02).
+           02 FILLER                     PIC X(02) VALUE SPACES.
+      * ingresos de efectivo (MOV-TIPO 03)
+           02 FISC-INGRESOS-ENT          PIC -9(9).
+           02 FILLER                     PIC X(01) VALUE ",".
+           02 FISC-INGRESOS-DEC          PIC 9(02).
+           02 FILLER                     PIC X(02) VALUE SPACES.
+      * entradas de cheque (MOV-TIPO 04)
+           02 FISC-ENTRADAS-ENT          PIC -9(9).
+           02 FILLER                     PIC X(01) VALUE ",".
+           02 FISC-ENTRADAS-DEC          PIC 9(02).
+           02 FILLER                     PIC X(02) VALUE SPACES.
+      * transferencias enviadas, incluidas las interbancarias y su
+      * movimiento de respaldo (MOV-TIPO 05, 07 y 08)
+           02 FISC-TRANSF-ENV-ENT        PIC -9(9).
+           02 FILLER                     PIC X(01) VALUE ",".
+           02 FISC-TRANSF-ENV-DEC        PIC 9(02).
+           02 FILLER                     PIC X(02) VALUE SPACES.
+      * transferencias recibidas (MOV-TIPO 06)
+           02 FISC-TRANSF-REC-ENT        PIC -9(9).
+           02 FILLER                     PIC X(01) VALUE ",".
+           02 FISC-TRANSF-REC-DEC        PIC 9(02).
+           02 FILLER                     PIC X(02) VALUE SPACES.
+      * numero de movimientos del ejercicio, para poder contrastar el
+      * resumen fiscal contra el extracto mensual
+           02 FISC-NUM-MOVIMIENTOS       PIC 9(05).

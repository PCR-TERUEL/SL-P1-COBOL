@@ -0,0 +1,7 @@
+       77 RECIBO-OPCION              PIC 9(01).
+       77 RECIBO-TARJETA             PIC 9(16).
+       77 RECIBO-CONCEPTO            PIC X(35).
+       77 RECIBO-IMPORTE-ENT         PIC S9(9).
+       77 RECIBO-IMPORTE-DEC         PIC  9(02).
+       77 RECIBO-SALDO-ENT           PIC S9(9).
+       77 RECIBO-SALDO-DEC           PIC  9(02).

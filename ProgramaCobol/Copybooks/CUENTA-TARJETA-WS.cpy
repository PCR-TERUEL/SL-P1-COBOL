@@ -0,0 +1,2 @@
+       77 FSCT                      PIC  X(2).
+       77 CUENTA-BUSCADA            PIC  9(10).

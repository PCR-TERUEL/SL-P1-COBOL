@@ -0,0 +1,8 @@
+       77 TARJETA-CALCULO           PIC  9(16) VALUE 0.
+       77 SALDO-ENT                 PIC S9(9) VALUE 0.
+       77 SALDO-DEC                 PIC  9(2) VALUE 0.
+       77 HAY-MOVIMIENTOS           PIC  9(1) VALUE 0.
+       77 NUEVO-SALDO-CACHE-ENT      PIC S9(9) VALUE 0.
+       77 NUEVO-SALDO-CACHE-DEC      PIC  9(2) VALUE 0.
+       77 LIMITE-ENT                 PIC  9(7) VALUE 0.
+       77 LIMITE-DEC                 PIC  9(2) VALUE 0.

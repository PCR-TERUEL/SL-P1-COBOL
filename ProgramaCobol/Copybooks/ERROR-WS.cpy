@@ -0,0 +1,2 @@
+       77 ERROR-PROGRAMA             PIC X(08).
+       77 ERROR-FS                   PIC X(02).

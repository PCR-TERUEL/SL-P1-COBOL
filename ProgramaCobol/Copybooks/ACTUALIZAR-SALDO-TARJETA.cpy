@@ -0,0 +1,12 @@
+       ACTUALIZAR-SALDO-TARJETA.
+           OPEN I-O TARJETAS.
+           IF FST NOT = 00
+               GO TO PSYS-ERR.
+           MOVE TARJETA-CALCULO TO TNUM.
+           READ TARJETAS INVALID KEY GO TO PSYS-ERR.
+           MOVE NUEVO-SALDO-CACHE-ENT TO TSALDO-ENT.
+           MOVE NUEVO-SALDO-CACHE-DEC TO TSALDO-DEC.
+           REWRITE TAJETAREG INVALID KEY GO TO PSYS-ERR.
+           CLOSE TARJETAS.
+       ACTUALIZAR-SALDO-TARJETA-EXIT.
+           EXIT.

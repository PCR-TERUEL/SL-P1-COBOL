@@ -0,0 +1,21 @@
+       VERIFICAR-DESBLOQUEO.
+           PERFORM LEER-MAX-INTENTOS THRU LEER-MAX-INTENTOS-EXIT.
+           COMPUTE FECHA-ACTUAL-YMD = (ANO * 10000) + (MES * 100) + DIA.
+           COMPUTE FECHA-FALLO-YMD = (I-ULT-FALLO-ANO * 10000)
+               + (I-ULT-FALLO-MES * 100) + I-ULT-FALLO-DIA.
+           COMPUTE DIAS-DESDE-FALLO =
+               FUNCTION INTEGER-OF-DATE(FECHA-ACTUAL-YMD)
+               - FUNCTION INTEGER-OF-DATE(FECHA-FALLO-YMD).
+      * minutos reales transcurridos desde el ultimo fallo, sin
+      * importar si cayo el dia anterior o varios dias atras
+           COMPUTE MINUTOS-DESDE-FALLO =
+               (DIAS-DESDE-FALLO * 1440)
+               + ((HORAS * 60) + MINUTOS)
+               - ((I-ULT-FALLO-HOR * 60) + I-ULT-FALLO-MIN).
+           IF MINUTOS-DESDE-FALLO < MINUTOS-BLOQUEO
+               GO TO VERIFICAR-DESBLOQUEO-EXIT.
+
+       VERIFICAR-DESBLOQUEO-SI.
+           PERFORM REINICIAR-INTENTOS THRU REINICIAR-INTENTOS.
+       VERIFICAR-DESBLOQUEO-EXIT.
+           EXIT.

@@ -0,0 +1,30 @@
+       RESOLVER-CUENTA.
+           OPEN INPUT CUENTA-TARJETA.
+           IF FSCT = 35
+               GO TO RESOLVER-CUENTA-EXIT.
+           IF FSCT NOT = 00
+               GO TO PSYS-ERR.
+
+           MOVE TARJETA-CALCULO TO CTA-TARJETA.
+           READ CUENTA-TARJETA INVALID KEY GO TO RESOLVER-CUENTA-CERRAR.
+           IF CTA-TITULAR
+               GO TO RESOLVER-CUENTA-CERRAR.
+
+           MOVE CTA-NUM-CUENTA TO CUENTA-BUSCADA.
+           START CUENTA-TARJETA KEY IS >= CTA-NUM-CUENTA
+               INVALID KEY GO TO RESOLVER-CUENTA-CERRAR.
+
+       RESOLVER-CUENTA-LEER.
+           READ CUENTA-TARJETA NEXT RECORD
+               AT END GO TO RESOLVER-CUENTA-CERRAR.
+           IF CTA-NUM-CUENTA NOT = CUENTA-BUSCADA
+               GO TO RESOLVER-CUENTA-CERRAR.
+           IF CTA-TITULAR
+               MOVE CTA-TARJETA TO TARJETA-CALCULO
+               GO TO RESOLVER-CUENTA-CERRAR.
+           GO TO RESOLVER-CUENTA-LEER.
+
+       RESOLVER-CUENTA-CERRAR.
+           CLOSE CUENTA-TARJETA.
+       RESOLVER-CUENTA-EXIT.
+           EXIT.

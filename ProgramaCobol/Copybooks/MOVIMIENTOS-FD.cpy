@@ -0,0 +1,37 @@
+       FD F-MOVIMIENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientos.ubd".
+       01 MOVIMIENTO-REG.
+           02 MOV-NUM               PIC  9(35).
+           02 MOV-TARJETA           PIC  9(16).
+           02 MOV-ANO               PIC   9(4).
+           02 MOV-MES               PIC   9(2).
+           02 MOV-DIA               PIC   9(2).
+           02 MOV-HOR               PIC   9(2).
+           02 MOV-MIN               PIC   9(2).
+           02 MOV-SEG               PIC   9(2).
+      * desfase respecto de GMT en el momento del movimiento (ver
+      * DIF-GMT en CAMPOS-FECHA), para reconstruir la hora local del
+      * cliente/cajero al margen de la zona horaria del servidor
+           02 MOV-GMT               PIC S9(4).
+      * importe del movimiento, con dos decimales implicitos, en un
+      * unico campo empaquetado en vez de partido en entero + centimos
+           02 MOV-IMPORTE           PIC S9(9)V99 COMP-3.
+           02 MOV-CONCEPTO          PIC  X(35).
+      * codigo de tipo de movimiento, ver DESCRIBIR-TIPO-MOVIMIENTO.cpy
+      * para la descripcion asociada a cada codigo
+           02 MOV-TIPO              PIC  9(02).
+               88 MOV-TIPO-RETIRADA             VALUE 01.
+               88 MOV-TIPO-RETIRADA-RESPALDO    VALUE 02.
+               88 MOV-TIPO-INGRESO              VALUE 03.
+               88 MOV-TIPO-ENTRADA              VALUE 04.
+               88 MOV-TIPO-TRANSF-ENVIADA       VALUE 05.
+               88 MOV-TIPO-TRANSF-RECIBIDA      VALUE 06.
+               88 MOV-TIPO-TRANSF-INTERBANCARIA VALUE 07.
+               88 MOV-TIPO-TRANSF-ENV-RESPALDO  VALUE 08.
+           02 MOV-SALDOPOS          PIC S9(9)V99 COMP-3.
+      * divisa en la que se anoto el importe del movimiento
+           02 MOV-DIVISA            PIC  9(02).
+               88 MOV-DIVISA-EUR             VALUE 01.
+               88 MOV-DIVISA-USD             VALUE 02.
+               88 MOV-DIVISA-GBP             VALUE 03.

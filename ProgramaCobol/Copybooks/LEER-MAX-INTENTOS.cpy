@@ -0,0 +1,19 @@
+       LEER-MAX-INTENTOS.
+           MOVE 3 TO MAX-INTENTOS.
+           MOVE 30 TO MINUTOS-BLOQUEO.
+           MOVE 60 TO SEGUNDOS-INACTIVIDAD.
+           OPEN INPUT PARAMETROS.
+           IF FSP = 35
+               GO TO LEER-MAX-INTENTOS-EXIT.
+           IF FSP NOT = 00
+               GO TO PSYS-ERR.
+           MOVE 1 TO PAR-COD.
+           READ PARAMETROS INVALID KEY GO TO LEER-MAX-INTENTOS-CERRAR.
+           MOVE PAR-MAX-INTENTOS TO MAX-INTENTOS.
+           MOVE PAR-MINUTOS-BLOQUEO TO MINUTOS-BLOQUEO.
+           MOVE PAR-SEG-INACTIVIDAD TO SEGUNDOS-INACTIVIDAD.
+
+       LEER-MAX-INTENTOS-CERRAR.
+           CLOSE PARAMETROS.
+       LEER-MAX-INTENTOS-EXIT.
+           EXIT.

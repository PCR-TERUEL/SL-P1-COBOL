@@ -0,0 +1,5 @@
+           SELECT PENDIENTES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PEN-TARJETA
+           FILE STATUS IS FSPE.

@@ -0,0 +1,18 @@
+       FD MOVIMIENTOS-HIST
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "movimientoshist.ubd".
+       01 MOVIMIENTO-HIST-REG.
+           02 MOVH-NUM              PIC  9(35).
+           02 MOVH-TARJETA          PIC  9(16).
+           02 MOVH-ANO              PIC   9(4).
+           02 MOVH-MES              PIC   9(2).
+           02 MOVH-DIA              PIC   9(2).
+           02 MOVH-HOR              PIC   9(2).
+           02 MOVH-MIN              PIC   9(2).
+           02 MOVH-SEG              PIC   9(2).
+           02 MOVH-IMPORTE-ENT      PIC  S9(7).
+           02 MOVH-IMPORTE-DEC      PIC   9(2).
+           02 MOVH-CONCEPTO         PIC  X(35).
+           02 MOVH-TIPO             PIC   9(02).
+           02 MOVH-SALDOPOS-ENT     PIC  S9(9).
+           02 MOVH-SALDOPOS-DEC     PIC   9(2).

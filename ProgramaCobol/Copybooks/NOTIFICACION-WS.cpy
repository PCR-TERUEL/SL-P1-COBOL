@@ -0,0 +1,6 @@
+       77 NOTIF-TARJETA              PIC 9(16).
+       77 NOTIF-TIPO                 PIC X(13).
+       77 NOTIF-CONCEPTO             PIC X(35).
+       77 NOTIF-IMPORTE-ENT          PIC S9(9).
+       77 NOTIF-IMPORTE-DEC          PIC  9(2).
+       77 NOTIF-OTP                  PIC  9(6) VALUE 0.

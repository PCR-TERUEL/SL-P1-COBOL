@@ -0,0 +1,5 @@
+       77 TARJETA-RESPALDO          PIC  9(16) VALUE 0.
+       77 CENT-DEFICIT              PIC S9(11) VALUE 0.
+       77 CENT-RESPALDO-SALDO       PIC S9(11) VALUE 0.
+       77 HAY-RESPALDO              PIC  9(1) VALUE 0.
+           88 RESPALDO-ENCONTRADO   VALUE 1.

@@ -0,0 +1,22 @@
+       FD REPOSICIONES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "reposiciones.rpt".
+       01 REPOSICION-REG.
+           02 REP-TARJETA-SUPERVISOR   PIC 9(16).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+           02 REP-DIA                  PIC 9(02).
+           02 FILLER                   PIC X(01) VALUE "-".
+           02 REP-MES                  PIC 9(02).
+           02 FILLER                   PIC X(01) VALUE "-".
+           02 REP-ANO                  PIC 9(04).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+           02 REP-HOR                  PIC 9(02).
+           02 FILLER                   PIC X(01) VALUE ":".
+           02 REP-MIN                  PIC 9(02).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+           02 REP-CANT-50              PIC 9(05).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+           02 REP-CANT-20              PIC 9(05).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+           02 REP-CANT-10              PIC 9(05).
+           02 FILLER                   PIC X(05) VALUE SPACES.

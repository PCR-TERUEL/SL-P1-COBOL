@@ -0,0 +1,17 @@
+       LEER-UMBRAL-OTP.
+           MOVE 3000 TO UMBRAL-OTP-TRANSFERENCIA.
+           OPEN INPUT PARAMETROS.
+           IF FSP = 35
+               GO TO LEER-UMBRAL-OTP-EXIT.
+           IF FSP NOT = 00
+               GO TO PSYS-ERR.
+           MOVE 1 TO PAR-COD.
+           READ PARAMETROS INVALID KEY
+               GO TO LEER-UMBRAL-OTP-CERRAR.
+           MOVE PAR-UMBRAL-OTP-TRANSFERENCIA
+               TO UMBRAL-OTP-TRANSFERENCIA.
+
+       LEER-UMBRAL-OTP-CERRAR.
+           CLOSE PARAMETROS.
+       LEER-UMBRAL-OTP-EXIT.
+           EXIT.

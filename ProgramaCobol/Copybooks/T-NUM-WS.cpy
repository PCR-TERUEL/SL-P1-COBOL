@@ -0,0 +1 @@
+       77 NUEVO-T-NUM               PIC  9(35) VALUE 0.

@@ -0,0 +1,11 @@
+       77 MAX-INTENTOS               PIC 9(1) VALUE 3.
+       77 MINUTOS-BLOQUEO            PIC 9(4) VALUE 30.
+       77 MINUTOS-DESDE-FALLO        PIC S9(6).
+       77 FECHA-ACTUAL-YMD           PIC 9(8).
+       77 FECHA-FALLO-YMD            PIC 9(8).
+       77 DIAS-DESDE-FALLO           PIC S9(9).
+       77 SEGUNDOS-INACTIVIDAD       PIC 9(4) VALUE 60.
+       77 DIAS-RETENCION             PIC 9(5) VALUE 365.
+       77 UMBRAL-INTENTOS-FRAUDE     PIC 9(3) VALUE 5.
+       77 UMBRAL-IMPORTE-FRAUDE      PIC 9(7) VALUE 1000.
+       77 UMBRAL-OTP-TRANSFERENCIA   PIC 9(7) VALUE 3000.

@@ -0,0 +1,19 @@
+       FD PENDIENTES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "pendientes.ubd".
+       01 PENDIENTE-REG.
+      * tarjeta que ordeno la retirada -- clave primaria; solo puede
+      * haber una retirada en curso a la vez para una misma tarjeta
+           02 PEN-TARJETA           PIC 9(16).
+      * numero de movimiento ya reservado para esta retirada, para
+      * que la recuperacion pueda comprobar si el movimiento llego
+      * a grabarse antes de que el proceso se interrumpiera
+           02 PEN-MOV-NUM           PIC 9(35).
+           02 PEN-IMPORTE-ENT       PIC 9(7).
+           02 PEN-IMPORTE-DEC       PIC 9(2).
+           02 PEN-ANO               PIC 9(4).
+           02 PEN-MES               PIC 9(2).
+           02 PEN-DIA               PIC 9(2).
+           02 PEN-HOR               PIC 9(2).
+           02 PEN-MIN               PIC 9(2).
+           02 PEN-SEG               PIC 9(2).

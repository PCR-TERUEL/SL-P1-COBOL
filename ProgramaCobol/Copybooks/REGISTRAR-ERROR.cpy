@@ -0,0 +1,21 @@
+       REGISTRAR-ERROR.
+           OPEN EXTEND ERRORES.
+           IF FSE = 35
+               OPEN OUTPUT ERRORES
+           END-IF.
+           IF FSE NOT = 00
+               GO TO REGISTRAR-ERROR-EXIT.
+
+           MOVE ERROR-PROGRAMA TO ERR-PROGRAMA.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           MOVE ANO TO ERR-ANO.
+           MOVE MES TO ERR-MES.
+           MOVE DIA TO ERR-DIA.
+           MOVE HORAS TO ERR-HOR.
+           MOVE MINUTOS TO ERR-MIN.
+           MOVE SEGUNDOS TO ERR-SEG.
+           MOVE ERROR-FS TO ERR-FS.
+           WRITE ERROR-REG.
+           CLOSE ERRORES.
+       REGISTRAR-ERROR-EXIT.
+           EXIT.

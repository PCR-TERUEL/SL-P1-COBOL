@@ -0,0 +1,32 @@
+       FD NOTIFICACIONES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "notificaciones.cola".
+       01 NOTIFICACION-REG.
+           02 NTF-TARJETA              PIC 9(16).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+      * MOVIMIENTO / TRANSFERENCIA
+           02 NTF-TIPO                 PIC X(13).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+           02 NTF-CONCEPTO             PIC X(35).
+           02 FILLER                   PIC X(01) VALUE SPACES.
+           02 NTF-IMPORTE-ENT          PIC -9(9).
+           02 FILLER                   PIC X(01) VALUE ",".
+           02 NTF-IMPORTE-DEC          PIC 9(02).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+           02 NTF-DIA                  PIC 9(02).
+           02 FILLER                   PIC X(01) VALUE "-".
+           02 NTF-MES                  PIC 9(02).
+           02 FILLER                   PIC X(01) VALUE "-".
+           02 NTF-ANO                  PIC 9(04).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+           02 NTF-HOR                  PIC 9(02).
+           02 FILLER                   PIC X(01) VALUE ":".
+           02 NTF-MIN                  PIC 9(02).
+           02 FILLER                   PIC X(01) VALUE ":".
+           02 NTF-SEG                  PIC 9(02).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+      * codigo de un solo uso para notificaciones que exigen
+      * confirmacion (transferencias de importe elevado) -- 0 si la
+      * notificacion no lleva codigo
+           02 NTF-OTP                  PIC 9(06).
+           02 FILLER                   PIC X(01) VALUE SPACES.

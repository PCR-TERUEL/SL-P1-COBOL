@@ -0,0 +1,17 @@
+       FD CONCILIACION
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "conciliacion.rpt".
+       01 CONCILIACION-REG.
+           02 CJ-T-NUM                 PIC 9(35).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+           02 CJ-TARJETA-ORIGEN        PIC 9(16).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+           02 CJ-TARJETA-DESTINO       PIC 9(16).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+           02 CJ-BANCO-DESTINO         PIC 9(04).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+      * S/N: falta el movimiento de esta pata en movimientos.ubd
+           02 CJ-FALTA-ORIGEN          PIC X(01).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+           02 CJ-FALTA-DESTINO         PIC X(01).
+           02 FILLER                   PIC X(10) VALUE SPACES.

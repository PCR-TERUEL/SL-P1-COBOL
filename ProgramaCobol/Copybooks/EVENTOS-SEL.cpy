@@ -0,0 +1,5 @@
+           SELECT EVENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EVE-NUM
+           FILE STATUS IS FSEV.

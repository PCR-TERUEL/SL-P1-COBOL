@@ -0,0 +1,3 @@
+           SELECT CONCILIACION ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSCJ.

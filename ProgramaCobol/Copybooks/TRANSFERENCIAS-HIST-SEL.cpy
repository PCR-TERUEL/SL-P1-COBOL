@@ -0,0 +1,5 @@
+           SELECT TRANSFERENCIAS-HIST ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TH-NUM
+           FILE STATUS IS FSTH.

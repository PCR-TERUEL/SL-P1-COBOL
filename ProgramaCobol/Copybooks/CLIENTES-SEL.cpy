@@ -0,0 +1,5 @@
+           SELECT CLIENTES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CLI-COD
+           FILE STATUS IS FSC.

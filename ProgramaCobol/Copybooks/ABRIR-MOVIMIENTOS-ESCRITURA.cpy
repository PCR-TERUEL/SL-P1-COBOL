@@ -0,0 +1,7 @@
+       ABRIR-MOVIMIENTOS-ESCRITURA.
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM = 35
+               OPEN OUTPUT F-MOVIMIENTOS
+           END-IF.
+           IF FSM NOT = 00
+               GO TO PSYS-ERR.

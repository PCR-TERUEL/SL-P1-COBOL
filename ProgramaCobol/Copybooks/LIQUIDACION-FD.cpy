@@ -0,0 +1,21 @@
+       FD LIQUIDACION
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "liquidacion.rpt".
+       01 LIQUIDACION-REG.
+           02 LIQ-BANCO-DESTINO          PIC 9(04).
+           02 FILLER                     PIC X(02) VALUE SPACES.
+           02 LIQ-T-NUM                  PIC 9(35).
+           02 FILLER                     PIC X(02) VALUE SPACES.
+           02 LIQ-TARJETA-ORIGEN         PIC 9(16).
+           02 FILLER                     PIC X(02) VALUE SPACES.
+           02 LIQ-TARJETA-DESTINO        PIC 9(16).
+           02 FILLER                     PIC X(02) VALUE SPACES.
+           02 LIQ-IMPORTE-ENT            PIC 9(07).
+           02 FILLER                     PIC X(01) VALUE ".".
+           02 LIQ-IMPORTE-DEC            PIC 9(02).
+           02 FILLER                     PIC X(02) VALUE SPACES.
+           02 LIQ-ANO                    PIC 9(04).
+           02 FILLER                     PIC X(01) VALUE "-".
+           02 LIQ-MES                    PIC 9(02).
+           02 FILLER                     PIC X(01) VALUE "-".
+           02 LIQ-DIA                    PIC 9(02).

@@ -0,0 +1 @@
+       77 NUEVO-CLI-NUM             PIC  9(9) VALUE 0.

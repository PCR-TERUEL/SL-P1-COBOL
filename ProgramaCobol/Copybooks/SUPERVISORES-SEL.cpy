@@ -0,0 +1,5 @@
+           SELECT SUPERVISORES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SUP-TARJETA
+           FILE STATUS IS FSS.

@@ -0,0 +1,3 @@
+           SELECT LIQUIDACION ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSL.

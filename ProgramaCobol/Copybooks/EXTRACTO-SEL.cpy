@@ -0,0 +1,3 @@
+           SELECT EXTRACTO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSX.

@@ -0,0 +1,20 @@
+       FD TRANSFERENCIAS-HIST
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "transferenciashist.ubd".
+       01 TRANSFERENCIA-HIST-REG.
+           02 TH-NUM                       PIC   9(35).
+           02 TH-MENSUAL                   PIC   9(1).
+           02 TH-TARJETA-ORIGEN            PIC   9(16).
+           02 TH-TARJETA-DESTINO           PIC   9(16).
+           02 TH-ANO                       PIC   9(4).
+           02 TH-MES                       PIC   9(2).
+           02 TH-DIA                       PIC   9(2).
+           02 TH-HOR                       PIC   9(2).
+           02 TH-MIN                       PIC   9(2).
+           02 TH-SEG                       PIC   9(2).
+           02 TH-IMPORTE-ENT               PIC  S9(7).
+           02 TH-IMPORTE-DEC               PIC   9(2).
+           02 TH-MESES-REPETIR             PIC   9(2).
+           02 TH-ULT-EJEC-ANO              PIC   9(4).
+           02 TH-ULT-EJEC-MES              PIC   9(2).
+           02 TH-ESTADO                    PIC   9(1).

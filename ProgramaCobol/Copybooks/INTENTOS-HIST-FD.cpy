@@ -0,0 +1,12 @@
+       FD INTENTOS-HIST
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "intentoshist.ubd".
+       01 INTENTO-HIST-REG.
+           02 IH-NUM                       PIC   9(35).
+           02 IH-TARJETA                   PIC   9(16).
+           02 IH-ANO                       PIC   9(4).
+           02 IH-MES                       PIC   9(2).
+           02 IH-DIA                       PIC   9(2).
+           02 IH-HOR                       PIC   9(2).
+           02 IH-MIN                       PIC   9(2).
+           02 IH-SEG                       PIC   9(2).

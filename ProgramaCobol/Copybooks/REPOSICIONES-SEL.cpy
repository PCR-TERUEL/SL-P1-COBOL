@@ -0,0 +1,3 @@
+           SELECT REPOSICIONES ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSRP.

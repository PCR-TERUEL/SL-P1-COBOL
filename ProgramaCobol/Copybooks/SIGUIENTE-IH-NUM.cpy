@@ -0,0 +1,28 @@
+       SIGUIENTE-IH-NUM.
+           OPEN I-O CONTADORES.
+           IF FSCO = 35
+               OPEN OUTPUT CONTADORES
+           END-IF.
+           IF FSCO NOT = 00
+               GO TO PSYS-ERR.
+           MOVE 3 TO CONT-COD.
+           READ CONTADORES INVALID KEY GO TO SIGUIENTE-IH-NUM-NUEVO.
+           ADD 1 TO CONT-ULT-NUM.
+           REWRITE CONTADOR-REG INVALID KEY
+               CLOSE CONTADORES
+               GO TO PSYS-ERR
+           END-REWRITE.
+           GO TO SIGUIENTE-IH-NUM-FIN.
+
+       SIGUIENTE-IH-NUM-NUEVO.
+           MOVE 1 TO CONT-ULT-NUM.
+           WRITE CONTADOR-REG INVALID KEY
+               CLOSE CONTADORES
+               GO TO PSYS-ERR
+           END-WRITE.
+
+       SIGUIENTE-IH-NUM-FIN.
+           MOVE CONT-ULT-NUM TO NUEVO-IH-NUM.
+           CLOSE CONTADORES.
+       SIGUIENTE-IH-NUM-EXIT.
+           EXIT.

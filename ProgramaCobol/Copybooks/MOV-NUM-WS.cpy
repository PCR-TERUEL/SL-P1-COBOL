@@ -0,0 +1 @@
+       77 NUEVO-MOV-NUM             PIC  9(35) VALUE 0.

@@ -0,0 +1,3 @@
+           SELECT FRAUDE ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSF.

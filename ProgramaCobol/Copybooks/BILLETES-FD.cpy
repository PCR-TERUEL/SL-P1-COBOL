@@ -0,0 +1,8 @@
+       FD BILLETES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "billetes.ubd".
+       01 BILLETE-REG.
+      * valor nominal del billete: 50, 20 o 10 euros
+           02 BIL-DENOM                PIC 9(2).
+      * billetes de esta denominacion actualmente cargados en el cajero
+           02 BIL-CANTIDAD             PIC 9(5).

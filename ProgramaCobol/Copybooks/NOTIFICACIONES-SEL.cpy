@@ -0,0 +1,3 @@
+           SELECT NOTIFICACIONES ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSN.

@@ -0,0 +1,3 @@
+           SELECT RECIBOS ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSR.

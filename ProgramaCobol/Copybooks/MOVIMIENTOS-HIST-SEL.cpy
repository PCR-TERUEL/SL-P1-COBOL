@@ -0,0 +1,7 @@
+           SELECT MOVIMIENTOS-HIST ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOVH-NUM
+           ALTERNATE RECORD KEY IS MOVH-TARJETA
+               WITH DUPLICATES
+           FILE STATUS IS FSMH.

@@ -0,0 +1,6 @@
+       FD SUPERVISORES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "supervisores.ubd".
+       01 SUPERVISOR-REG.
+           02 SUP-TARJETA              PIC 9(16).
+           02 SUP-PIN                  PIC 9(4).

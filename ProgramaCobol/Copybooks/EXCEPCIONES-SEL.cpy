@@ -0,0 +1,3 @@
+           SELECT EXCEPCIONES ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSX.

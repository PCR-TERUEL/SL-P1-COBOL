@@ -0,0 +1,31 @@
+      * traduce el codigo MOV-TIPO de un movimiento a su descripcion,
+      * para pantallas y listados que antes mostraban MOV-CONCEPTO tal
+      * cual
+       DESCRIBIR-TIPO-MOVIMIENTO.
+           IF MOV-TIPO-RETIRADA
+               MOVE "Retirada de efectivo" TO DESCRIPCION-TIPO-MOV
+           ELSE
+           IF MOV-TIPO-RETIRADA-RESPALDO
+               MOVE "Retirada (respaldo)" TO DESCRIPCION-TIPO-MOV
+           ELSE
+           IF MOV-TIPO-INGRESO
+               MOVE "Ingreso de efectivo" TO DESCRIPCION-TIPO-MOV
+           ELSE
+           IF MOV-TIPO-ENTRADA
+               MOVE "Entrada de cheque" TO DESCRIPCION-TIPO-MOV
+           ELSE
+           IF MOV-TIPO-TRANSF-ENVIADA
+               MOVE "Transferencia enviada" TO DESCRIPCION-TIPO-MOV
+           ELSE
+           IF MOV-TIPO-TRANSF-RECIBIDA
+               MOVE "Transferencia recibida" TO DESCRIPCION-TIPO-MOV
+           ELSE
+           IF MOV-TIPO-TRANSF-INTERBANCARIA
+               MOVE "Transf. interbancaria" TO DESCRIPCION-TIPO-MOV
+           ELSE
+           IF MOV-TIPO-TRANSF-ENV-RESPALDO
+               MOVE "Transf. enviada (respaldo)" TO DESCRIPCION-TIPO-MOV
+           ELSE
+               MOVE SPACES TO DESCRIPCION-TIPO-MOV.
+       DESCRIBIR-TIPO-MOVIMIENTO-EXIT.
+           EXIT.

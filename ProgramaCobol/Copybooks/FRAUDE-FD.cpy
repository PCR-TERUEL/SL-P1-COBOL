@@ -0,0 +1,16 @@
+       FD FRAUDE
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "fraude.rpt".
+       01 FRAUDE-REG.
+           02 FRA-TARJETA                PIC 9(16).
+           02 FILLER                     PIC X(02) VALUE SPACES.
+      * PIN = intentos de PIN erroneos repetidos, IMPORTE = importe
+      * de transferencia atipico
+           02 FRA-MOTIVO                 PIC X(07).
+           02 FILLER                     PIC X(02) VALUE SPACES.
+           02 FRA-NUM-FALLOS             PIC 9(03).
+           02 FILLER                     PIC X(02) VALUE SPACES.
+           02 FRA-IMPORTE-ENT            PIC 9(07).
+           02 FILLER                     PIC X(01) VALUE ".".
+           02 FRA-IMPORTE-DEC            PIC 9(02).
+           02 FILLER                     PIC X(20) VALUE SPACES.

@@ -0,0 +1,30 @@
+       CALCULAR-SALDO.
+           MOVE 0 TO HAY-MOVIMIENTOS.
+           MOVE 0 TO SALDO-ENT.
+           MOVE 0 TO SALDO-DEC.
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM = 35
+               GO TO CALCULAR-SALDO-EXIT.
+           IF FSM NOT = 00
+               GO TO PSYS-ERR.
+
+           MOVE TARJETA-CALCULO TO MOV-TARJETA.
+           START F-MOVIMIENTOS KEY IS >= MOV-TARJETA
+               INVALID KEY
+                   GO TO CALCULAR-SALDO-CERRAR.
+
+       CALCULAR-SALDO-LEER.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO CALCULAR-SALDO-CERRAR.
+           IF MOV-TARJETA NOT = TARJETA-CALCULO
+               GO TO CALCULAR-SALDO-CERRAR.
+           MOVE 1 TO HAY-MOVIMIENTOS.
+           COMPUTE SALDO-ENT = FUNCTION INTEGER-PART(MOV-SALDOPOS).
+           COMPUTE SALDO-DEC =
+               FUNCTION ABS(MOV-SALDOPOS - SALDO-ENT) * 100.
+           GO TO CALCULAR-SALDO-LEER.
+
+       CALCULAR-SALDO-CERRAR.
+           CLOSE F-MOVIMIENTOS.
+       CALCULAR-SALDO-EXIT.
+           EXIT.

@@ -0,0 +1,27 @@
+       FD RECIBOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "recibos.rpt".
+       01 RECIBO-REG.
+           02 REC-TARJETA              PIC 9(16).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+           02 REC-DIA                  PIC 9(02).
+           02 FILLER                   PIC X(01) VALUE "-".
+           02 REC-MES                  PIC 9(02).
+           02 FILLER                   PIC X(01) VALUE "-".
+           02 REC-ANO                  PIC 9(04).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+           02 REC-HOR                  PIC 9(02).
+           02 FILLER                   PIC X(01) VALUE ":".
+           02 REC-MIN                  PIC 9(02).
+           02 FILLER                   PIC X(01) VALUE ":".
+           02 REC-SEG                  PIC 9(02).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+           02 REC-CONCEPTO             PIC X(35).
+           02 FILLER                   PIC X(01) VALUE SPACES.
+           02 REC-IMPORTE-ENT          PIC -9(9).
+           02 FILLER                   PIC X(01) VALUE ",".
+           02 REC-IMPORTE-DEC          PIC 9(02).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+           02 REC-SALDO-ENT            PIC -9(9).
+           02 FILLER                   PIC X(01) VALUE ",".
+           02 REC-SALDO-DEC            PIC 9(02).

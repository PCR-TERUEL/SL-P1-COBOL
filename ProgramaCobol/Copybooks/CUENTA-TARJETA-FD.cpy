@@ -0,0 +1,12 @@
+       FD CUENTA-TARJETA
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "cuentatarjeta.ubd".
+       01 CUENTA-TARJETA-REG.
+      * tarjeta enlazada a la cuenta -- clave primaria
+           02 CTA-TARJETA              PIC 9(16).
+      * numero de cuenta compartida por todas las tarjetas del hogar
+           02 CTA-NUM-CUENTA           PIC 9(10).
+      * T = titular, A = autorizado
+           02 CTA-ROL                  PIC X(01).
+               88 CTA-TITULAR          VALUE "T".
+               88 CTA-AUTORIZADO       VALUE "A".

@@ -0,0 +1,5 @@
+           SELECT TRANSFERENCIAS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS T-NUM
+           FILE STATUS IS FST.

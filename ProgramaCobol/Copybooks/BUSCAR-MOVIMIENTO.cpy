@@ -0,0 +1,32 @@
+      * busca, entre los movimientos de BUSCAR-TARJETA-MOV (via el
+      * indice alternativo MOV-TARJETA), uno cuya fecha/hora e importe
+      * coincidan con los de la transferencia leida (T-ANO/T-MES/T-DIA/
+      * T-HOR/T-MIN/T-SEG/T-IMPORTE)
+       BUSCAR-MOVIMIENTO.
+           MOVE 0 TO HAY-MOVIMIENTO.
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM = 35
+               GO TO BUSCAR-MOVIMIENTO-EXIT.
+           IF FSM NOT = 00
+               GO TO PSYS-ERR.
+
+           MOVE BUSCAR-TARJETA-MOV TO MOV-TARJETA.
+           START F-MOVIMIENTOS KEY IS = MOV-TARJETA
+               INVALID KEY GO TO BUSCAR-MOVIMIENTO-CERRAR.
+
+       BUSCAR-MOVIMIENTO-LEER.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO BUSCAR-MOVIMIENTO-CERRAR.
+           IF MOV-TARJETA NOT = BUSCAR-TARJETA-MOV
+               GO TO BUSCAR-MOVIMIENTO-CERRAR.
+           IF MOV-ANO = T-ANO AND MOV-MES = T-MES AND MOV-DIA = T-DIA
+                   AND MOV-HOR = T-HOR AND MOV-MIN = T-MIN
+                   AND MOV-SEG = T-SEG AND MOV-IMPORTE = T-IMPORTE
+               MOVE 1 TO HAY-MOVIMIENTO
+               GO TO BUSCAR-MOVIMIENTO-CERRAR.
+           GO TO BUSCAR-MOVIMIENTO-LEER.
+
+       BUSCAR-MOVIMIENTO-CERRAR.
+           CLOSE F-MOVIMIENTOS.
+       BUSCAR-MOVIMIENTO-EXIT.
+           EXIT.

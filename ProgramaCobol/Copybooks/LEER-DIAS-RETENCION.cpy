@@ -0,0 +1,16 @@
+       LEER-DIAS-RETENCION.
+           MOVE 365 TO DIAS-RETENCION.
+           OPEN INPUT PARAMETROS.
+           IF FSP = 35
+               GO TO LEER-DIAS-RETENCION-EXIT.
+           IF FSP NOT = 00
+               GO TO PSYS-ERR.
+           MOVE 1 TO PAR-COD.
+           READ PARAMETROS INVALID KEY
+               GO TO LEER-DIAS-RETENCION-CERRAR.
+           MOVE PAR-DIAS-RETENCION TO DIAS-RETENCION.
+
+       LEER-DIAS-RETENCION-CERRAR.
+           CLOSE PARAMETROS.
+       LEER-DIAS-RETENCION-EXIT.
+           EXIT.

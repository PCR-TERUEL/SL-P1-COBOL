@@ -0,0 +1,32 @@
+       IMPRIMIR-RECIBO.
+           DISPLAY (18, 17) "Desea imprimir un resguardo?".
+           DISPLAY (19, 15) "1 - Si     2 - No".
+           MOVE 0 TO RECIBO-OPCION.
+           ACCEPT RECIBO-OPCION ON EXCEPTION
+               GO TO IMPRIMIR-RECIBO.
+           IF RECIBO-OPCION NOT = 1
+               GO TO IMPRIMIR-RECIBO-EXIT.
+
+           OPEN EXTEND RECIBOS.
+           IF FSR = 35
+               OPEN OUTPUT RECIBOS
+           END-IF.
+           IF FSR NOT = 00
+               GO TO IMPRIMIR-RECIBO-EXIT.
+
+           MOVE RECIBO-TARJETA TO REC-TARJETA.
+           MOVE ANO TO REC-ANO.
+           MOVE MES TO REC-MES.
+           MOVE DIA TO REC-DIA.
+           MOVE HORAS TO REC-HOR.
+           MOVE MINUTOS TO REC-MIN.
+           MOVE SEGUNDOS TO REC-SEG.
+           MOVE RECIBO-CONCEPTO TO REC-CONCEPTO.
+           MOVE RECIBO-IMPORTE-ENT TO REC-IMPORTE-ENT.
+           MOVE RECIBO-IMPORTE-DEC TO REC-IMPORTE-DEC.
+           MOVE RECIBO-SALDO-ENT TO REC-SALDO-ENT.
+           MOVE RECIBO-SALDO-DEC TO REC-SALDO-DEC.
+           WRITE RECIBO-REG.
+           CLOSE RECIBOS.
+       IMPRIMIR-RECIBO-EXIT.
+           EXIT.

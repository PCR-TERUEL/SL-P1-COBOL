@@ -0,0 +1,10 @@
+       FD CLIENTES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "clientes.ubd".
+       01 CLIENTEREG.
+           02 CLI-COD          PIC 9(9).
+           02 CLI-NOMBRE       PIC X(30).
+           02 CLI-APELLIDOS    PIC X(30).
+           02 CLI-DNI          PIC X(09).
+           02 CLI-DIRECCION    PIC X(40).
+           02 CLI-TELEFONO     PIC X(15).

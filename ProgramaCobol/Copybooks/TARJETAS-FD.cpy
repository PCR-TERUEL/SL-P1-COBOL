@@ -0,0 +1,32 @@
+       FD TARJETAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "tarjetas.ubd".
+       01 TAJETAREG.
+           02 TNUM      PIC 9(16).
+           02 TPIN      PIC  9(4).
+      * clave del titular en el fichero maestro CLIENTES
+           02 TTITULAR  PIC 9(9).
+      * saldo en cache, mantenido por cada programa que anota un
+      * movimiento -- evita recorrer movimientos.ubd en cada consulta
+           02 TSALDO-ENT PIC S9(9).
+           02 TSALDO-DEC PIC  9(2).
+      * limite diario de retiradas y transferencias, configurable
+      * por tarjeta -- 0 significa sin limite
+           02 TLIMITE-ENT PIC 9(7).
+           02 TLIMITE-DEC PIC  9(2).
+      * fecha de caducidad/renovacion en formato AAAAMMDD -- 0 significa
+      * sin caducidad (tarjetas dadas de alta antes de este campo)
+           02 TFECHA-CADUCIDAD PIC 9(8).
+      * divisa de la cuenta asociada a la tarjeta
+           02 TDIVISA PIC 9(02).
+               88 TARJETA-DIVISA-EUR VALUE 01.
+               88 TARJETA-DIVISA-USD VALUE 02.
+               88 TARJETA-DIVISA-GBP VALUE 03.
+      * estado de la tarjeta -- permite bloquearla por perdida o robo
+      * con independencia de los intentos de PIN que le queden. 0 se
+      * trata como activa (tarjetas dadas de alta antes de este campo)
+           02 TESTADO PIC 9(02).
+               88 TARJETA-ACTIVA VALUE 00 01.
+               88 TARJETA-PERDIDA VALUE 02.
+               88 TARJETA-ROBADA VALUE 03.
+               88 TARJETA-BAJA VALUE 04.

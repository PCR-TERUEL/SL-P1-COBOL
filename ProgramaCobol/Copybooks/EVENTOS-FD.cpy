@@ -0,0 +1,14 @@
+       FD EVENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "eventos.ubd".
+       01 EVENTO-REG.
+           02 EVE-NUM                      PIC   9(8).
+           02 EVE-NOMBRE                   PIC   X(30).
+           02 EVE-FECHA.
+               03 EVE-ANO                  PIC   9(4).
+               03 EVE-MES                  PIC   9(2).
+               03 EVE-DIA                  PIC   9(2).
+           02 EVE-LUGAR                    PIC   X(30).
+           02 EVE-PRECIO-ENT               PIC   9(5).
+           02 EVE-PRECIO-DEC               PIC   9(2).
+           02 EVE-PLAZAS                   PIC   9(5).

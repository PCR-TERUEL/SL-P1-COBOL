@@ -0,0 +1,7 @@
+           SELECT F-MOVIMIENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MOV-NUM
+           ALTERNATE RECORD KEY IS MOV-TARJETA
+               WITH DUPLICATES
+           FILE STATUS IS FSM.

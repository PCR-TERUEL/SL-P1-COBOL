@@ -0,0 +1,28 @@
+       SIGUIENTE-MOV-NUM.
+           OPEN I-O CONTADORES.
+           IF FSCO = 35
+               OPEN OUTPUT CONTADORES
+           END-IF.
+           IF FSCO NOT = 00
+               GO TO PSYS-ERR.
+           MOVE 1 TO CONT-COD.
+           READ CONTADORES INVALID KEY GO TO SIGUIENTE-MOV-NUM-NUEVO.
+           ADD 1 TO CONT-ULT-NUM.
+           REWRITE CONTADOR-REG INVALID KEY
+               CLOSE CONTADORES
+               GO TO PSYS-ERR
+           END-REWRITE.
+           GO TO SIGUIENTE-MOV-NUM-FIN.
+
+       SIGUIENTE-MOV-NUM-NUEVO.
+           MOVE 1 TO CONT-ULT-NUM.
+           WRITE CONTADOR-REG INVALID KEY
+               CLOSE CONTADORES
+               GO TO PSYS-ERR
+           END-WRITE.
+
+       SIGUIENTE-MOV-NUM-FIN.
+           MOVE CONT-ULT-NUM TO NUEVO-MOV-NUM.
+           CLOSE CONTADORES.
+       SIGUIENTE-MOV-NUM-EXIT.
+           EXIT.

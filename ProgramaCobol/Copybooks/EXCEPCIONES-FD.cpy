@@ -0,0 +1,14 @@
+       FD EXCEPCIONES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "reconciliacion.rpt".
+       01 EXCEPCION-REG.
+           02 EXC-TARJETA              PIC 9(16).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+           02 EXC-SALDO-CACHE-ENT      PIC -9(9).
+           02 FILLER                   PIC X(01) VALUE ",".
+           02 EXC-SALDO-CACHE-DEC      PIC 9(02).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+           02 EXC-SALDO-CALC-ENT       PIC -9(9).
+           02 FILLER                   PIC X(01) VALUE ",".
+           02 EXC-SALDO-CALC-DEC       PIC 9(02).
+           02 FILLER                   PIC X(20) VALUE SPACES.

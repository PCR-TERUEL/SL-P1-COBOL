@@ -0,0 +1,44 @@
+      * busca, entre las tarjetas que comparten cuenta con la tarjeta
+      * en TARJETA-CALCULO (via CUENTA-TARJETA), la tarjeta de respaldo
+      * designada para cubrir un descubierto de CENT-DEFICIT -- solo se
+      * considera la primera tarjeta distinta encontrada en la misma
+      * cuenta, y solo si su saldo alcanza para cubrir el descubierto
+       BUSCAR-TARJETA-RESPALDO.
+           MOVE 0 TO HAY-RESPALDO.
+           MOVE TARJETA-CALCULO TO TARJETA-RESPALDO.
+           OPEN INPUT CUENTA-TARJETA.
+           IF FSCT = 35
+               GO TO BUSCAR-TARJETA-RESPALDO-EXIT.
+           IF FSCT NOT = 00
+               GO TO PSYS-ERR.
+
+           MOVE TARJETA-CALCULO TO CTA-TARJETA.
+           READ CUENTA-TARJETA INVALID KEY
+               GO TO BUSCAR-TARJETA-RESPALDO-CERRAR.
+
+           MOVE CTA-NUM-CUENTA TO CUENTA-BUSCADA.
+           START CUENTA-TARJETA KEY IS >= CTA-NUM-CUENTA
+               INVALID KEY GO TO BUSCAR-TARJETA-RESPALDO-CERRAR.
+
+       BUSCAR-TARJETA-RESPALDO-LEER.
+           READ CUENTA-TARJETA NEXT RECORD
+               AT END GO TO BUSCAR-TARJETA-RESPALDO-CERRAR.
+           IF CTA-NUM-CUENTA NOT = CUENTA-BUSCADA
+               GO TO BUSCAR-TARJETA-RESPALDO-CERRAR.
+           IF CTA-TARJETA = TARJETA-CALCULO
+               GO TO BUSCAR-TARJETA-RESPALDO-LEER.
+
+           MOVE CTA-TARJETA TO TARJETA-RESPALDO.
+           CLOSE CUENTA-TARJETA.
+
+           MOVE TARJETA-RESPALDO TO TARJETA-CALCULO.
+           PERFORM LEER-SALDO-TARJETA THRU LEER-SALDO-TARJETA-EXIT.
+           COMPUTE CENT-RESPALDO-SALDO = (SALDO-ENT * 100) + SALDO-DEC.
+           IF CENT-RESPALDO-SALDO NOT < CENT-DEFICIT
+               MOVE 1 TO HAY-RESPALDO.
+           GO TO BUSCAR-TARJETA-RESPALDO-EXIT.
+
+       BUSCAR-TARJETA-RESPALDO-CERRAR.
+           CLOSE CUENTA-TARJETA.
+       BUSCAR-TARJETA-RESPALDO-EXIT.
+           EXIT.

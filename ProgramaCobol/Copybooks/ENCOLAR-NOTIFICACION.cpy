@@ -0,0 +1,25 @@
+       ENCOLAR-NOTIFICACION.
+           OPEN EXTEND NOTIFICACIONES.
+           IF FSN = 35
+               OPEN OUTPUT NOTIFICACIONES
+           END-IF.
+           IF FSN NOT = 00
+               GO TO ENCOLAR-NOTIFICACION-EXIT.
+
+           MOVE NOTIF-TARJETA TO NTF-TARJETA.
+           MOVE NOTIF-TIPO TO NTF-TIPO.
+           MOVE NOTIF-CONCEPTO TO NTF-CONCEPTO.
+           MOVE NOTIF-IMPORTE-ENT TO NTF-IMPORTE-ENT.
+           MOVE NOTIF-IMPORTE-DEC TO NTF-IMPORTE-DEC.
+           MOVE NOTIF-OTP TO NTF-OTP.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           MOVE DIA TO NTF-DIA.
+           MOVE MES TO NTF-MES.
+           MOVE ANO TO NTF-ANO.
+           MOVE HORAS TO NTF-HOR.
+           MOVE MINUTOS TO NTF-MIN.
+           MOVE SEGUNDOS TO NTF-SEG.
+           WRITE NOTIFICACION-REG.
+           CLOSE NOTIFICACIONES.
+       ENCOLAR-NOTIFICACION-EXIT.
+           EXIT.

@@ -0,0 +1,7 @@
+       ABRIR-TRANSFERENCIAS-ESCRITURA.
+           OPEN I-O TRANSFERENCIAS.
+           IF FST = 35
+               OPEN OUTPUT TRANSFERENCIAS
+           END-IF.
+           IF FST NOT = 00
+               GO TO PSYS-ERR.

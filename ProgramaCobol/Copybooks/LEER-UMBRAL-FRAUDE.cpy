@@ -0,0 +1,18 @@
+       LEER-UMBRAL-FRAUDE.
+           MOVE 5 TO UMBRAL-INTENTOS-FRAUDE.
+           MOVE 1000 TO UMBRAL-IMPORTE-FRAUDE.
+           OPEN INPUT PARAMETROS.
+           IF FSP = 35
+               GO TO LEER-UMBRAL-FRAUDE-EXIT.
+           IF FSP NOT = 00
+               GO TO PSYS-ERR.
+           MOVE 1 TO PAR-COD.
+           READ PARAMETROS INVALID KEY
+               GO TO LEER-UMBRAL-FRAUDE-CERRAR.
+           MOVE PAR-UMBRAL-INTENTOS-FRAUDE TO UMBRAL-INTENTOS-FRAUDE.
+           MOVE PAR-UMBRAL-IMPORTE-FRAUDE TO UMBRAL-IMPORTE-FRAUDE.
+
+       LEER-UMBRAL-FRAUDE-CERRAR.
+           CLOSE PARAMETROS.
+       LEER-UMBRAL-FRAUDE-EXIT.
+           EXIT.

@@ -0,0 +1,24 @@
+       FD PARAMETROS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "parametros.ubd".
+       01 PARAMETRO-REG.
+           02 PAR-COD                  PIC 9(1).
+      * numero maximo de intentos de PIN antes de bloquear la tarjeta
+           02 PAR-MAX-INTENTOS         PIC 9(1).
+      * minutos de enfriamiento antes de desbloquear la tarjeta
+      * automaticamente tras agotar los intentos
+           02 PAR-MINUTOS-BLOQUEO      PIC 9(4).
+      * segundos de inactividad en el menu antes de volver a P1
+           02 PAR-SEG-INACTIVIDAD      PIC 9(4).
+      * dias de antiguedad a partir de los cuales el batch de purga
+      * traslada un movimiento/transferencia al fichero historico
+           02 PAR-DIAS-RETENCION       PIC 9(5).
+      * numero de PIN erroneos en el historico a partir del cual el
+      * batch de deteccion de fraude marca la tarjeta para revision
+           02 PAR-UMBRAL-INTENTOS-FRAUDE PIC 9(3).
+      * importe a partir del cual una transferencia se considera un
+      * posible fraude por importe atipico
+           02 PAR-UMBRAL-IMPORTE-FRAUDE PIC 9(7).
+      * importe a partir del cual una transferencia exige confirmacion
+      * por codigo de un solo uso antes de anotarse
+           02 PAR-UMBRAL-OTP-TRANSFERENCIA PIC 9(7).

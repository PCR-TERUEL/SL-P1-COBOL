@@ -0,0 +1 @@
+       77 DESCRIPCION-TIPO-MOV       PIC X(27).

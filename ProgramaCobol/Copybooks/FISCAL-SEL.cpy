@@ -0,0 +1,3 @@
+           SELECT FISCAL ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSF.

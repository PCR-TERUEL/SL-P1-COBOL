@@ -0,0 +1,5 @@
+           SELECT BILLETES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BIL-DENOM
+           FILE STATUS IS FSB.

@@ -0,0 +1,21 @@
+       LEER-SALDO-TARJETA.
+           MOVE 0 TO HAY-MOVIMIENTOS.
+           MOVE 0 TO SALDO-ENT.
+           MOVE 0 TO SALDO-DEC.
+           MOVE 0 TO LIMITE-ENT.
+           MOVE 0 TO LIMITE-DEC.
+           OPEN INPUT TARJETAS.
+           IF FST NOT = 00
+               GO TO PSYS-ERR.
+           MOVE TARJETA-CALCULO TO TNUM.
+           READ TARJETAS INVALID KEY GO TO LEER-SALDO-TARJETA-CERRAR.
+           MOVE TSALDO-ENT TO SALDO-ENT.
+           MOVE TSALDO-DEC TO SALDO-DEC.
+           MOVE TLIMITE-ENT TO LIMITE-ENT.
+           MOVE TLIMITE-DEC TO LIMITE-DEC.
+           MOVE 1 TO HAY-MOVIMIENTOS.
+
+       LEER-SALDO-TARJETA-CERRAR.
+           CLOSE TARJETAS.
+       LEER-SALDO-TARJETA-EXIT.
+           EXIT.

@@ -0,0 +1,14 @@
+       FD INTENTOS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "intentos.ubd".
+       01 INTENTOSREG.
+           02 INUM      PIC 9(16).
+           02 IINTENTOS PIC 9(1).
+      * fecha y hora del ultimo intento fallido, usada para el
+      * desbloqueo automatico transcurrido el periodo de enfriamiento
+           02 I-ULT-FALLO-ANO PIC 9(4).
+           02 I-ULT-FALLO-MES PIC 9(2).
+           02 I-ULT-FALLO-DIA PIC 9(2).
+           02 I-ULT-FALLO-HOR PIC 9(2).
+           02 I-ULT-FALLO-MIN PIC 9(2).
+           02 I-ULT-FALLO-SEG PIC 9(2).

@@ -0,0 +1,7 @@
+           SELECT CUENTA-TARJETA ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CTA-TARJETA
+           ALTERNATE RECORD KEY IS CTA-NUM-CUENTA
+               WITH DUPLICATES
+           FILE STATUS IS FSCT.

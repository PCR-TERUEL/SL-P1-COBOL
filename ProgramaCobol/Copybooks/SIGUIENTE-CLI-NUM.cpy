@@ -0,0 +1,28 @@
+       SIGUIENTE-CLI-NUM.
+           OPEN I-O CONTADORES.
+           IF FSCO = 35
+               OPEN OUTPUT CONTADORES
+           END-IF.
+           IF FSCO NOT = 00
+               GO TO PSYS-ERR.
+           MOVE 4 TO CONT-COD.
+           READ CONTADORES INVALID KEY GO TO SIGUIENTE-CLI-NUM-NUEVO.
+           ADD 1 TO CONT-ULT-NUM.
+           REWRITE CONTADOR-REG INVALID KEY
+               CLOSE CONTADORES
+               GO TO PSYS-ERR
+           END-REWRITE.
+           GO TO SIGUIENTE-CLI-NUM-FIN.
+
+       SIGUIENTE-CLI-NUM-NUEVO.
+           MOVE 1 TO CONT-ULT-NUM.
+           WRITE CONTADOR-REG INVALID KEY
+               CLOSE CONTADORES
+               GO TO PSYS-ERR
+           END-WRITE.
+
+       SIGUIENTE-CLI-NUM-FIN.
+           MOVE CONT-ULT-NUM TO NUEVO-CLI-NUM.
+           CLOSE CONTADORES.
+       SIGUIENTE-CLI-NUM-EXIT.
+           EXIT.

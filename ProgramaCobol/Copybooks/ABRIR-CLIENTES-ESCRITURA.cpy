@@ -0,0 +1,7 @@
+       ABRIR-CLIENTES-ESCRITURA.
+           OPEN I-O CLIENTES.
+           IF FSC = 35
+               OPEN OUTPUT CLIENTES
+           END-IF.
+           IF FSC NOT = 00
+               GO TO PSYS-ERR.

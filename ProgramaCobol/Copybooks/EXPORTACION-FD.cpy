@@ -0,0 +1,25 @@
+       FD EXPORTACION
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "expmovs.rpt".
+       01 EXPORTACION-REG.
+           02 EXP-T-NUM                PIC 9(35).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+           02 EXP-DIA                  PIC 9(02).
+           02 FILLER                   PIC X(01) VALUE "-".
+           02 EXP-MES                  PIC 9(02).
+           02 FILLER                   PIC X(01) VALUE "-".
+           02 EXP-ANO                  PIC 9(04).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+           02 EXP-HOR                  PIC 9(02).
+           02 FILLER                   PIC X(01) VALUE ":".
+           02 EXP-MIN                  PIC 9(02).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+           02 EXP-TARJETA-ORIGEN       PIC 9(16).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+           02 EXP-TARJETA-DESTINO      PIC 9(16).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+           02 EXP-IMPORTE-ENT          PIC -9(9).
+           02 FILLER                   PIC X(01) VALUE ",".
+           02 EXP-IMPORTE-DEC          PIC 9(02).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+           02 EXP-MODO                 PIC X(11).

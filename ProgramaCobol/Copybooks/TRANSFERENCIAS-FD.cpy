@@ -0,0 +1,44 @@
+       FD TRANSFERENCIAS
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "transferencias.ubd".
+       01 TRANSFERENCIA-REG.
+           02 T-NUM                        PIC   9(35).
+      * 0 no mensual/ mensual
+           02 T-MENSUAL                    PIC   9(1).
+           02 T-TARJETA-ORIGEN             PIC   9(16).
+           02 T-TARJETA-DESTINO            PIC   9(16).
+           02 T-ANO                        PIC   9(4).
+           02 T-MES                        PIC   9(2).
+           02 T-DIA                        PIC   9(2).
+           02 T-HOR                        PIC   9(2).
+           02 T-MIN                        PIC   9(2).
+           02 T-SEG                        PIC   9(2).
+      * desfase respecto de GMT en el momento de la transferencia (ver
+      * DIF-GMT en CAMPOS-FECHA)
+           02 T-GMT                        PIC S9(4).
+      * importe de la transferencia, con dos decimales implicitos, en
+      * un unico campo empaquetado en vez de partido en entero + centimos
+           02 T-IMPORTE                    PIC S9(9)V99 COMP-3.
+      * meses que quedan por repetir (solo si T-MENSUAL = 1)
+           02 T-MESES-REPETIR              PIC   9(2).
+      * ano/mes de la ultima ejecucion de una transferencia mensual,
+      * para que el proceso batch no la repita el mismo mes
+           02 T-ULT-EJEC-ANO               PIC   9(4).
+           02 T-ULT-EJEC-MES               PIC   9(2).
+      * estado de la transferencia: 0 activa, 1 cancelada por el titular
+           02 T-ESTADO                     PIC   9(1).
+               88 T-ACTIVA VALUE 0.
+               88 T-CANCELADA VALUE 1.
+      * banco destino: 0 = UnizarBank (tarjeta propia en tarjetas.ubd),
+      * cualquier otro codigo identifica un banco externo cuya tarjeta
+      * de destino no existe en nuestro fichero de tarjetas
+           02 T-BANCO-DESTINO              PIC   9(4).
+      * liquidacion interbancaria: solo se usa si T-BANCO-DESTINO NOT= 0
+           02 T-LIQUIDADA                   PIC   9(1).
+               88 T-PENDIENTE-LIQUIDAR VALUE 0.
+               88 T-YA-LIQUIDADA VALUE 1.
+      * divisa en la que se anoto el importe de la transferencia
+           02 T-DIVISA                     PIC   9(02).
+               88 T-DIVISA-EUR VALUE 01.
+               88 T-DIVISA-USD VALUE 02.
+               88 T-DIVISA-GBP VALUE 03.

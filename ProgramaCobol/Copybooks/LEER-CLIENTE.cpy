@@ -0,0 +1,14 @@
+       LEER-CLIENTE.
+           INITIALIZE CLIENTEREG.
+           OPEN INPUT CLIENTES.
+           IF FSC = 35
+               GO TO LEER-CLIENTE-EXIT.
+           IF FSC NOT = 00
+               GO TO PSYS-ERR.
+           MOVE CLIENTE-CALCULO TO CLI-COD.
+           READ CLIENTES INVALID KEY INITIALIZE CLIENTEREG.
+
+       LEER-CLIENTE-CERRAR.
+           CLOSE CLIENTES.
+       LEER-CLIENTE-EXIT.
+           EXIT.

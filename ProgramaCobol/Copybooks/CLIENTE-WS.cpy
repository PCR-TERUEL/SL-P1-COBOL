@@ -0,0 +1 @@
+       01 CLIENTE-CALCULO          PIC 9(9).

@@ -0,0 +1,20 @@
+       IMPRIMIR-CABECERA.
+           SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'
+           SET ENVIRONMENT 'COB_SCREEN_ESC'        TO 'Y'
+
+           DISPLAY BLANK-SCREEN.
+
+           DISPLAY "Cajero Automatico UnizarBank"
+               LINE 2 COLUMN 26
+               WITH FOREGROUND-COLOR BLUE.
+
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+
+           DISPLAY (4, 32) DIA.
+           DISPLAY (4, 34) "-".
+           DISPLAY (4, 35) MES.
+           DISPLAY (4, 37) "-".
+           DISPLAY (4, 38) ANO.
+           DISPLAY (4, 44) HORAS.
+           DISPLAY (4, 46) ":".
+           DISPLAY (4, 47) MINUTOS.

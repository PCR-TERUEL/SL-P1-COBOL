@@ -0,0 +1,3 @@
+           SELECT ERRORES ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FSE.

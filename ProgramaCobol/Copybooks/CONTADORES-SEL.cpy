@@ -0,0 +1,5 @@
+           SELECT CONTADORES ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CONT-COD
+           FILE STATUS IS FSCO.

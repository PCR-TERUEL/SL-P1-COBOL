@@ -0,0 +1,29 @@
+       FD EXTRACTO
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "extractos.rpt".
+       01 EXTRACTO-REG.
+           02 EXT-TARJETA                PIC 9(16).
+           02 FILLER                     PIC X(02) VALUE SPACES.
+      * CABECERA / MOVIMIENTO / TRANSFER / CIERRE
+           02 EXT-TIPO                   PIC X(10).
+           02 FILLER                     PIC X(02) VALUE SPACES.
+           02 EXT-ANO                    PIC 9(04).
+           02 FILLER                     PIC X(01) VALUE "-".
+           02 EXT-MES                    PIC 9(02).
+           02 FILLER                     PIC X(01) VALUE "-".
+           02 EXT-DIA                    PIC 9(02).
+           02 FILLER                     PIC X(02) VALUE SPACES.
+           02 EXT-CONCEPTO               PIC X(35).
+           02 FILLER                     PIC X(01) VALUE SPACES.
+           02 EXT-IMPORTE-ENT            PIC -9(9).
+           02 FILLER                     PIC X(01) VALUE ",".
+           02 EXT-IMPORTE-DEC            PIC 9(02).
+           02 FILLER                     PIC X(02) VALUE SPACES.
+           02 EXT-SALDO-ENT              PIC -9(9).
+           02 FILLER                     PIC X(01) VALUE ",".
+           02 EXT-SALDO-DEC              PIC 9(02).
+           02 FILLER                     PIC X(02) VALUE SPACES.
+      * solo relleno en las lineas de tipo TRANSFER
+           02 EXT-TARJETA-DESTINO        PIC 9(16).
+           02 FILLER                     PIC X(02) VALUE SPACES.
+           02 EXT-BANCO-DESTINO          PIC 9(04).

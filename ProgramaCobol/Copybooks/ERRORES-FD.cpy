@@ -0,0 +1,20 @@
+       FD ERRORES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "errores.rpt".
+       01 ERROR-REG.
+           02 ERR-PROGRAMA             PIC X(08).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+           02 ERR-DIA                  PIC 9(02).
+           02 FILLER                   PIC X(01) VALUE "-".
+           02 ERR-MES                  PIC 9(02).
+           02 FILLER                   PIC X(01) VALUE "-".
+           02 ERR-ANO                  PIC 9(04).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+           02 ERR-HOR                  PIC 9(02).
+           02 FILLER                   PIC X(01) VALUE ":".
+           02 ERR-MIN                  PIC 9(02).
+           02 FILLER                   PIC X(01) VALUE ":".
+           02 ERR-SEG                  PIC 9(02).
+           02 FILLER                   PIC X(02) VALUE SPACES.
+           02 ERR-FS                   PIC X(02).
+           02 FILLER                   PIC X(20) VALUE SPACES.

@@ -0,0 +1,5 @@
+           SELECT PARAMETROS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS PAR-COD
+           FILE STATUS IS FSP.

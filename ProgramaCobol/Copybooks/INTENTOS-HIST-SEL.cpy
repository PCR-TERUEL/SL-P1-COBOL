@@ -0,0 +1,6 @@
+           SELECT INTENTOS-HIST ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IH-NUM
+           ALTERNATE RECORD KEY IS IH-TARJETA WITH DUPLICATES
+           FILE STATUS IS FSIH.

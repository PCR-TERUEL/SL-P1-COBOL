@@ -0,0 +1,8 @@
+       FD CONTADORES
+           LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "contadores.ubd".
+       01 CONTADOR-REG.
+      * 1 = movimientos.ubd (MOV-NUM), 2 = transferencias.ubd (T-NUM)
+      * 3 = intentoshist.ubd (IH-NUM), 4 = clientes.ubd (CLI-COD)
+           02 CONT-COD                 PIC 9(1).
+           02 CONT-ULT-NUM             PIC 9(35).

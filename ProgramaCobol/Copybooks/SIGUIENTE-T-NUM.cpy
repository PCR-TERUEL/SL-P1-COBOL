@@ -0,0 +1,28 @@
+       SIGUIENTE-T-NUM.
+           OPEN I-O CONTADORES.
+           IF FSCO = 35
+               OPEN OUTPUT CONTADORES
+           END-IF.
+           IF FSCO NOT = 00
+               GO TO PSYS-ERR.
+           MOVE 2 TO CONT-COD.
+           READ CONTADORES INVALID KEY GO TO SIGUIENTE-T-NUM-NUEVO.
+           ADD 1 TO CONT-ULT-NUM.
+           REWRITE CONTADOR-REG INVALID KEY
+               CLOSE CONTADORES
+               GO TO PSYS-ERR
+           END-REWRITE.
+           GO TO SIGUIENTE-T-NUM-FIN.
+
+       SIGUIENTE-T-NUM-NUEVO.
+           MOVE 1 TO CONT-ULT-NUM.
+           WRITE CONTADOR-REG INVALID KEY
+               CLOSE CONTADORES
+               GO TO PSYS-ERR
+           END-WRITE.
+
+       SIGUIENTE-T-NUM-FIN.
+           MOVE CONT-ULT-NUM TO NUEVO-T-NUM.
+           CLOSE CONTADORES.
+       SIGUIENTE-T-NUM-EXIT.
+           EXIT.

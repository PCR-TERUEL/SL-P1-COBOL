@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-INTERBANCARIA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "TRANSFERENCIAS-SEL.cpy".
+           COPY "LIQUIDACION-SEL.cpy".
+
+           COPY "ERRORES-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "TRANSFERENCIAS-FD.cpy".
+           COPY "LIQUIDACION-FD.cpy".
+
+           COPY "ERRORES-FD.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 FST                       PIC   X(2).
+       77 FSL                       PIC   X(2).
+       77 FSE                       PIC   X(2).
+           COPY "PANTALLA-WS.cpy".
+           COPY "ERROR-WS.cpy".
+
+       77 NUM-LIQUIDADAS            PIC  9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           PERFORM LIQUIDAR-PENDIENTES THRU LIQUIDAR-PENDIENTES-EXIT.
+           DISPLAY "Liquidacion interbancaria completada. "
+               "Transferencias liquidadas: " NUM-LIQUIDADAS.
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      * recorre transferencias.ubd buscando transferencias hacia
+      * un banco externo (T-BANCO-DESTINO NOT = 0) todavia no
+      * liquidadas, y genera un aviso de liquidacion por cada una
+      *----------------------------------------------------------*
+       LIQUIDAR-PENDIENTES.
+           MOVE 0 TO NUM-LIQUIDADAS.
+           OPEN I-O TRANSFERENCIAS.
+           IF FST = 35
+               GO TO LIQUIDAR-PENDIENTES-EXIT.
+           IF FST NOT = 00
+               GO TO PSYS-ERR.
+           OPEN OUTPUT LIQUIDACION.
+           IF FSL NOT = 00
+               GO TO PSYS-ERR.
+
+       LIQUIDAR-PENDIENTES-LEER.
+           READ TRANSFERENCIAS NEXT RECORD
+               AT END GO TO LIQUIDAR-PENDIENTES-CERRAR.
+           IF T-BANCO-DESTINO = 0
+               GO TO LIQUIDAR-PENDIENTES-LEER.
+           IF T-YA-LIQUIDADA
+               GO TO LIQUIDAR-PENDIENTES-LEER.
+           IF T-CANCELADA
+               GO TO LIQUIDAR-PENDIENTES-LEER.
+           PERFORM LIQUIDAR-UNA THRU LIQUIDAR-UNA-EXIT.
+           GO TO LIQUIDAR-PENDIENTES-LEER.
+
+       LIQUIDAR-PENDIENTES-CERRAR.
+           CLOSE TRANSFERENCIAS.
+           CLOSE LIQUIDACION.
+       LIQUIDAR-PENDIENTES-EXIT.
+           EXIT.
+
+       LIQUIDAR-UNA.
+           MOVE T-BANCO-DESTINO TO LIQ-BANCO-DESTINO.
+           MOVE T-NUM TO LIQ-T-NUM.
+           MOVE T-TARJETA-ORIGEN TO LIQ-TARJETA-ORIGEN.
+           MOVE T-TARJETA-DESTINO TO LIQ-TARJETA-DESTINO.
+           COMPUTE LIQ-IMPORTE-ENT = FUNCTION INTEGER-PART(T-IMPORTE).
+           COMPUTE LIQ-IMPORTE-DEC =
+               FUNCTION ABS(T-IMPORTE - LIQ-IMPORTE-ENT) * 100.
+           MOVE ANO TO LIQ-ANO.
+           MOVE MES TO LIQ-MES.
+           MOVE DIA TO LIQ-DIA.
+           WRITE LIQUIDACION-REG.
+
+           MOVE 1 TO T-LIQUIDADA.
+           REWRITE TRANSFERENCIA-REG INVALID KEY GO TO PSYS-ERR.
+           ADD 1 TO NUM-LIQUIDADAS.
+       LIQUIDAR-UNA-EXIT.
+           EXIT.
+
+           COPY "REGISTRAR-ERROR.cpy".
+
+       PSYS-ERR.
+           CLOSE TRANSFERENCIAS.
+           CLOSE LIQUIDACION.
+
+           MOVE "BATCH-IB" TO ERROR-PROGRAMA.
+           IF FST NOT = 00
+               MOVE FST TO ERROR-FS
+           ELSE
+               MOVE FSL TO ERROR-FS.
+           PERFORM REGISTRAR-ERROR THRU REGISTRAR-ERROR-EXIT.
+
+           DISPLAY "ERROR: fallo de E/S en el proceso batch de "
+               "liquidacion interbancaria. FST=" FST " FSL=" FSL.
+           STOP RUN.

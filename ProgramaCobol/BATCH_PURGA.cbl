@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-PURGA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "MOVIMIENTOS-SEL.cpy".
+           COPY "MOVIMIENTOS-HIST-SEL.cpy".
+           COPY "TRANSFERENCIAS-SEL.cpy".
+           COPY "TRANSFERENCIAS-HIST-SEL.cpy".
+           COPY "PARAMETROS-SEL.cpy".
+
+           COPY "ERRORES-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "MOVIMIENTOS-FD.cpy".
+           COPY "MOVIMIENTOS-HIST-FD.cpy".
+           COPY "TRANSFERENCIAS-FD.cpy".
+           COPY "TRANSFERENCIAS-HIST-FD.cpy".
+           COPY "PARAMETROS-FD.cpy".
+
+           COPY "ERRORES-FD.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 FSM                       PIC   X(2).
+       77 FSMH                      PIC   X(2).
+       77 FST                       PIC   X(2).
+       77 FSTH                      PIC   X(2).
+       77 FSP                       PIC   X(2).
+       77 FSE                       PIC   X(2).
+           COPY "PANTALLA-WS.cpy".
+           COPY "PARAMETROS-WS.cpy".
+           COPY "ERROR-WS.cpy".
+
+       77 FECHA-HOY-NUM             PIC  9(8).
+       77 FECHA-REG-NUM             PIC  9(8).
+       77 FECHA-HOY-JULIANA         PIC  9(8).
+       77 FECHA-CORTE-JULIANA       PIC S9(8).
+       77 FECHA-REG-JULIANA         PIC  9(8).
+       77 NUM-MOV-TRASLADADOS       PIC  9(6) VALUE 0.
+       77 NUM-TRANS-TRASLADADAS     PIC  9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           PERFORM LEER-DIAS-RETENCION THRU LEER-DIAS-RETENCION-EXIT.
+           COMPUTE FECHA-HOY-NUM = (ANO * 10000) + (MES * 100) + DIA.
+           COMPUTE FECHA-HOY-JULIANA =
+               FUNCTION INTEGER-OF-DATE(FECHA-HOY-NUM).
+           COMPUTE FECHA-CORTE-JULIANA =
+               FECHA-HOY-JULIANA - DIAS-RETENCION.
+
+           PERFORM PURGAR-MOVIMIENTOS THRU PURGAR-MOVIMIENTOS-EXIT.
+           PERFORM PURGAR-TRANSFERENCIAS
+               THRU PURGAR-TRANSFERENCIAS-EXIT.
+
+           DISPLAY "Purga completada. Movimientos trasladados: "
+               NUM-MOV-TRASLADADOS
+               " Transferencias trasladadas: " NUM-TRANS-TRASLADADAS.
+           STOP RUN.
+
+       PURGAR-MOVIMIENTOS.
+           MOVE 0 TO NUM-MOV-TRASLADADOS.
+           OPEN I-O F-MOVIMIENTOS.
+           IF FSM = 35
+               GO TO PURGAR-MOVIMIENTOS-EXIT.
+           IF FSM NOT = 00
+               GO TO PSYS-ERR.
+
+       PURGAR-MOVIMIENTOS-LEER.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO PURGAR-MOVIMIENTOS-CERRAR.
+           COMPUTE FECHA-REG-NUM =
+               (MOV-ANO * 10000) + (MOV-MES * 100) + MOV-DIA.
+           COMPUTE FECHA-REG-JULIANA =
+               FUNCTION INTEGER-OF-DATE(FECHA-REG-NUM).
+           IF FECHA-REG-JULIANA >= FECHA-CORTE-JULIANA
+               GO TO PURGAR-MOVIMIENTOS-LEER.
+
+           PERFORM TRASLADAR-MOVIMIENTO
+               THRU TRASLADAR-MOVIMIENTO-EXIT.
+           DELETE F-MOVIMIENTOS INVALID KEY GO TO PSYS-ERR.
+           GO TO PURGAR-MOVIMIENTOS-LEER.
+
+       PURGAR-MOVIMIENTOS-CERRAR.
+           CLOSE F-MOVIMIENTOS.
+       PURGAR-MOVIMIENTOS-EXIT.
+           EXIT.
+
+       TRASLADAR-MOVIMIENTO.
+           OPEN I-O MOVIMIENTOS-HIST.
+           IF FSMH = 35
+               OPEN OUTPUT MOVIMIENTOS-HIST
+           END-IF.
+           IF FSMH NOT = 00
+               GO TO PSYS-ERR.
+           MOVE MOV-NUM TO MOVH-NUM.
+           MOVE MOV-TARJETA TO MOVH-TARJETA.
+           MOVE MOV-ANO TO MOVH-ANO.
+           MOVE MOV-MES TO MOVH-MES.
+           MOVE MOV-DIA TO MOVH-DIA.
+           MOVE MOV-HOR TO MOVH-HOR.
+           MOVE MOV-MIN TO MOVH-MIN.
+           MOVE MOV-SEG TO MOVH-SEG.
+           COMPUTE MOVH-IMPORTE-ENT =
+               FUNCTION INTEGER-PART(MOV-IMPORTE).
+           COMPUTE MOVH-IMPORTE-DEC =
+               FUNCTION ABS(MOV-IMPORTE - MOVH-IMPORTE-ENT) * 100.
+           MOVE MOV-CONCEPTO TO MOVH-CONCEPTO.
+           MOVE MOV-TIPO TO MOVH-TIPO.
+           COMPUTE MOVH-SALDOPOS-ENT =
+               FUNCTION INTEGER-PART(MOV-SALDOPOS).
+           COMPUTE MOVH-SALDOPOS-DEC =
+               FUNCTION ABS(MOV-SALDOPOS - MOVH-SALDOPOS-ENT) * 100.
+           WRITE MOVIMIENTO-HIST-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE MOVIMIENTOS-HIST.
+           ADD 1 TO NUM-MOV-TRASLADADOS.
+       TRASLADAR-MOVIMIENTO-EXIT.
+           EXIT.
+
+       PURGAR-TRANSFERENCIAS.
+           MOVE 0 TO NUM-TRANS-TRASLADADAS.
+           OPEN I-O TRANSFERENCIAS.
+           IF FST = 35
+               GO TO PURGAR-TRANSFERENCIAS-EXIT.
+           IF FST NOT = 00
+               GO TO PSYS-ERR.
+
+       PURGAR-TRANSFERENCIAS-LEER.
+           READ TRANSFERENCIAS NEXT RECORD
+               AT END GO TO PURGAR-TRANSFERENCIAS-CERRAR.
+      * las transferencias mensuales activas son la propia
+      * planificacion, no un movimiento historico -- no se purgan
+           IF T-MENSUAL = 1 AND T-ACTIVA
+               GO TO PURGAR-TRANSFERENCIAS-LEER.
+           COMPUTE FECHA-REG-NUM =
+               (T-ANO * 10000) + (T-MES * 100) + T-DIA.
+           COMPUTE FECHA-REG-JULIANA =
+               FUNCTION INTEGER-OF-DATE(FECHA-REG-NUM).
+           IF FECHA-REG-JULIANA >= FECHA-CORTE-JULIANA
+               GO TO PURGAR-TRANSFERENCIAS-LEER.
+
+           PERFORM TRASLADAR-TRANSFERENCIA
+               THRU TRASLADAR-TRANSFERENCIA-EXIT.
+           DELETE TRANSFERENCIAS INVALID KEY GO TO PSYS-ERR.
+           GO TO PURGAR-TRANSFERENCIAS-LEER.
+
+       PURGAR-TRANSFERENCIAS-CERRAR.
+           CLOSE TRANSFERENCIAS.
+       PURGAR-TRANSFERENCIAS-EXIT.
+           EXIT.
+
+       TRASLADAR-TRANSFERENCIA.
+           OPEN I-O TRANSFERENCIAS-HIST.
+           IF FSTH = 35
+               OPEN OUTPUT TRANSFERENCIAS-HIST
+           END-IF.
+           IF FSTH NOT = 00
+               GO TO PSYS-ERR.
+           MOVE T-NUM TO TH-NUM.
+           MOVE T-MENSUAL TO TH-MENSUAL.
+           MOVE T-TARJETA-ORIGEN TO TH-TARJETA-ORIGEN.
+           MOVE T-TARJETA-DESTINO TO TH-TARJETA-DESTINO.
+           MOVE T-ANO TO TH-ANO.
+           MOVE T-MES TO TH-MES.
+           MOVE T-DIA TO TH-DIA.
+           MOVE T-HOR TO TH-HOR.
+           MOVE T-MIN TO TH-MIN.
+           MOVE T-SEG TO TH-SEG.
+           COMPUTE TH-IMPORTE-ENT = FUNCTION INTEGER-PART(T-IMPORTE).
+           COMPUTE TH-IMPORTE-DEC =
+               FUNCTION ABS(T-IMPORTE - TH-IMPORTE-ENT) * 100.
+           MOVE T-MESES-REPETIR TO TH-MESES-REPETIR.
+           MOVE T-ULT-EJEC-ANO TO TH-ULT-EJEC-ANO.
+           MOVE T-ULT-EJEC-MES TO TH-ULT-EJEC-MES.
+           MOVE T-ESTADO TO TH-ESTADO.
+           WRITE TRANSFERENCIA-HIST-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE TRANSFERENCIAS-HIST.
+           ADD 1 TO NUM-TRANS-TRASLADADAS.
+       TRASLADAR-TRANSFERENCIA-EXIT.
+           EXIT.
+
+           COPY "LEER-DIAS-RETENCION.cpy".
+
+           COPY "REGISTRAR-ERROR.cpy".
+
+       PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE MOVIMIENTOS-HIST.
+           CLOSE TRANSFERENCIAS.
+           CLOSE TRANSFERENCIAS-HIST.
+           CLOSE PARAMETROS.
+
+           MOVE "BATCH-PU" TO ERROR-PROGRAMA.
+           IF FSM NOT = 00
+               MOVE FSM TO ERROR-FS
+           ELSE
+               IF FSMH NOT = 00
+                   MOVE FSMH TO ERROR-FS
+               ELSE
+                   IF FST NOT = 00
+                       MOVE FST TO ERROR-FS
+                   ELSE
+                       IF FSTH NOT = 00
+                           MOVE FSTH TO ERROR-FS
+                       ELSE
+                           MOVE FSP TO ERROR-FS.
+           PERFORM REGISTRAR-ERROR THRU REGISTRAR-ERROR-EXIT.
+
+           DISPLAY "ERROR: fallo de E/S en el proceso batch de "
+               "purga de movimientos y transferencias. FSM=" FSM
+               " FSMH=" FSMH " FST=" FST " FSTH=" FSTH.
+           STOP RUN.

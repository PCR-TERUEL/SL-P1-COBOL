@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK2.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "TARJETAS-SEL.cpy".
+           COPY "CUENTA-TARJETA-SEL.cpy".
+           COPY "ERRORES-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "TARJETAS-FD.cpy".
+           COPY "CUENTA-TARJETA-FD.cpy".
+           COPY "ERRORES-FD.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 FST                       PIC   X(2).
+       77 FSE                       PIC   X(2).
+           COPY "PANTALLA-WS.cpy".
+
+           COPY "SALDO-WS.cpy".
+           COPY "CUENTA-TARJETA-WS.cpy".
+           COPY "ERROR-WS.cpy".
+
+       LINKAGE SECTION.
+       77 TNUM-P                    PIC  9(16).
+
+       SCREEN SECTION.
+           COPY "CABECERA-BLUE.cpy".
+
+       PROCEDURE DIVISION USING TNUM-P.
+           COPY "IMPRIMIR-CABECERA.cpy".
+
+           MOVE TNUM-P TO TARJETA-CALCULO.
+           PERFORM RESOLVER-CUENTA THRU RESOLVER-CUENTA-EXIT.
+           PERFORM LEER-SALDO-TARJETA THRU LEER-SALDO-TARJETA-EXIT.
+
+       MOSTRAR-SALDO.
+           DISPLAY (8, 25) "Consulta de saldo".
+           IF HAY-MOVIMIENTOS = 0
+               DISPLAY (11, 20) "No se ha podido consultar el saldo"
+           ELSE
+               DISPLAY (11, 25) "Su saldo actual es de"
+               DISPLAY (13, 33) SALDO-ENT
+               DISPLAY (13, 41) ","
+               DISPLAY (13, 42) SALDO-DEC
+               DISPLAY (13, 45) "EUR".
+
+           DISPLAY (24, 33) "Enter - Aceptar".
+
+       MOSTRAR-SALDO-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO MOSTRAR-SALDO-ENTER.
+
+           COPY "LEER-SALDO-TARJETA.cpy".
+           COPY "RESOLVER-CUENTA.cpy".
+           COPY "REGISTRAR-ERROR.cpy".
+
+       PSYS-ERR.
+           CLOSE TARJETAS.
+           CLOSE CUENTA-TARJETA.
+
+           MOVE "BANK2" TO ERROR-PROGRAMA.
+           IF FST NOT = 00
+               MOVE FST TO ERROR-FS
+           ELSE
+               MOVE FSCT TO ERROR-FS.
+           PERFORM REGISTRAR-ERROR THRU REGISTRAR-ERROR-EXIT.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COLUMN 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COLUMN 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (24, 33) "Enter - Aceptar".
+
+       PSYS-ERR-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PSYS-ERR-ENTER.

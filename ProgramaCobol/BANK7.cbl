@@ -0,0 +1,290 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK7.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "TARJETAS-SEL.cpy".
+           COPY "EVENTOS-SEL.cpy".
+           COPY "MOVIMIENTOS-SEL.cpy".
+           COPY "CONTADORES-SEL.cpy".
+           COPY "ERRORES-SEL.cpy".
+           COPY "NOTIFICACIONES-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "TARJETAS-FD.cpy".
+           COPY "EVENTOS-FD.cpy".
+           COPY "MOVIMIENTOS-FD.cpy".
+           COPY "CONTADORES-FD.cpy".
+           COPY "ERRORES-FD.cpy".
+           COPY "NOTIFICACIONES-FD.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 FST                       PIC   X(2).
+       77 FSEV                      PIC   X(2).
+       77 FSM                       PIC   X(2).
+       77 FSCO                      PIC   X(2).
+       77 FSE                       PIC   X(2).
+       77 FSN                       PIC   X(2).
+           COPY "PANTALLA-WS.cpy".
+           COPY "SALDO-WS.cpy".
+           COPY "MOV-NUM-WS.cpy".
+           COPY "ERROR-WS.cpy".
+           COPY "NOTIFICACION-WS.cpy".
+
+       77 EVENTO-LINEA              PIC  9(2) VALUE 0.
+       77 LINEA-EVENTO-ACTUAL       PIC  9(2) VALUE 0.
+       77 EVE-NUM-USUARIO           PIC  9(8).
+       77 CENT-SALDO                PIC S9(11).
+       77 CENT-PRECIO               PIC S9(11).
+       77 CENT-NUEVO-SALDO          PIC S9(11).
+       77 NUEVO-SALDO-ENT           PIC S9(9).
+       77 NUEVO-SALDO-DEC           PIC  9(2).
+
+       LINKAGE SECTION.
+       77 TNUM-P                    PIC  9(16).
+
+       SCREEN SECTION.
+           COPY "CABECERA-BLUE.cpy".
+
+       01 PANTALLA-EVENTO.
+           05 EVE-NUM-ACCEPT BLANK ZERO AUTO
+               LINE 20 COL 45 PIC 9(8) USING EVE-NUM-USUARIO.
+
+       01 FILA-EVENTO.
+           05 EVE-NUM-FILA LINE LINEA-EVENTO-ACTUAL COL 03
+               PIC 9(8) FROM EVE-NUM.
+           05 EVE-NOMBRE-FILA LINE LINEA-EVENTO-ACTUAL COL 10
+               PIC X(30) FROM EVE-NOMBRE.
+           05 EVE-DIA-FILA LINE LINEA-EVENTO-ACTUAL COL 42
+               PIC 99 FROM EVE-DIA.
+           05 EVE-SEP-1-FILA LINE LINEA-EVENTO-ACTUAL COL 44
+               PIC A FROM "-".
+           05 EVE-MES-FILA LINE LINEA-EVENTO-ACTUAL COL 45
+               PIC 99 FROM EVE-MES.
+           05 EVE-SEP-2-FILA LINE LINEA-EVENTO-ACTUAL COL 47
+               PIC A FROM "-".
+           05 EVE-ANO-FILA LINE LINEA-EVENTO-ACTUAL COL 48
+               PIC 9(4) FROM EVE-ANO.
+           05 EVE-LUGAR-FILA LINE LINEA-EVENTO-ACTUAL COL 51
+               PIC X(14) FROM EVE-LUGAR.
+           05 EVE-PRECIO-ENT-FILA LINE LINEA-EVENTO-ACTUAL COL 66
+               PIC 9(5) FROM EVE-PRECIO-ENT.
+           05 EVE-SEP-3-FILA LINE LINEA-EVENTO-ACTUAL COL 71
+               PIC A FROM ",".
+           05 EVE-PRECIO-DEC-FILA LINE LINEA-EVENTO-ACTUAL COL 72
+               PIC 99 FROM EVE-PRECIO-DEC.
+
+       PROCEDURE DIVISION USING TNUM-P.
+           COPY "IMPRIMIR-CABECERA.cpy".
+
+       LISTAR-EVENTOS.
+           MOVE 0 TO EVENTO-LINEA.
+           OPEN INPUT EVENTOS.
+           IF FSEV = 35
+               GO TO SIN-EVENTOS.
+           IF FSEV NOT = 00
+               GO TO PSYS-ERR.
+           DISPLAY (6, 20) "Entradas de espectaculos disponibles".
+           DISPLAY (8, 03) "Ref.".
+           DISPLAY (8, 10) "Espectaculo".
+           DISPLAY (8, 42) "Fecha".
+           DISPLAY (8, 51) "Lugar".
+           DISPLAY (8, 66) "Precio".
+
+       LISTAR-EVENTOS-LEER.
+           READ EVENTOS NEXT RECORD
+               AT END GO TO LISTAR-EVENTOS-FIN.
+           IF EVE-PLAZAS = 0
+               GO TO LISTAR-EVENTOS-LEER.
+           ADD 1 TO EVENTO-LINEA.
+           ADD 8 TO EVENTO-LINEA GIVING LINEA-EVENTO-ACTUAL.
+           DISPLAY FILA-EVENTO.
+           IF EVENTO-LINEA = 10
+               GO TO LISTAR-EVENTOS-FIN.
+           GO TO LISTAR-EVENTOS-LEER.
+
+       LISTAR-EVENTOS-FIN.
+           CLOSE EVENTOS.
+           IF EVENTO-LINEA = 0
+               GO TO SIN-EVENTOS.
+
+       PSELECCIONAR.
+           DISPLAY (20, 15) "Ref. de la entrada a comprar:".
+           DISPLAY (24, 01) "Enter - Aceptar".
+           DISPLAY (24, 65) "ESC - Cancelar".
+           ACCEPT PANTALLA-EVENTO ON EXCEPTION
+               IF ESC-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PSELECCIONAR.
+
+           OPEN I-O EVENTOS.
+           IF FSEV NOT = 00
+               GO TO PSYS-ERR.
+           MOVE EVE-NUM-USUARIO TO EVE-NUM.
+           READ EVENTOS INVALID KEY GO TO PEVENTO-ERR.
+           IF EVE-PLAZAS = 0
+               GO TO PSINPLAZAS-ERR.
+
+       VALIDAR-SALDO-EVENTO.
+           MOVE TNUM-P TO TARJETA-CALCULO.
+           PERFORM LEER-SALDO-TARJETA THRU LEER-SALDO-TARJETA-EXIT.
+           COMPUTE CENT-SALDO = (SALDO-ENT * 100) + SALDO-DEC.
+           COMPUTE CENT-PRECIO =
+               (EVE-PRECIO-ENT * 100) + EVE-PRECIO-DEC.
+           IF CENT-PRECIO > CENT-SALDO
+               GO TO PSALDO-ERR.
+           COMPUTE CENT-NUEVO-SALDO = CENT-SALDO - CENT-PRECIO.
+           COMPUTE NUEVO-SALDO-ENT = CENT-NUEVO-SALDO / 100.
+           COMPUTE NUEVO-SALDO-DEC =
+               FUNCTION MOD(CENT-NUEVO-SALDO, 100).
+
+       CONFIRMAR-COMPRA.
+           SUBTRACT 1 FROM EVE-PLAZAS.
+           REWRITE EVENTO-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE EVENTOS.
+
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT.
+           COPY "ABRIR-MOVIMIENTOS-ESCRITURA.cpy".
+           MOVE NUEVO-MOV-NUM TO MOV-NUM.
+           MOVE TNUM-P TO MOV-TARJETA.
+           MOVE ANO TO MOV-ANO.
+           MOVE MES TO MOV-MES.
+           MOVE DIA TO MOV-DIA.
+           MOVE HORAS TO MOV-HOR.
+           MOVE MINUTOS TO MOV-MIN.
+           MOVE SEGUNDOS TO MOV-SEG.
+           MOVE DIF-GMT TO MOV-GMT.
+           COMPUTE MOV-IMPORTE = EVE-PRECIO-ENT + (EVE-PRECIO-DEC / 100).
+           MOVE "ENTRADA" TO MOV-CONCEPTO.
+           MOVE 04 TO MOV-TIPO.
+           MOVE 01 TO MOV-DIVISA.
+           COMPUTE MOV-SALDOPOS = CENT-NUEVO-SALDO / 100.
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+
+           MOVE TNUM-P TO NOTIF-TARJETA.
+           MOVE "MOVIMIENTO" TO NOTIF-TIPO.
+           MOVE "ENTRADA" TO NOTIF-CONCEPTO.
+           MOVE EVE-PRECIO-ENT TO NOTIF-IMPORTE-ENT.
+           MOVE EVE-PRECIO-DEC TO NOTIF-IMPORTE-DEC.
+           PERFORM ENCOLAR-NOTIFICACION THRU ENCOLAR-NOTIFICACION-EXIT.
+
+           MOVE TNUM-P TO TARJETA-CALCULO.
+           MOVE NUEVO-SALDO-ENT TO NUEVO-SALDO-CACHE-ENT.
+           MOVE NUEVO-SALDO-DEC TO NUEVO-SALDO-CACHE-DEC.
+           PERFORM ACTUALIZAR-SALDO-TARJETA
+               THRU ACTUALIZAR-SALDO-TARJETA-EXIT.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY (8, 20) "Comprar entradas de espectaculos".
+           DISPLAY (11, 20) "La entrada se ha comprado con exito".
+           DISPLAY (24, 33) "Enter - Aceptar".
+           GO TO CONFIRMAR-COMPRA-ENTER.
+
+       CONFIRMAR-COMPRA-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO CONFIRMAR-COMPRA-ENTER.
+
+       SIN-EVENTOS.
+           DISPLAY (11, 20) "No hay entradas disponibles"
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (24, 33) "Enter - Aceptar".
+           GO TO SIN-EVENTOS-ENTER.
+
+       SIN-EVENTOS-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO SIN-EVENTOS-ENTER.
+
+       PEVENTO-ERR.
+           CLOSE EVENTOS.
+           DISPLAY (22, 15) "La referencia indicada no es valida"
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (24, 33) "Enter - Aceptar".
+           GO TO PEVENTO-ERR-ENTER.
+
+       PEVENTO-ERR-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO PEVENTO-ERR-ENTER.
+
+       PSINPLAZAS-ERR.
+           CLOSE EVENTOS.
+           DISPLAY (22, 15) "No quedan entradas para ese espectaculo"
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (24, 33) "Enter - Aceptar".
+           GO TO PSINPLAZAS-ERR-ENTER.
+
+       PSINPLAZAS-ERR-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO PSINPLAZAS-ERR-ENTER.
+
+       PSALDO-ERR.
+           CLOSE EVENTOS.
+           DISPLAY (22, 15) "No dispone de saldo suficiente"
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (24, 33) "Enter - Aceptar".
+           GO TO PSALDO-ERR-ENTER.
+
+       PSALDO-ERR-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO PSALDO-ERR-ENTER.
+
+           COPY "LEER-SALDO-TARJETA.cpy".
+           COPY "ACTUALIZAR-SALDO-TARJETA.cpy".
+           COPY "SIGUIENTE-MOV-NUM.cpy".
+           COPY "REGISTRAR-ERROR.cpy".
+           COPY "ENCOLAR-NOTIFICACION.cpy".
+
+       PSYS-ERR.
+           CLOSE TARJETAS.
+           CLOSE EVENTOS.
+           CLOSE F-MOVIMIENTOS.
+
+           MOVE "BANK7" TO ERROR-PROGRAMA.
+           IF FST NOT = 00
+               MOVE FST TO ERROR-FS
+           ELSE
+               IF FSEV NOT = 00
+                   MOVE FSEV TO ERROR-FS
+               ELSE
+                   MOVE FSM TO ERROR-FS.
+           PERFORM REGISTRAR-ERROR THRU REGISTRAR-ERROR-EXIT.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COLUMN 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COLUMN 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (24, 33) "Enter - Aceptar".
+
+       PSYS-ERR-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PSYS-ERR-ENTER.

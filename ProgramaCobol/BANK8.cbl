@@ -6,37 +6,42 @@
            CRT STATUS IS KEYBOARD-STATUS.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT TARJETAS ASSIGN TO DISK
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS TNUM
-           FILE STATUS IS FST.
-
-           SELECT INTENTOS ASSIGN TO DISK
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS DYNAMIC
-           RECORD KEY IS INUM
-           FILE STATUS IS FSI.
+           COPY "TARJETAS-SEL.cpy".
+
+           COPY "INTENTOS-SEL.cpy".
+
+           COPY "PARAMETROS-SEL.cpy".
+
+           COPY "ERRORES-SEL.cpy".
+
+           COPY "INTENTOS-HIST-SEL.cpy".
+
+           COPY "CONTADORES-SEL.cpy".
 
        DATA DIVISION.
        FILE SECTION.
-       FD TARJETAS
-           LABEL RECORD STANDARD
-           VALUE OF FILE-ID IS "tarjetas.ubd".
-       01 TAJETAREG.
-           02 TNUM      PIC 9(16).
-           02 TPIN      PIC  9(4).
-
-       FD INTENTOS
-           LABEL RECORD STANDARD
-           VALUE OF FILE-ID IS "intentos.ubd".
-       01 INTENTOSREG.
-           02 INUM      PIC 9(16).
-           02 IINTENTOS PIC 9(1).
+           COPY "TARJETAS-FD.cpy".
+
+           COPY "INTENTOS-FD.cpy".
+
+           COPY "PARAMETROS-FD.cpy".
+
+           COPY "ERRORES-FD.cpy".
+
+           COPY "INTENTOS-HIST-FD.cpy".
+
+           COPY "CONTADORES-FD.cpy".
 
        WORKING-STORAGE SECTION.
        77 FST                      PIC  X(2).
        77 FSI                      PIC  X(2).
+       77 FSP                      PIC  X(2).
+       77 FSE                      PIC  X(2).
+       77 FSIH                     PIC  X(2).
+       77 FSCO                     PIC  X(2).
+           COPY "PARAMETROS-WS.cpy".
+           COPY "ERROR-WS.cpy".
+           COPY "IH-NUM-WS.cpy".
        78 BLACK   VALUE 0.
        78 BLUE    VALUE 1.
        78 GREEN   VALUE 2.
@@ -66,6 +71,10 @@
        77 PRESSED-KEY              PIC  9(4).
        77 PIN-INTRODUCIDO          PIC  9(4).
        77 CHOICE                   PIC  9(1).
+       01 NUEVO-PIN-INTRODUCIDO    PIC 9(4).
+       01 NUEVO-PIN-DIGITOS REDEFINES NUEVO-PIN-INTRODUCIDO.
+           05 NPD                  PIC 9(1) OCCURS 4 TIMES.
+       77 REPITE-PIN-INTRODUCIDO   PIC  9(4).
 
        LINKAGE SECTION.
        77 TNUM-P                     PIC  9(16).
@@ -77,9 +86,9 @@
            05 ACTUAL-PIN BLANK ZERO SECURE LINE 10 COL 50
                PIC 9(4) USING PIN-INTRODUCIDO.
            05 NUEVO-PIN BLANK ZERO AUTO LINE 11 COL 50
-               PIC 9(4) USING PIN-INTRODUCIDO.
+               PIC 9(4) USING NUEVO-PIN-INTRODUCIDO.
            05 REPITE-PIN BLANK ZERO AUTO LINE 12 COL 50
-               PIC 9(4) USING PIN-INTRODUCIDO.
+               PIC 9(4) USING REPITE-PIN-INTRODUCIDO.
        PROCEDURE DIVISION USING TNUM-P.
        IMPRIMIR-CABECERA.
            SET ENVIRONMENT 'COB_SCREEN_EXCEPTIONS' TO 'Y'
@@ -120,26 +129,34 @@
 
        VERIFICAR-CAMBIO-VALIDO.
            OPEN I-O TARJETAS.
+           IF FST = 35
+               GO TO PSYS-NOFICHERO.
            IF FST NOT = 00
                GO TO PSYS-ERR.
            MOVE TNUM-P TO TNUM.
            READ TARJETAS INVALID KEY GO TO PSYS-ERR.
            OPEN I-O INTENTOS.
+           IF FSI = 35
+               GO TO PSYS-NOFICHERO.
            IF FSI NOT = 00
                GO TO PSYS-ERR.
            MOVE TNUM TO INUM.
            READ INTENTOS INVALID KEY GO TO PSYS-ERR.
            IF IINTENTOS = 0
-               GO TO PINT-ERR.
+               PERFORM VERIFICAR-DESBLOQUEO
+                   THRU VERIFICAR-DESBLOQUEO-EXIT
+               IF IINTENTOS = 0
+                   GO TO PINT-ERR.
            IF ACTUAL-PIN NOT = TPIN
                GO TO PPIN-ERR.
            PERFORM REINICIAR-INTENTOS THRU REINICIAR-INTENTOS.
            IF NUEVO-PIN <> REPITE-PIN
-               GO TO PSYS-ERR.
+               GO TO PPIN-NOCOINCIDE-ERR.
+           PERFORM VERIFICAR-PIN-DEBIL THRU VERIFICAR-PIN-DEBIL-EXIT.
 
        CAMBIAR-CLAVE.
            MOVE NUEVO-PIN TO TPIN
-           REWRITE TAJETAREG.
+           REWRITE TAJETAREG INVALID KEY GO TO PSYS-ERR.
            CLOSE TARJETAS.
            CLOSE INTENTOS.
 
@@ -147,17 +164,58 @@
            DISPLAY (8, 28) "Cambio de clave personal".
            DISPLAY (10, 28) "Vuelva mas tarde"
            DISPLAY (24, 33) "Enter - Aceptar".
+           GO TO CAMBIAR-CLAVE-ENTER.
+
+       CAMBIAR-CLAVE-ENTER.
            ACCEPT PRESSED-KEY ON EXCEPTION
                IF ENTER-PRESSED
-                   GO TO IMPRIMIR-CABECERA
+                   EXIT PROGRAM
                ELSE
-                   GO TO CAMBIAR-CLAVE.
-               EXIT PROGRAM.
+                   GO TO CAMBIAR-CLAVE-ENTER.
+
+           COPY "REGISTRAR-ERROR.cpy".
+
+      * deja constancia en el historico de intentos de cada PIN
+      * erroneo, para que el batch de deteccion de fraude pueda
+      * detectar tarjetas atacadas a lo largo de varios dias
+       REGISTRAR-INT-HIST.
+           MOVE TNUM TO IH-TARJETA.
+           PERFORM SIGUIENTE-IH-NUM THRU SIGUIENTE-IH-NUM-EXIT.
+           MOVE NUEVO-IH-NUM TO IH-NUM.
+           MOVE ANO TO IH-ANO.
+           MOVE MES TO IH-MES.
+           MOVE DIA TO IH-DIA.
+           MOVE HORAS TO IH-HOR.
+           MOVE MINUTOS TO IH-MIN.
+           MOVE SEGUNDOS TO IH-SEG.
+           OPEN I-O INTENTOS-HIST.
+           IF FSIH = 35
+               OPEN OUTPUT INTENTOS-HIST
+           END-IF.
+           IF FSIH NOT = 00
+               GO TO PSYS-ERR.
+           WRITE INTENTO-HIST-REG.
+           CLOSE INTENTOS-HIST.
+       REGISTRAR-INT-HIST-EXIT.
+           EXIT.
+
+           COPY "SIGUIENTE-IH-NUM.cpy".
 
         PSYS-ERR.
 
            CLOSE TARJETAS.
            CLOSE INTENTOS.
+           CLOSE PARAMETROS.
+
+           MOVE "BANK8" TO ERROR-PROGRAMA.
+           IF FST NOT = 00
+               MOVE FST TO ERROR-FS
+           ELSE
+               IF FSI NOT = 00
+                   MOVE FSI TO ERROR-FS
+               ELSE
+                   MOVE FSP TO ERROR-FS.
+           PERFORM REGISTRAR-ERROR THRU REGISTRAR-ERROR-EXIT.
 
            PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
            DISPLAY "Ha ocurrido un error interno" LINE 9 COLUMN 25
@@ -169,6 +227,28 @@
            DISPLAY (24, 33) "Enter - Aceptar".
            GO TO PINT-ERR-ENTER.
 
+      * ficheros maestros no encontrados (FST/FSI = 35): el sistema
+      * no esta operativo, distinto de un fallo de E/S real
+       PSYS-NOFICHERO.
+
+           CLOSE TARJETAS.
+           CLOSE INTENTOS.
+
+           MOVE "BANK8" TO ERROR-PROGRAMA.
+           MOVE "35" TO ERROR-FS.
+           PERFORM REGISTRAR-ERROR THRU REGISTRAR-ERROR-EXIT.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "El sistema no esta disponible en este momento"
+               LINE 9 COLUMN 17
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COLUMN 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (24, 33) "Enter - Aceptar".
+           GO TO PINT-ERR-ENTER.
+
 
        PINT-ERR.
 
@@ -195,13 +275,21 @@
                GO TO IMPRIMIR-CABECERA
            ELSE
                GO TO PINT-ERR-ENTER.
-           GO TO IMPRIMIR-CABECERA.
 
 
        PPIN-ERR.
            SUBTRACT 1 FROM IINTENTOS.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           MOVE ANO TO I-ULT-FALLO-ANO.
+           MOVE MES TO I-ULT-FALLO-MES.
+           MOVE DIA TO I-ULT-FALLO-DIA.
+           MOVE HORAS TO I-ULT-FALLO-HOR.
+           MOVE MINUTOS TO I-ULT-FALLO-MIN.
+           MOVE SEGUNDOS TO I-ULT-FALLO-SEG.
            REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
 
+           PERFORM REGISTRAR-INT-HIST THRU REGISTRAR-INT-HIST-EXIT.
+
            CLOSE TARJETAS.
            CLOSE INTENTOS.
 
@@ -234,9 +322,70 @@
                    GO TO PPIN-ERR-ENTER.
 
 
+       PPIN-NOCOINCIDE-ERR.
+           CLOSE TARJETAS.
+           CLOSE INTENTOS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Las claves no coinciden"
+               LINE 9 COLUMN 28
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (24, 33) "Enter - Aceptar".
+
+       PPIN-NOCOINCIDE-ERR-ENTER.
+           ACCEPT CHOICE ON EXCEPTION
+           IF ENTER-PRESSED
+               GO TO INTRODUCIR-PINS
+           ELSE
+               GO TO PPIN-NOCOINCIDE-ERR-ENTER.
+
+
+       PPIN-DEBIL-ERR.
+           CLOSE TARJETAS.
+           CLOSE INTENTOS.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "La nueva clave no es lo bastante segura"
+               LINE 9 COLUMN 20
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Evite claves como 0000, 1234 o su clave actual"
+               LINE 11 COLUMN 15
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (24, 33) "Enter - Aceptar".
+
+       PPIN-DEBIL-ERR-ENTER.
+           ACCEPT CHOICE ON EXCEPTION
+           IF ENTER-PRESSED
+               GO TO INTRODUCIR-PINS
+           ELSE
+               GO TO PPIN-DEBIL-ERR-ENTER.
+
+
+       VERIFICAR-PIN-DEBIL.
+           IF NPD(1) = NPD(2) AND NPD(2) = NPD(3) AND NPD(3) = NPD(4)
+               GO TO PPIN-DEBIL-ERR.
+           IF NPD(2) = NPD(1) + 1 AND NPD(3) = NPD(2) + 1
+                   AND NPD(4) = NPD(3) + 1
+               GO TO PPIN-DEBIL-ERR.
+           IF NPD(2) = NPD(1) - 1 AND NPD(3) = NPD(2) - 1
+                   AND NPD(4) = NPD(3) - 1
+               GO TO PPIN-DEBIL-ERR.
+           IF NUEVO-PIN-INTRODUCIDO = TPIN
+               GO TO PPIN-DEBIL-ERR.
+       VERIFICAR-PIN-DEBIL-EXIT.
+           EXIT.
+
+
        REINICIAR-INTENTOS.
-           MOVE 3 TO IINTENTOS.
+           PERFORM LEER-MAX-INTENTOS THRU LEER-MAX-INTENTOS-EXIT.
+           MOVE MAX-INTENTOS TO IINTENTOS.
            REWRITE INTENTOSREG INVALID KEY GO TO PSYS-ERR.
 
+           COPY "LEER-MAX-INTENTOS.cpy".
+           COPY "VERIFICAR-DESBLOQUEO.cpy".
+
        SLEEP.
            GO TO SLEEP.

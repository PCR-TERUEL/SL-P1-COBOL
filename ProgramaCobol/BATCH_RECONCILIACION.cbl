@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-RECONCILIACION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "TARJETAS-SEL.cpy".
+           COPY "MOVIMIENTOS-SEL.cpy".
+           COPY "EXCEPCIONES-SEL.cpy".
+
+           COPY "ERRORES-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "TARJETAS-FD.cpy".
+           COPY "MOVIMIENTOS-FD.cpy".
+           COPY "EXCEPCIONES-FD.cpy".
+
+           COPY "ERRORES-FD.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 FST                       PIC   X(2).
+       77 FSM                       PIC   X(2).
+       77 FSX                       PIC   X(2).
+       77 FSE                       PIC   X(2).
+           COPY "SALDO-WS.cpy".
+           COPY "PANTALLA-WS.cpy".
+           COPY "ERROR-WS.cpy".
+
+       77 CENT-SALDO-CACHE          PIC S9(11).
+       77 CENT-SALDO-CALC           PIC S9(11).
+       77 NUM-TARJETAS              PIC  9(6) VALUE 0.
+       77 NUM-EXCEPCIONES           PIC  9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           PERFORM RECONCILIAR-TARJETAS THRU RECONCILIAR-TARJETAS-EXIT.
+           DISPLAY "Reconciliacion completada. Tarjetas revisadas: "
+               NUM-TARJETAS " Excepciones encontradas: "
+               NUM-EXCEPCIONES.
+           STOP RUN.
+
+       RECONCILIAR-TARJETAS.
+           MOVE 0 TO NUM-TARJETAS.
+           MOVE 0 TO NUM-EXCEPCIONES.
+           OPEN INPUT TARJETAS.
+           IF FST = 35
+               GO TO RECONCILIAR-TARJETAS-EXIT.
+           IF FST NOT = 00
+               GO TO PSYS-ERR.
+           OPEN OUTPUT EXCEPCIONES.
+           IF FSX NOT = 00
+               GO TO PSYS-ERR.
+
+       RECONCILIAR-TARJETAS-LEER.
+           READ TARJETAS NEXT RECORD
+               AT END GO TO RECONCILIAR-TARJETAS-CERRAR.
+           ADD 1 TO NUM-TARJETAS.
+           MOVE TNUM TO TARJETA-CALCULO.
+           PERFORM CALCULAR-SALDO THRU CALCULAR-SALDO-EXIT.
+           COMPUTE CENT-SALDO-CACHE = (TSALDO-ENT * 100) + TSALDO-DEC.
+           COMPUTE CENT-SALDO-CALC = (SALDO-ENT * 100) + SALDO-DEC.
+           IF CENT-SALDO-CACHE NOT = CENT-SALDO-CALC
+               PERFORM ESCRIBIR-EXCEPCION THRU ESCRIBIR-EXCEPCION-EXIT.
+           GO TO RECONCILIAR-TARJETAS-LEER.
+
+       RECONCILIAR-TARJETAS-CERRAR.
+           CLOSE TARJETAS.
+           CLOSE EXCEPCIONES.
+       RECONCILIAR-TARJETAS-EXIT.
+           EXIT.
+
+       ESCRIBIR-EXCEPCION.
+           ADD 1 TO NUM-EXCEPCIONES.
+           MOVE TNUM TO EXC-TARJETA.
+           MOVE TSALDO-ENT TO EXC-SALDO-CACHE-ENT.
+           MOVE TSALDO-DEC TO EXC-SALDO-CACHE-DEC.
+           MOVE SALDO-ENT TO EXC-SALDO-CALC-ENT.
+           MOVE SALDO-DEC TO EXC-SALDO-CALC-DEC.
+           WRITE EXCEPCION-REG.
+           IF FSX NOT = 00
+               GO TO PSYS-ERR.
+       ESCRIBIR-EXCEPCION-EXIT.
+           EXIT.
+
+           COPY "CALCULAR-SALDO.cpy".
+
+           COPY "REGISTRAR-ERROR.cpy".
+
+       PSYS-ERR.
+           MOVE "BATCH-RE" TO ERROR-PROGRAMA.
+           IF FST NOT = 00
+               MOVE FST TO ERROR-FS
+           ELSE
+               IF FSM NOT = 00
+                   MOVE FSM TO ERROR-FS
+               ELSE
+                   MOVE FSX TO ERROR-FS.
+           PERFORM REGISTRAR-ERROR THRU REGISTRAR-ERROR-EXIT.
+
+           DISPLAY "ERROR: fallo de E/S en el proceso batch de "
+               "reconciliacion de saldos. FST=" FST " FSM=" FSM
+               " FSX=" FSX.
+           STOP RUN.

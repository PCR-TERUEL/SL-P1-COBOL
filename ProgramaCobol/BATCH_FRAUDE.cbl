@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-FRAUDE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "INTENTOS-HIST-SEL.cpy".
+           COPY "TRANSFERENCIAS-SEL.cpy".
+           COPY "PARAMETROS-SEL.cpy".
+           COPY "FRAUDE-SEL.cpy".
+
+           COPY "ERRORES-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "INTENTOS-HIST-FD.cpy".
+           COPY "TRANSFERENCIAS-FD.cpy".
+           COPY "PARAMETROS-FD.cpy".
+           COPY "FRAUDE-FD.cpy".
+
+           COPY "ERRORES-FD.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 FSIH                      PIC   X(2).
+       77 FST                       PIC   X(2).
+       77 FSP                       PIC   X(2).
+       77 FSF                       PIC   X(2).
+       77 FSE                       PIC   X(2).
+           COPY "PANTALLA-WS.cpy".
+           COPY "PARAMETROS-WS.cpy".
+           COPY "ERROR-WS.cpy".
+
+       77 TARJETA-ACTUAL            PIC  9(16) VALUE 0.
+       77 NUM-FALLOS-TARJETA        PIC  9(03) VALUE 0.
+       77 NUM-TARJETAS-MARCADAS     PIC  9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           PERFORM LEER-UMBRAL-FRAUDE THRU LEER-UMBRAL-FRAUDE-EXIT.
+
+           OPEN OUTPUT FRAUDE.
+           IF FSF NOT = 00
+               GO TO PSYS-ERR.
+
+           PERFORM DETECTAR-INTENTOS THRU DETECTAR-INTENTOS-EXIT.
+           PERFORM DETECTAR-IMPORTES THRU DETECTAR-IMPORTES-EXIT.
+
+           CLOSE FRAUDE.
+           DISPLAY "Deteccion de fraude completada. Tarjetas "
+               "marcadas: " NUM-TARJETAS-MARCADAS.
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      * recorre el historico de intentos en orden de tarjeta (via
+      * la clave alternativa IH-TARJETA) y marca cualquier tarjeta
+      * cuyo numero de PIN erroneos alcance el umbral configurado
+      *----------------------------------------------------------*
+       DETECTAR-INTENTOS.
+           MOVE 0 TO NUM-FALLOS-TARJETA.
+           MOVE 0 TO TARJETA-ACTUAL.
+           OPEN INPUT INTENTOS-HIST.
+           IF FSIH = 35
+               GO TO DETECTAR-INTENTOS-EXIT.
+           IF FSIH NOT = 00
+               GO TO PSYS-ERR.
+
+           MOVE 0 TO IH-TARJETA.
+           START INTENTOS-HIST KEY IS >= IH-TARJETA
+               INVALID KEY GO TO DETECTAR-INTENTOS-CERRAR.
+
+       DETECTAR-INTENTOS-LEER.
+           READ INTENTOS-HIST NEXT RECORD
+               AT END GO TO DETECTAR-INTENTOS-FIN.
+           IF IH-TARJETA NOT = TARJETA-ACTUAL
+               PERFORM MARCAR-INTENTOS THRU MARCAR-INTENTOS-EXIT
+               MOVE IH-TARJETA TO TARJETA-ACTUAL
+               MOVE 0 TO NUM-FALLOS-TARJETA.
+           ADD 1 TO NUM-FALLOS-TARJETA.
+           GO TO DETECTAR-INTENTOS-LEER.
+
+       DETECTAR-INTENTOS-FIN.
+           PERFORM MARCAR-INTENTOS THRU MARCAR-INTENTOS-EXIT.
+
+       DETECTAR-INTENTOS-CERRAR.
+           CLOSE INTENTOS-HIST.
+       DETECTAR-INTENTOS-EXIT.
+           EXIT.
+
+       MARCAR-INTENTOS.
+           IF NUM-FALLOS-TARJETA >= UMBRAL-INTENTOS-FRAUDE
+               MOVE TARJETA-ACTUAL TO FRA-TARJETA
+               MOVE "PIN" TO FRA-MOTIVO
+               MOVE NUM-FALLOS-TARJETA TO FRA-NUM-FALLOS
+               MOVE 0 TO FRA-IMPORTE-ENT
+               MOVE 0 TO FRA-IMPORTE-DEC
+               WRITE FRAUDE-REG
+               ADD 1 TO NUM-TARJETAS-MARCADAS.
+       MARCAR-INTENTOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * recorre las transferencias buscando importes que superen
+      * el umbral configurado, tarjeta a tarjeta
+      *----------------------------------------------------------*
+       DETECTAR-IMPORTES.
+           OPEN INPUT TRANSFERENCIAS.
+           IF FST = 35
+               GO TO DETECTAR-IMPORTES-EXIT.
+           IF FST NOT = 00
+               GO TO PSYS-ERR.
+
+       DETECTAR-IMPORTES-LEER.
+           READ TRANSFERENCIAS NEXT RECORD
+               AT END GO TO DETECTAR-IMPORTES-CERRAR.
+           IF T-IMPORTE >= UMBRAL-IMPORTE-FRAUDE
+               MOVE T-TARJETA-ORIGEN TO FRA-TARJETA
+               MOVE "IMPORTE" TO FRA-MOTIVO
+               MOVE 0 TO FRA-NUM-FALLOS
+               COMPUTE FRA-IMPORTE-ENT =
+                   FUNCTION INTEGER-PART(T-IMPORTE)
+               COMPUTE FRA-IMPORTE-DEC =
+                   FUNCTION ABS(T-IMPORTE - FRA-IMPORTE-ENT) * 100
+               WRITE FRAUDE-REG
+               ADD 1 TO NUM-TARJETAS-MARCADAS.
+           GO TO DETECTAR-IMPORTES-LEER.
+
+       DETECTAR-IMPORTES-CERRAR.
+           CLOSE TRANSFERENCIAS.
+       DETECTAR-IMPORTES-EXIT.
+           EXIT.
+
+           COPY "LEER-UMBRAL-FRAUDE.cpy".
+
+           COPY "REGISTRAR-ERROR.cpy".
+
+       PSYS-ERR.
+           CLOSE INTENTOS-HIST.
+           CLOSE TRANSFERENCIAS.
+           CLOSE PARAMETROS.
+           CLOSE FRAUDE.
+
+           MOVE "BATCH-FR" TO ERROR-PROGRAMA.
+           IF FSIH NOT = 00
+               MOVE FSIH TO ERROR-FS
+           ELSE
+               IF FST NOT = 00
+                   MOVE FST TO ERROR-FS
+               ELSE
+                   IF FSP NOT = 00
+                       MOVE FSP TO ERROR-FS
+                   ELSE
+                       MOVE FSF TO ERROR-FS.
+           PERFORM REGISTRAR-ERROR THRU REGISTRAR-ERROR-EXIT.
+
+           DISPLAY "ERROR: fallo de E/S en el proceso batch de "
+               "deteccion de fraude. FSIH=" FSIH " FST=" FST
+               " FSP=" FSP " FSF=" FSF.
+           STOP RUN.

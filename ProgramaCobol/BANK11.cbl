@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK11.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "TARJETAS-SEL.cpy".
+           COPY "CLIENTES-SEL.cpy".
+           COPY "ERRORES-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "TARJETAS-FD.cpy".
+           COPY "CLIENTES-FD.cpy".
+           COPY "ERRORES-FD.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 FST                       PIC   X(2).
+       77 FSC                       PIC   X(2).
+       77 FSE                       PIC   X(2).
+           COPY "PANTALLA-WS.cpy".
+           COPY "ERROR-WS.cpy".
+
+       LINKAGE SECTION.
+       77 TNUM-P                    PIC  9(16).
+
+       SCREEN SECTION.
+           COPY "CABECERA-BLUE.cpy".
+
+       01 DATOS-CLIENTE-ACCEPT.
+           05 DATOS-DIRECCION-F AUTO LINE 14 COL 25
+               PIC X(40) USING CLI-DIRECCION.
+           05 DATOS-TELEFONO-F AUTO LINE 15 COL 25
+               PIC X(15) USING CLI-TELEFONO.
+
+       PROCEDURE DIVISION USING TNUM-P.
+           COPY "IMPRIMIR-CABECERA.cpy".
+
+           OPEN INPUT TARJETAS.
+           IF FST = 35
+               GO TO PSYS-NOFICHERO.
+           IF FST NOT = 00
+               GO TO PSYS-ERR.
+           MOVE TNUM-P TO TNUM.
+           READ TARJETAS INVALID KEY GO TO PSYS-ERR.
+           CLOSE TARJETAS.
+
+           OPEN I-O CLIENTES.
+           IF FSC = 35
+               GO TO PSYS-NOFICHERO.
+           IF FSC NOT = 00
+               GO TO PSYS-ERR.
+           MOVE TTITULAR TO CLI-COD.
+           READ CLIENTES INVALID KEY GO TO PSYS-ERR.
+
+       PDATOS.
+           DISPLAY (8, 25) "Mis datos".
+           DISPLAY (11, 10) "Nombre:".
+           DISPLAY (11, 25) CLI-NOMBRE.
+           DISPLAY (12, 10) "Apellidos:".
+           DISPLAY (12, 25) CLI-APELLIDOS.
+           DISPLAY (13, 10) "DNI:".
+           DISPLAY (13, 25) CLI-DNI.
+           DISPLAY (14, 10) "Direccion:".
+           DISPLAY (15, 10) "Telefono:".
+           DISPLAY (24, 01) "Enter - Guardar cambios".
+           DISPLAY (24, 65) "ESC - Cancelar".
+           ACCEPT DATOS-CLIENTE-ACCEPT ON EXCEPTION
+               IF ESC-PRESSED
+                   GO TO PDATOS-CANCELADO
+               ELSE
+                   GO TO PDATOS.
+
+           REWRITE CLIENTEREG INVALID KEY GO TO PSYS-ERR.
+           CLOSE CLIENTES.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY (8, 25) "Mis datos".
+           DISPLAY (11, 20) "Sus datos se han actualizado".
+           DISPLAY (24, 33) "Enter - Aceptar".
+           GO TO PDATOS-ENTER.
+
+       PDATOS-CANCELADO.
+           CLOSE CLIENTES.
+           EXIT PROGRAM.
+
+       PDATOS-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PDATOS-ENTER.
+
+           COPY "REGISTRAR-ERROR.cpy".
+
+       PSYS-ERR.
+           CLOSE TARJETAS.
+           CLOSE CLIENTES.
+
+           MOVE "BANK11" TO ERROR-PROGRAMA.
+           IF FST NOT = 00
+               MOVE FST TO ERROR-FS
+           ELSE
+               MOVE FSC TO ERROR-FS.
+           PERFORM REGISTRAR-ERROR THRU REGISTRAR-ERROR-EXIT.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COLUMN 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COLUMN 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (24, 33) "Enter - Aceptar".
+
+       PSYS-ERR-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PSYS-ERR-ENTER.
+
+      * ficheros maestros no encontrados: el sistema no esta operativo,
+      * distinto de un fallo de E/S real
+       PSYS-NOFICHERO.
+           CLOSE TARJETAS.
+           CLOSE CLIENTES.
+
+           MOVE "BANK11" TO ERROR-PROGRAMA.
+           MOVE "35" TO ERROR-FS.
+           PERFORM REGISTRAR-ERROR THRU REGISTRAR-ERROR-EXIT.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "El sistema no esta disponible en este momento"
+               LINE 9 COLUMN 17
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COLUMN 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (24, 33) "Enter - Aceptar".
+           GO TO PSYS-ERR-ENTER.

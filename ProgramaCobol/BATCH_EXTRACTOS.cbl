@@ -0,0 +1,314 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-EXTRACTOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "TARJETAS-SEL.cpy".
+           COPY "MOVIMIENTOS-SEL.cpy".
+           COPY "TRANSFERENCIAS-SEL.cpy".
+           COPY "EXTRACTO-SEL.cpy".
+
+           COPY "ERRORES-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "TARJETAS-FD.cpy".
+           COPY "MOVIMIENTOS-FD.cpy".
+           COPY "TRANSFERENCIAS-FD.cpy".
+           COPY "EXTRACTO-FD.cpy".
+
+           COPY "ERRORES-FD.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 FST                       PIC   X(2).
+       77 FSM                       PIC   X(2).
+       77 FSX                       PIC   X(2).
+       77 FSE                       PIC   X(2).
+           COPY "PANTALLA-WS.cpy".
+           COPY "ERROR-WS.cpy".
+
+       77 ANO-PERIODO                PIC  9(4).
+       77 MES-PERIODO                PIC  9(2).
+       77 FECHA-INICIO-PERIODO       PIC  9(8).
+       77 FECHA-FIN-PERIODO          PIC  9(8).
+       77 FECHA-MOV-CALC             PIC  9(8).
+       77 ULTIMO-DIA-MES             PIC  9(2).
+
+       77 SALDO-APERTURA-ENT         PIC S9(9).
+       77 SALDO-APERTURA-DEC         PIC  9(2).
+       77 SALDO-CIERRE-ENT           PIC S9(9).
+       77 SALDO-CIERRE-DEC           PIC  9(2).
+       77 CABECERA-ESCRITA           PIC  9(1).
+       77 IMPORTE-ENT-MOS            PIC S9(9).
+       77 IMPORTE-DEC-MOS            PIC  9(2).
+
+       77 NUM-TARJETAS               PIC  9(6) VALUE 0.
+       77 NUM-EXTRACTOS              PIC  9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           MOVE FUNCTION CURRENT-DATE TO CAMPOS-FECHA.
+           PERFORM CALCULAR-PERIODO THRU CALCULAR-PERIODO-EXIT.
+           PERFORM GENERAR-EXTRACTOS THRU GENERAR-EXTRACTOS-EXIT.
+           DISPLAY "Extractos mensuales generados. Tarjetas: "
+               NUM-TARJETAS " Extractos: " NUM-EXTRACTOS.
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      * el extracto cubre el mes natural anterior al de ejecucion
+      *----------------------------------------------------------*
+       CALCULAR-PERIODO.
+           IF MES = 1
+               MOVE 12 TO MES-PERIODO
+               COMPUTE ANO-PERIODO = ANO - 1
+           ELSE
+               COMPUTE MES-PERIODO = MES - 1
+               MOVE ANO TO ANO-PERIODO.
+
+           EVALUATE MES-PERIODO
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO ULTIMO-DIA-MES
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO ULTIMO-DIA-MES
+               WHEN OTHER
+                   IF FUNCTION MOD(ANO-PERIODO, 4) = 0
+                           AND (FUNCTION MOD(ANO-PERIODO, 100) NOT = 0
+                           OR FUNCTION MOD(ANO-PERIODO, 400) = 0)
+                       MOVE 29 TO ULTIMO-DIA-MES
+                   ELSE
+                       MOVE 28 TO ULTIMO-DIA-MES
+           END-EVALUATE.
+
+           COMPUTE FECHA-INICIO-PERIODO =
+               (ANO-PERIODO * 10000) + (MES-PERIODO * 100) + 1.
+           COMPUTE FECHA-FIN-PERIODO =
+               (ANO-PERIODO * 10000) + (MES-PERIODO * 100)
+               + ULTIMO-DIA-MES.
+       CALCULAR-PERIODO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * recorre tarjetas.ubd y genera un extracto por cada tarjeta
+      *----------------------------------------------------------*
+       GENERAR-EXTRACTOS.
+           MOVE 0 TO NUM-TARJETAS.
+           MOVE 0 TO NUM-EXTRACTOS.
+           OPEN INPUT TARJETAS.
+           IF FST = 35
+               GO TO GENERAR-EXTRACTOS-EXIT.
+           IF FST NOT = 00
+               GO TO PSYS-ERR.
+           OPEN OUTPUT EXTRACTO.
+           IF FSX NOT = 00
+               GO TO PSYS-ERR.
+
+       GENERAR-EXTRACTOS-LEER.
+           READ TARJETAS NEXT RECORD
+               AT END GO TO GENERAR-EXTRACTOS-CERRAR.
+           ADD 1 TO NUM-TARJETAS.
+           PERFORM GENERAR-EXTRACTO-TARJETA
+               THRU GENERAR-EXTRACTO-TARJETA-EXIT.
+           ADD 1 TO NUM-EXTRACTOS.
+           GO TO GENERAR-EXTRACTOS-LEER.
+
+       GENERAR-EXTRACTOS-CERRAR.
+           CLOSE TARJETAS.
+           CLOSE EXTRACTO.
+       GENERAR-EXTRACTOS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * un extracto: saldo de apertura, movimientos del mes,
+      * transferencias ordenadas en el mes y saldo de cierre
+      *----------------------------------------------------------*
+       GENERAR-EXTRACTO-TARJETA.
+           MOVE 0 TO SALDO-APERTURA-ENT.
+           MOVE 0 TO SALDO-APERTURA-DEC.
+           MOVE 0 TO SALDO-CIERRE-ENT.
+           MOVE 0 TO SALDO-CIERRE-DEC.
+           MOVE 0 TO CABECERA-ESCRITA.
+
+           OPEN INPUT F-MOVIMIENTOS.
+           IF FSM = 35
+               GO TO GENERAR-EXTRACTO-SINMOV.
+           IF FSM NOT = 00
+               GO TO PSYS-ERR.
+           MOVE TNUM TO MOV-TARJETA.
+           START F-MOVIMIENTOS KEY IS >= MOV-TARJETA
+               INVALID KEY GO TO GENERAR-EXTRACTO-CERRAR-MOV.
+
+       GENERAR-EXTRACTO-LEER-MOV.
+           READ F-MOVIMIENTOS NEXT RECORD
+               AT END GO TO GENERAR-EXTRACTO-CERRAR-MOV.
+           IF MOV-TARJETA NOT = TNUM
+               GO TO GENERAR-EXTRACTO-CERRAR-MOV.
+           COMPUTE FECHA-MOV-CALC =
+               (MOV-ANO * 10000) + (MOV-MES * 100) + MOV-DIA.
+           IF FECHA-MOV-CALC < FECHA-INICIO-PERIODO
+               COMPUTE SALDO-APERTURA-ENT =
+                   FUNCTION INTEGER-PART(MOV-SALDOPOS)
+               COMPUTE SALDO-APERTURA-DEC =
+                   FUNCTION ABS(MOV-SALDOPOS - SALDO-APERTURA-ENT) * 100
+               GO TO GENERAR-EXTRACTO-LEER-MOV.
+           IF FECHA-MOV-CALC > FECHA-FIN-PERIODO
+               GO TO GENERAR-EXTRACTO-LEER-MOV.
+
+           IF CABECERA-ESCRITA = 0
+               PERFORM ESCRIBIR-CABECERA THRU ESCRIBIR-CABECERA-EXIT
+               MOVE 1 TO CABECERA-ESCRITA.
+           PERFORM ESCRIBIR-MOVIMIENTO THRU ESCRIBIR-MOVIMIENTO-EXIT.
+           COMPUTE SALDO-CIERRE-ENT =
+               FUNCTION INTEGER-PART(MOV-SALDOPOS).
+           COMPUTE SALDO-CIERRE-DEC =
+               FUNCTION ABS(MOV-SALDOPOS - SALDO-CIERRE-ENT) * 100.
+           GO TO GENERAR-EXTRACTO-LEER-MOV.
+
+       GENERAR-EXTRACTO-CERRAR-MOV.
+           CLOSE F-MOVIMIENTOS.
+
+       GENERAR-EXTRACTO-SINMOV.
+           IF CABECERA-ESCRITA = 0
+               MOVE SALDO-APERTURA-ENT TO SALDO-CIERRE-ENT
+               MOVE SALDO-APERTURA-DEC TO SALDO-CIERRE-DEC
+               PERFORM ESCRIBIR-CABECERA THRU ESCRIBIR-CABECERA-EXIT
+               MOVE 1 TO CABECERA-ESCRITA.
+
+           PERFORM ESCRIBIR-TRANSFERENCIAS
+               THRU ESCRIBIR-TRANSFERENCIAS-EXIT.
+           PERFORM ESCRIBIR-CIERRE THRU ESCRIBIR-CIERRE-EXIT.
+       GENERAR-EXTRACTO-TARJETA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * transferencias ordenadas por esta tarjeta durante el mes;
+      * no hay clave alternativa por tarjeta origen en
+      * transferencias.ubd, asi que se recorre secuencialmente
+      *----------------------------------------------------------*
+       ESCRIBIR-TRANSFERENCIAS.
+           OPEN INPUT TRANSFERENCIAS.
+           IF FST = 35
+               GO TO ESCRIBIR-TRANSFERENCIAS-EXIT.
+           IF FST NOT = 00
+               GO TO PSYS-ERR.
+
+       ESCRIBIR-TRANSFERENCIAS-LEER.
+           READ TRANSFERENCIAS NEXT RECORD
+               AT END GO TO ESCRIBIR-TRANSFERENCIAS-CERRAR.
+           IF T-TARJETA-ORIGEN NOT = TNUM
+               GO TO ESCRIBIR-TRANSFERENCIAS-LEER.
+           COMPUTE FECHA-MOV-CALC =
+               (T-ANO * 10000) + (T-MES * 100) + T-DIA.
+           IF FECHA-MOV-CALC < FECHA-INICIO-PERIODO
+               GO TO ESCRIBIR-TRANSFERENCIAS-LEER.
+           IF FECHA-MOV-CALC > FECHA-FIN-PERIODO
+               GO TO ESCRIBIR-TRANSFERENCIAS-LEER.
+
+           MOVE TNUM TO EXT-TARJETA.
+           MOVE "TRANSFER" TO EXT-TIPO.
+           MOVE T-ANO TO EXT-ANO.
+           MOVE T-MES TO EXT-MES.
+           MOVE T-DIA TO EXT-DIA.
+           IF T-CANCELADA
+               MOVE "TRANSFERENCIA CANCELADA" TO EXT-CONCEPTO
+           ELSE
+               IF T-MENSUAL = 1
+                   MOVE "TRANSFERENCIA PLANIFICADA" TO EXT-CONCEPTO
+               ELSE
+                   MOVE "TRANSFERENCIA PUNTUAL" TO EXT-CONCEPTO.
+           COMPUTE IMPORTE-ENT-MOS = FUNCTION INTEGER-PART(T-IMPORTE).
+           COMPUTE IMPORTE-DEC-MOS =
+               FUNCTION ABS(T-IMPORTE - IMPORTE-ENT-MOS) * 100.
+           MOVE IMPORTE-ENT-MOS TO EXT-IMPORTE-ENT.
+           MOVE IMPORTE-DEC-MOS TO EXT-IMPORTE-DEC.
+           MOVE 0 TO EXT-SALDO-ENT.
+           MOVE 0 TO EXT-SALDO-DEC.
+           MOVE T-TARJETA-DESTINO TO EXT-TARJETA-DESTINO.
+           MOVE T-BANCO-DESTINO TO EXT-BANCO-DESTINO.
+           WRITE EXTRACTO-REG.
+           GO TO ESCRIBIR-TRANSFERENCIAS-LEER.
+
+       ESCRIBIR-TRANSFERENCIAS-CERRAR.
+           CLOSE TRANSFERENCIAS.
+       ESCRIBIR-TRANSFERENCIAS-EXIT.
+           EXIT.
+
+       ESCRIBIR-CABECERA.
+           MOVE TNUM TO EXT-TARJETA.
+           MOVE "CABECERA" TO EXT-TIPO.
+           MOVE ANO-PERIODO TO EXT-ANO.
+           MOVE MES-PERIODO TO EXT-MES.
+           MOVE 1 TO EXT-DIA.
+           MOVE "EXTRACTO MENSUAL - SALDO INICIAL" TO EXT-CONCEPTO.
+           MOVE 0 TO EXT-IMPORTE-ENT.
+           MOVE 0 TO EXT-IMPORTE-DEC.
+           MOVE SALDO-APERTURA-ENT TO EXT-SALDO-ENT.
+           MOVE SALDO-APERTURA-DEC TO EXT-SALDO-DEC.
+           MOVE 0 TO EXT-TARJETA-DESTINO.
+           MOVE 0 TO EXT-BANCO-DESTINO.
+           WRITE EXTRACTO-REG.
+       ESCRIBIR-CABECERA-EXIT.
+           EXIT.
+
+       ESCRIBIR-MOVIMIENTO.
+           MOVE TNUM TO EXT-TARJETA.
+           MOVE "MOVIMIENTO" TO EXT-TIPO.
+           MOVE MOV-ANO TO EXT-ANO.
+           MOVE MOV-MES TO EXT-MES.
+           MOVE MOV-DIA TO EXT-DIA.
+           MOVE MOV-CONCEPTO TO EXT-CONCEPTO.
+           COMPUTE IMPORTE-ENT-MOS = FUNCTION INTEGER-PART(MOV-IMPORTE).
+           COMPUTE IMPORTE-DEC-MOS =
+               FUNCTION ABS(MOV-IMPORTE - IMPORTE-ENT-MOS) * 100.
+           MOVE IMPORTE-ENT-MOS TO EXT-IMPORTE-ENT.
+           MOVE IMPORTE-DEC-MOS TO EXT-IMPORTE-DEC.
+           COMPUTE IMPORTE-ENT-MOS =
+               FUNCTION INTEGER-PART(MOV-SALDOPOS).
+           COMPUTE IMPORTE-DEC-MOS =
+               FUNCTION ABS(MOV-SALDOPOS - IMPORTE-ENT-MOS) * 100.
+           MOVE IMPORTE-ENT-MOS TO EXT-SALDO-ENT.
+           MOVE IMPORTE-DEC-MOS TO EXT-SALDO-DEC.
+           MOVE 0 TO EXT-TARJETA-DESTINO.
+           MOVE 0 TO EXT-BANCO-DESTINO.
+           WRITE EXTRACTO-REG.
+       ESCRIBIR-MOVIMIENTO-EXIT.
+           EXIT.
+
+       ESCRIBIR-CIERRE.
+           MOVE TNUM TO EXT-TARJETA.
+           MOVE "CIERRE" TO EXT-TIPO.
+           MOVE ANO-PERIODO TO EXT-ANO.
+           MOVE MES-PERIODO TO EXT-MES.
+           MOVE ULTIMO-DIA-MES TO EXT-DIA.
+           MOVE "EXTRACTO MENSUAL - SALDO FINAL" TO EXT-CONCEPTO.
+           MOVE 0 TO EXT-IMPORTE-ENT.
+           MOVE 0 TO EXT-IMPORTE-DEC.
+           MOVE SALDO-CIERRE-ENT TO EXT-SALDO-ENT.
+           MOVE SALDO-CIERRE-DEC TO EXT-SALDO-DEC.
+           MOVE 0 TO EXT-TARJETA-DESTINO.
+           MOVE 0 TO EXT-BANCO-DESTINO.
+           WRITE EXTRACTO-REG.
+       ESCRIBIR-CIERRE-EXIT.
+           EXIT.
+
+           COPY "REGISTRAR-ERROR.cpy".
+
+       PSYS-ERR.
+           CLOSE TARJETAS.
+           CLOSE F-MOVIMIENTOS.
+           CLOSE TRANSFERENCIAS.
+           CLOSE EXTRACTO.
+
+           MOVE "BATCH-EX" TO ERROR-PROGRAMA.
+           IF FST NOT = 00
+               MOVE FST TO ERROR-FS
+           ELSE
+               IF FSM NOT = 00
+                   MOVE FSM TO ERROR-FS
+               ELSE
+                   MOVE FSX TO ERROR-FS.
+           PERFORM REGISTRAR-ERROR THRU REGISTRAR-ERROR-EXIT.
+
+           DISPLAY "ERROR: fallo de E/S en el proceso batch de "
+               "extractos mensuales. FST=" FST " FSM=" FSM
+               " FSX=" FSX.
+           STOP RUN.

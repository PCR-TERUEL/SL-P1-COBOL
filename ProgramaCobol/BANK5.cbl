@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANK5.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEYBOARD-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "TARJETAS-SEL.cpy".
+           COPY "MOVIMIENTOS-SEL.cpy".
+           COPY "CONTADORES-SEL.cpy".
+           COPY "RECIBOS-SEL.cpy".
+           COPY "ERRORES-SEL.cpy".
+           COPY "NOTIFICACIONES-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "TARJETAS-FD.cpy".
+           COPY "MOVIMIENTOS-FD.cpy".
+           COPY "CONTADORES-FD.cpy".
+           COPY "RECIBOS-FD.cpy".
+           COPY "ERRORES-FD.cpy".
+           COPY "NOTIFICACIONES-FD.cpy".
+
+       WORKING-STORAGE SECTION.
+       77 FST                       PIC   X(2).
+       77 FSM                       PIC   X(2).
+       77 FSCO                      PIC   X(2).
+       77 FSR                       PIC   X(2).
+       77 FSE                       PIC   X(2).
+       77 FSN                       PIC   X(2).
+           COPY "PANTALLA-WS.cpy".
+           COPY "SALDO-WS.cpy".
+           COPY "MOV-NUM-WS.cpy".
+           COPY "RECIBO-WS.cpy".
+           COPY "ERROR-WS.cpy".
+           COPY "NOTIFICACION-WS.cpy".
+
+       77 IMPORTE-ENT-USUARIO       PIC  9(7).
+       77 IMPORTE-DEC-USUARIO       PIC  9(2).
+       77 CENT-SALDO                PIC S9(11).
+       77 CENT-IMPORTE              PIC S9(11).
+       77 CENT-NUEVO-SALDO          PIC S9(11).
+       77 NUEVO-SALDO-ENT           PIC S9(9).
+       77 NUEVO-SALDO-DEC           PIC  9(2).
+
+       LINKAGE SECTION.
+       77 TNUM-P                    PIC  9(16).
+
+       SCREEN SECTION.
+           COPY "CABECERA-BLUE.cpy".
+
+       01 PANTALLA-IMPORTE.
+           05 IMPORTE-ENT-ACCEPT BLANK ZERO AUTO
+               LINE 13 COL 35 PIC 9(7) USING IMPORTE-ENT-USUARIO.
+           05 IMPORTE-DEC-ACCEPT BLANK ZERO AUTO
+               LINE 13 COL 43 PIC 9(2) USING IMPORTE-DEC-USUARIO.
+
+       PROCEDURE DIVISION USING TNUM-P.
+           COPY "IMPRIMIR-CABECERA.cpy".
+
+           MOVE TNUM-P TO TARJETA-CALCULO.
+           PERFORM LEER-SALDO-TARJETA THRU LEER-SALDO-TARJETA-EXIT.
+
+       PINGRESAR.
+           INITIALIZE IMPORTE-ENT-USUARIO.
+           INITIALIZE IMPORTE-DEC-USUARIO.
+           DISPLAY (8, 27) "Ingreso de efectivo".
+           DISPLAY (10, 20) "Su saldo actual es de".
+           DISPLAY (10, 43) SALDO-ENT.
+           DISPLAY (10, 51) ",".
+           DISPLAY (10, 52) SALDO-DEC.
+           DISPLAY (13, 15) "Introduzca el importe a ingresar:".
+           DISPLAY (13, 42) ",".
+           DISPLAY (13, 45) "EUR".
+           DISPLAY (24, 01) "Enter - Aceptar".
+           DISPLAY (24, 65) "ESC - Cancelar".
+           ACCEPT PANTALLA-IMPORTE ON EXCEPTION
+               IF ESC-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PINGRESAR.
+
+       VALIDAR-INGRESO.
+           COMPUTE CENT-IMPORTE =
+               (IMPORTE-ENT-USUARIO * 100) + IMPORTE-DEC-USUARIO.
+           IF CENT-IMPORTE = 0
+               GO TO PIMPORTE-ERR.
+
+       CONFIRMAR-INGRESO.
+           COMPUTE CENT-SALDO = (SALDO-ENT * 100) + SALDO-DEC.
+           COMPUTE CENT-NUEVO-SALDO = CENT-SALDO + CENT-IMPORTE.
+           COMPUTE NUEVO-SALDO-ENT = CENT-NUEVO-SALDO / 100.
+           COMPUTE NUEVO-SALDO-DEC = FUNCTION MOD(CENT-NUEVO-SALDO, 100).
+
+           PERFORM SIGUIENTE-MOV-NUM THRU SIGUIENTE-MOV-NUM-EXIT.
+
+           COPY "ABRIR-MOVIMIENTOS-ESCRITURA.cpy".
+
+           MOVE NUEVO-MOV-NUM TO MOV-NUM.
+           MOVE TNUM-P TO MOV-TARJETA.
+           MOVE ANO TO MOV-ANO.
+           MOVE MES TO MOV-MES.
+           MOVE DIA TO MOV-DIA.
+           MOVE HORAS TO MOV-HOR.
+           MOVE MINUTOS TO MOV-MIN.
+           MOVE SEGUNDOS TO MOV-SEG.
+           MOVE DIF-GMT TO MOV-GMT.
+           COMPUTE MOV-IMPORTE =
+               IMPORTE-ENT-USUARIO + (IMPORTE-DEC-USUARIO / 100).
+           MOVE "INGRESO" TO MOV-CONCEPTO.
+           MOVE 03 TO MOV-TIPO.
+           MOVE 01 TO MOV-DIVISA.
+           COMPUTE MOV-SALDOPOS = CENT-NUEVO-SALDO / 100.
+           WRITE MOVIMIENTO-REG INVALID KEY GO TO PSYS-ERR.
+           CLOSE F-MOVIMIENTOS.
+
+           MOVE TNUM-P TO NOTIF-TARJETA.
+           MOVE "MOVIMIENTO" TO NOTIF-TIPO.
+           MOVE "INGRESO" TO NOTIF-CONCEPTO.
+           MOVE IMPORTE-ENT-USUARIO TO NOTIF-IMPORTE-ENT.
+           MOVE IMPORTE-DEC-USUARIO TO NOTIF-IMPORTE-DEC.
+           PERFORM ENCOLAR-NOTIFICACION THRU ENCOLAR-NOTIFICACION-EXIT.
+
+           MOVE NUEVO-SALDO-ENT TO NUEVO-SALDO-CACHE-ENT.
+           MOVE NUEVO-SALDO-DEC TO NUEVO-SALDO-CACHE-DEC.
+           PERFORM ACTUALIZAR-SALDO-TARJETA
+               THRU ACTUALIZAR-SALDO-TARJETA-EXIT.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY (8, 27) "Ingreso de efectivo".
+           DISPLAY (11, 20) "Su ingreso ha sido realizado".
+           DISPLAY (13, 20) "Su nuevo saldo es de".
+           DISPLAY (13, 42) NUEVO-SALDO-ENT.
+           DISPLAY (13, 50) ",".
+           DISPLAY (13, 54) "EUR".
+
+           MOVE TNUM-P TO RECIBO-TARJETA.
+           MOVE "INGRESO" TO RECIBO-CONCEPTO.
+           MOVE IMPORTE-ENT-USUARIO TO RECIBO-IMPORTE-ENT.
+           MOVE IMPORTE-DEC-USUARIO TO RECIBO-IMPORTE-DEC.
+           MOVE NUEVO-SALDO-ENT TO RECIBO-SALDO-ENT.
+           MOVE NUEVO-SALDO-DEC TO RECIBO-SALDO-DEC.
+           PERFORM IMPRIMIR-RECIBO THRU IMPRIMIR-RECIBO-EXIT.
+
+           DISPLAY (24, 33) "Enter - Aceptar".
+           GO TO CONFIRMAR-INGRESO-ENTER.
+
+       CONFIRMAR-INGRESO-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO CONFIRMAR-INGRESO-ENTER.
+
+       PIMPORTE-ERR.
+           DISPLAY (16, 20) "El importe indicado no es valido"
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (24, 33) "Enter - Aceptar".
+           GO TO PIMPORTE-ERR-ENTER.
+
+       PIMPORTE-ERR-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   GO TO IMPRIMIR-CABECERA
+               ELSE
+                   GO TO PIMPORTE-ERR-ENTER.
+
+           COPY "LEER-SALDO-TARJETA.cpy".
+           COPY "ACTUALIZAR-SALDO-TARJETA.cpy".
+           COPY "SIGUIENTE-MOV-NUM.cpy".
+           COPY "IMPRIMIR-RECIBO.cpy".
+           COPY "REGISTRAR-ERROR.cpy".
+           COPY "ENCOLAR-NOTIFICACION.cpy".
+
+       PSYS-ERR.
+           CLOSE TARJETAS.
+           CLOSE F-MOVIMIENTOS.
+
+           MOVE "BANK5" TO ERROR-PROGRAMA.
+           IF FST NOT = 00
+               MOVE FST TO ERROR-FS
+           ELSE
+               IF FSM NOT = 00
+                   MOVE FSM TO ERROR-FS
+               ELSE
+                   IF FSCO NOT = 00
+                       MOVE FSCO TO ERROR-FS
+                   ELSE
+                       MOVE FSR TO ERROR-FS.
+           PERFORM REGISTRAR-ERROR THRU REGISTRAR-ERROR-EXIT.
+
+           PERFORM IMPRIMIR-CABECERA THRU IMPRIMIR-CABECERA.
+           DISPLAY "Ha ocurrido un error interno" LINE 9 COLUMN 25
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY "Vuelva mas tarde" LINE 11 COLUMN 32
+               WITH FOREGROUND-COLOR IS WHITE
+                    BACKGROUND-COLOR IS RED.
+           DISPLAY (24, 33) "Enter - Aceptar".
+
+       PSYS-ERR-ENTER.
+           ACCEPT PRESSED-KEY ON EXCEPTION
+               IF ENTER-PRESSED
+                   EXIT PROGRAM
+               ELSE
+                   GO TO PSYS-ERR-ENTER.
